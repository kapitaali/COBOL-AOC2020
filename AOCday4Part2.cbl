@@ -4,10 +4,102 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day4.txt'
+      * the input file name defaults to day4.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT REJECT-FILE
+              ASSIGN TO 'day4rejections.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * one row per passport that scores a pass, so downstream systems
+      * can load validated passport data without re-parsing the raw
+      * batch text themselves.
+           SELECT PASSPORT-CSV-FILE
+              ASSIGN TO 'day4passports.csv'
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day4part2summary.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
+      * one-line pass/fail confirmation written only when an operator
+      * is re-checking a single corrected passport; see
+      * 100-RECHECK-SINGLE-RECORD.
+           SELECT RECHECK-REPORT-FILE
+              ASSIGN TO 'day4recheck.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * lets an operator configure the OK-PASSPORTS range a normal
+      * night falls within, without a recompile; see
+      * 049-READ-THRESHOLD.
+           SELECT THRESHOLD-FILE
+              ASSIGN TO 'day4part2thresh.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-THRESH-FILE.
+
+      * shared with every other day program: one line per alert, so
+      * the shift lead has a single file to watch for an out-of-range
+      * result across the whole batch stream; see
+      * 955-CHECK-THRESHOLD-ALERT.
+           SELECT ALERT-FILE
+              ASSIGN TO 'aocalerts.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ALERT-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
@@ -36,6 +128,52 @@
            05 PP-PID   PIC X(4) VALUE 'pid:'.
            05 VAL-PID  PIC X(10).
 
+      * One line per rejected passport naming which field(s) failed,
+      * so data entry can go fix the actual passport instead of us
+      * guessing which of the seven checks it fell down on.
+       FD  REJECT-FILE RECORDING MODE F.
+       01  REJECT-RECORD-O PIC X(90).
+
+      * CSV extract of every passport that scores a pass, one row per
+      * passport: byr,cid,ecl,eyr,hcl,hgt,iyr,pid.
+       FD  PASSPORT-CSV-FILE RECORDING MODE F.
+       01  PASSPORT-CSV-RECORD-O PIC X(80).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  RECHECK-REPORT-FILE RECORDING MODE F.
+       01  RECHECK-REPORT-RECORD-O PIC X(90).
+
+       FD  THRESHOLD-FILE RECORDING MODE F.
+       01  THRESHOLD-RECORD-I.
+           05 THRESH-LOW-I  PIC 9(06).
+           05 FILLER        PIC X VALUE SPACE.
+           05 THRESH-HIGH-I PIC 9(06).
+
+       FD  ALERT-FILE RECORDING MODE F.
+       01  ALERT-RECORD-O PIC X(100).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
       * Level-66 items indicate a RENAMES clause is to be expected
       * Level-77 items are atomic, cannot be subdivided, 
       * cannot have an OCCURS clause.
@@ -51,9 +189,23 @@
            05 HCL-TEST       PIC 9    VALUE 0.
            05 PID-TEST       PIC 9(2) VALUE 0.
            05 PID-I          PIC 9(2) VALUE 0.
-      * I just needed some debug output     
+      * I just needed some debug output
            77 DEBUG-ON       PIC 9    VALUE 0.
 
+      * one flag per check, so a rejected passport's report line can
+      * say which fields actually failed instead of just a score.
+       01 FIELD-RESULTS.
+           05 BYR-OK  PIC X VALUE 'N'.
+           05 ECL-OK  PIC X VALUE 'N'.
+           05 EYR-OK  PIC X VALUE 'N'.
+           05 HGT-OK  PIC X VALUE 'N'.
+           05 HCL-OK  PIC X VALUE 'N'.
+           05 IYR-OK  PIC X VALUE 'N'.
+           05 PID-OK  PIC X VALUE 'N'.
+
+       01 REASON-TEXT    PIC X(60).
+       77 REASON-PTR     PIC 9(3) VALUE 1.
+
        01 COPYVARS.
            05 BYR  PIC 9(4).
            05 CID  PIC 9(3).
@@ -68,44 +220,159 @@
            05 TEST-STRING         PIC X(10).
            05 MATCH-COUNT         PIC 9 VALUE 0.
       *     05 SEARCH-STRING       
-       77 SW-END-OF-FILE          PIC X(1) VALUE SPACE.      
-           88 END-OF-FILE         VALUE 'Y'.
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ALERTLOG.
+           COPY ARCHIVE.
+           COPY DIGEST.
+           COPY OUTMODE.
+       77 FS-INPUT-FILE           PIC X(02) VALUE '00'.
+       77 FS-RUN-REPORT           PIC X(02) VALUE '00'.
+       77 RUN-RC                  PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day4.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
+
+      * which of the two CID rules (8-field strict vs 7-field North-
+      * Pole-credential-exempt) applies for the whole run; see
+      * 045-RESOLVE-CID-MODE. Left blank means no operator override
+      * was given, so the mode falls back to the first record's CID.
+       77  CID-MODE              PIC X VALUE SPACE.
+           88  CID-MODE-STRICT         VALUE 'S'.
+           88  CID-MODE-EXEMPT         VALUE 'E'.
+       77  CID-MODE-OVERRIDE     PIC X(10).
+
+      * lets an operator re-validate one corrected passport by hand
+      * (say after fixing a bad HCL or PID) without rerunning the
+      * whole batch; see 042-RESOLVE-RECHECK-MODE and
+      * 100-RECHECK-SINGLE-RECORD.
+       77  RECHECK-FILE-OVERRIDE PIC X(30).
+       77  RECHECK-MODE-SW       PIC X VALUE 'N'.
+           88  RECHECK-MODE-ON         VALUE 'Y'.
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
+           IF RECHECK-MODE-ON
+              GOBACK
+           END-IF.
            PERFORM 900-WRAP-UP
            GOBACK.
        000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           PERFORM 042-RESOLVE-RECHECK-MODE.
+           IF RECHECK-MODE-ON
+              PERFORM 100-RECHECK-SINGLE-RECORD
+              GOBACK
+           END-IF.
+           PERFORM 046-RESOLVE-OUTPUT-MODE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
+           PERFORM 049-READ-THRESHOLD.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT PASSPORT-CSV-FILE.
+           MOVE 'byr,cid,ecl,eyr,hcl,hgt,iyr,pid' TO
+              PASSPORT-CSV-RECORD-O.
+           WRITE PASSPORT-CSV-RECORD-O.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
            READ INPUT-FILE
             AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM 045-RESOLVE-CID-MODE.
            MOVE VAL-CID TO CID.
-           IF CID(1:1) <> ' ' 
+           IF CID-MODE-STRICT
               PERFORM 300-CID-OK
            ELSE
-              PERFORM 400-CID-NOT-OK
+              IF CID-MODE-EXEMPT
+                 PERFORM 400-CID-NOT-OK
+              ELSE
+                 IF CID(1:1) <> ' '
+                    PERFORM 300-CID-OK
+                 ELSE
+                    PERFORM 400-CID-NOT-OK
+                 END-IF
+              END-IF
            END-IF.
-           
-       300-CID-OK.    
+
+      * lets an operator pin the whole run to one CID rule instead of
+      * letting it be silently inferred from whichever record happens
+      * to come first; setting AOCDAY4PART2CIDMODE to STRICT or EXEMPT in
+      * the environment overrides the first-record inference below.
+       045-RESOLVE-CID-MODE.
+           MOVE SPACES TO CID-MODE-OVERRIDE.
+           ACCEPT CID-MODE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY4PART2CIDMODE".
+           IF CID-MODE-OVERRIDE = 'STRICT'
+              MOVE 'S' TO CID-MODE
+           ELSE
+              IF CID-MODE-OVERRIDE = 'EXEMPT'
+                 MOVE 'E' TO CID-MODE
+              END-IF
+           END-IF.
+
+       300-CID-OK.
            PERFORM UNTIL END-OF-FILE
               MOVE 0 TO SCORE
-              MOVE VAL-BYR TO BYR
+              MOVE VAL-CID TO CID
+              MOVE 'N' TO BYR-OK ECL-OK EYR-OK HGT-OK HCL-OK IYR-OK
+                          PID-OK
+              IF VAL-BYR IS NOT NUMERIC
+                 PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                 MOVE 0 TO BYR
+              ELSE
+                 MOVE VAL-BYR TO BYR
+              END-IF
               MOVE VAL-ECL TO ECL
-              MOVE VAL-EYR TO EYR
+              IF VAL-EYR IS NOT NUMERIC
+                 PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                 MOVE 0 TO EYR
+              ELSE
+                 MOVE VAL-EYR TO EYR
+              END-IF
               MOVE VAL-HGT TO HGT
               MOVE VAL-HCL TO HCL
-              MOVE VAL-IYR TO IYR
+              IF VAL-IYR IS NOT NUMERIC
+                 PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                 MOVE 0 TO IYR
+              ELSE
+                 MOVE VAL-IYR TO IYR
+              END-IF
               MOVE SPACES TO PID
-              MOVE VAL-PID TO PID              
-              PERFORM 500-CHECK-BYR 
+              MOVE VAL-PID TO PID
+              PERFORM 500-CHECK-BYR
               PERFORM 501-CHECK-ECL
               PERFORM 502-CHECK-EYR
               PERFORM 503-CHECK-HGT
               PERFORM 504-CHECK-HCL
               PERFORM 505-CHECK-IYR 
               PERFORM 506-CHECK-PID
-              IF SCORE IS GREATER THAN 6 
+              IF SCORE IS GREATER THAN 6
                  ADD 1 TO OK-PASSPORTS
+                 PERFORM 810-WRITE-PASSPORT-CSV
                  IF DEBUG-ON = 1
                        DISPLAY "!OK! byr:" BYR " ecl:" ECL 
                        DISPLAY " eyr:" EYR " hcl:" HCL " hgt:" HGT 
@@ -113,38 +380,66 @@
                  END-IF
               ELSE
                  ADD 1 TO MISSING
-                 IF DEBUG-ON = 1                 
-                    DISPLAY "!MISSING! byr:" BYR " cid:" CID " ecl:" ECL 
-                    DISPLAY " eyr:" EYR " hcl:" HCL " hgt:" HGT 
+                 PERFORM 800-WRITE-REJECTION
+                 IF DEBUG-ON = 1
+                    DISPLAY "!MISSING! byr:" BYR " cid:" CID " ecl:" ECL
+                    DISPLAY " eyr:" EYR " hcl:" HCL " hgt:" HGT
                     DISPLAY " iyr:" IYR " pid:" PID " score:" SCORE
                  END-IF
               END-IF
               ADD 1 TO TOTAL
+              ADD 1 TO EOFSW-REC-COUNT
               READ INPUT-FILE
                 AT END MOVE 'Y' TO  SW-END-OF-FILE
               END-READ
+              PERFORM 044-CONVERT-RECORD
+              IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                 DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                    " read failed, file status " FS-INPUT-FILE
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
            END-PERFORM.
 
-        400-CID-NOT-OK.   
+        400-CID-NOT-OK.
            PERFORM UNTIL END-OF-FILE
               MOVE 0 TO SCORE
-              MOVE VAL-BYR TO BYR
+              MOVE VAL-CID TO CID
+              MOVE 'N' TO BYR-OK ECL-OK EYR-OK HGT-OK HCL-OK IYR-OK
+                          PID-OK
+              IF VAL-BYR IS NOT NUMERIC
+                 PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                 MOVE 0 TO BYR
+              ELSE
+                 MOVE VAL-BYR TO BYR
+              END-IF
               MOVE VAL-ECL TO ECL
-              MOVE VAL-EYR TO EYR
+              IF VAL-EYR IS NOT NUMERIC
+                 PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                 MOVE 0 TO EYR
+              ELSE
+                 MOVE VAL-EYR TO EYR
+              END-IF
               MOVE VAL-HGT TO HGT
               MOVE VAL-HCL TO HCL
-              MOVE VAL-IYR TO IYR
+              IF VAL-IYR IS NOT NUMERIC
+                 PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                 MOVE 0 TO IYR
+              ELSE
+                 MOVE VAL-IYR TO IYR
+              END-IF
               MOVE SPACES TO PID
-              MOVE VAL-PID TO PID              
-              PERFORM 500-CHECK-BYR 
+              MOVE VAL-PID TO PID
+              PERFORM 500-CHECK-BYR
               PERFORM 501-CHECK-ECL
               PERFORM 502-CHECK-EYR
               PERFORM 503-CHECK-HGT
               PERFORM 504-CHECK-HCL
               PERFORM 505-CHECK-IYR 
               PERFORM 506-CHECK-PID
-              IF SCORE IS EQUAL TO 6 
+              IF SCORE IS EQUAL TO 6
                  ADD 1 TO OK-PASSPORTS
+                 PERFORM 810-WRITE-PASSPORT-CSV
                  DISPLAY "pid:" PID
                  IF DEBUG-ON = 1
                     DISPLAY "!OK! byr:" BYR " ecl:" ECL 
@@ -155,24 +450,252 @@
               ELSE
       *            ADD 1 TO MISSING
       *            DISPLAY " "
-      *            DISPLAY "!MISSING! byr:" BYR " cid:" CID " ecl:" ECL 
-      *            DISPLAY " eyr:" EYR " hcl:" HCL " hgt:" HGT 
+      *            DISPLAY "!MISSING! byr:" BYR " cid:" CID " ecl:" ECL
+      *            DISPLAY " eyr:" EYR " hcl:" HCL " hgt:" HGT
       *            DISPLAY " iyr:" IYR " pid:" PID " score:" SCORE
+                   PERFORM 800-WRITE-REJECTION
                    DISPLAY "A-----------------------A"
               END-IF
               ADD 1 TO TOTAL
+              ADD 1 TO EOFSW-REC-COUNT
               READ INPUT-FILE
                 AT END MOVE 'Y' TO  SW-END-OF-FILE
               END-READ
+              PERFORM 044-CONVERT-RECORD
+              IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                 DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                    " read failed, file status " FS-INPUT-FILE
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
            END-PERFORM.
-           
+
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY4PART2MODE to SUMMARY, suppressing the
+      * per-passport rejection and CSV-extract lines while
+      * 970-WRITE-SUMMARY-RPT still gets the full totals; DETAIL, or
+      * the variable left unset, keeps every passport in both listings
+      * as before. Has no effect on 100-RECHECK-SINGLE-RECORD's own
+      * single-record result, which an operator always wants to see.
+       046-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY4PART2MODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY4PART2FILE in the environment instead of
+      * recompiling.
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY4PART2FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY4PART2CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT PASSPORT-INPUT CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * setting AOCDAY4PART2RECHECKFILE names a one-line file, in the same
+      * byr:/cid:/ecl:/... format as the batch input, holding a single
+      * corrected passport. When present, 000-HOUSEKEEPING runs
+      * 100-RECHECK-SINGLE-RECORD against just that record instead of
+      * opening day4.txt for a full batch run.
+       042-RESOLVE-RECHECK-MODE.
+           MOVE SPACES TO RECHECK-FILE-OVERRIDE.
+           ACCEPT RECHECK-FILE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY4PART2RECHECKFILE".
+           IF RECHECK-FILE-OVERRIDE NOT = SPACES
+              MOVE 'Y' TO RECHECK-MODE-SW
+           END-IF.
+
+      * VAL-BYR/VAL-EYR/VAL-IYR are fixed PIC 9 fields, so a line
+      * carrying non-digit text in one of them would otherwise risk a
+      * numeric data exception on the range checks below; route it to
+      * the shared exception file and treat that one field as zero
+      * instead. VAL-HGT is deliberately not checked here even though
+      * its FD picture is numeric: a valid height always carries a
+      * 'cm'/'in' unit suffix (see 503-CHECK-HGT), so it is routinely
+      * non-numeric by design, not by defect.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday4Part2 record='
+                     DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  PASSPORT-INPUT DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
+      * 049-READ-THRESHOLD picks up the OK-PASSPORTS range a normal
+      * night falls within from the control file so a new expected
+      * range doesn't need a recompile; if the control file is absent
+      * or empty THRESH-LOW/THRESH-HIGH stay at their wide-open
+      * defaults and 955-CHECK-THRESHOLD-ALERT never fires.
+       049-READ-THRESHOLD.
+           OPEN INPUT THRESHOLD-FILE.
+           IF FS-THRESH-FILE = '00'
+              READ THRESHOLD-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE THRESH-LOW-I TO THRESH-LOW
+                    MOVE THRESH-HIGH-I TO THRESH-HIGH
+              END-READ
+              CLOSE THRESHOLD-FILE
+           END-IF.
+
+      * re-validates one corrected passport on its own, bypassing the
+      * batch loops entirely, so an operator confirming a hand-fixed
+      * HCL or PID does not have to rerun all of day4.txt. Runs the
+      * same seven field checks the batch loops use (500-CHECK-BYR
+      * through 506-CHECK-PID); CID is deliberately not re-checked
+      * here, since the CID rule is a whole-run policy decided by
+      * 045-RESOLVE-CID-MODE, not a per-record field check.
+       100-RECHECK-SINGLE-RECORD.
+           MOVE RECHECK-FILE-OVERRIDE TO INPUT-FILE-NAME.
+           OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+           ELSE IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              READ INPUT-FILE
+                 AT END MOVE 'Y' TO SW-END-OF-FILE
+              END-READ
+              PERFORM 044-CONVERT-RECORD
+              CLOSE INPUT-FILE
+              IF END-OF-FILE
+                 DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                    " has no record to recheck"
+                 MOVE 8 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO SCORE
+                 MOVE 'N' TO BYR-OK ECL-OK EYR-OK HGT-OK HCL-OK IYR-OK
+                             PID-OK
+                 IF VAL-BYR IS NOT NUMERIC
+                    MOVE 0 TO BYR
+                 ELSE
+                    MOVE VAL-BYR TO BYR
+                 END-IF
+                 MOVE VAL-ECL TO ECL
+                 IF VAL-EYR IS NOT NUMERIC
+                    MOVE 0 TO EYR
+                 ELSE
+                    MOVE VAL-EYR TO EYR
+                 END-IF
+                 MOVE VAL-HGT TO HGT
+                 MOVE VAL-HCL TO HCL
+                 IF VAL-IYR IS NOT NUMERIC
+                    MOVE 0 TO IYR
+                 ELSE
+                    MOVE VAL-IYR TO IYR
+                 END-IF
+                 MOVE SPACES TO PID
+                 MOVE VAL-PID TO PID
+                 PERFORM 500-CHECK-BYR
+                 PERFORM 501-CHECK-ECL
+                 PERFORM 502-CHECK-EYR
+                 PERFORM 503-CHECK-HGT
+                 PERFORM 504-CHECK-HCL
+                 PERFORM 505-CHECK-IYR
+                 PERFORM 506-CHECK-PID
+                 PERFORM 110-WRITE-RECHECK-RESULT
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF
+           END-IF.
+
+      * writes the one-line day4recheck.txt confirmation and echoes it
+      * to the console, so the outcome is both visible immediately and
+      * filed for the record the same way every other report in this
+      * program is.
+       110-WRITE-RECHECK-RESULT.
+           MOVE SPACES TO REASON-TEXT.
+           MOVE 1 TO REASON-PTR.
+           IF BYR-OK = 'N'
+              STRING 'BYR ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF ECL-OK = 'N'
+              STRING 'ECL ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF EYR-OK = 'N'
+              STRING 'EYR ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF HGT-OK = 'N'
+              STRING 'HGT ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF HCL-OK = 'N'
+              STRING 'HCL ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF IYR-OK = 'N'
+              STRING 'IYR ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF PID-OK = 'N'
+              STRING 'PID ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           MOVE SPACES TO RECHECK-REPORT-RECORD-O.
+           IF SCORE IS EQUAL TO 7
+              STRING 'RECHECK PASS pid=' DELIMITED BY SIZE
+                     PID DELIMITED BY SIZE
+                     ' score=' DELIMITED BY SIZE
+                     SCORE DELIMITED BY SIZE
+                     INTO RECHECK-REPORT-RECORD-O
+           ELSE
+              STRING 'RECHECK FAIL pid=' DELIMITED BY SIZE
+                     PID DELIMITED BY SIZE
+                     ' score=' DELIMITED BY SIZE
+                     SCORE DELIMITED BY SIZE
+                     ' failed=' DELIMITED BY SIZE
+                     REASON-TEXT DELIMITED BY SIZE
+                     INTO RECHECK-REPORT-RECORD-O
+           END-IF.
+           OPEN OUTPUT RECHECK-REPORT-FILE.
+           WRITE RECHECK-REPORT-RECORD-O.
+           CLOSE RECHECK-REPORT-FILE.
+           DISPLAY FUNCTION TRIM(RECHECK-REPORT-RECORD-O).
+
        500-CHECK-BYR.
       * must have numeric value between 1920-2002 
         IF BYR(1:1) <> ' ' 
-           IF BYR IS GREATER THAN OR EQUAL TO 1920 
+           IF BYR IS GREATER THAN OR EQUAL TO 1920
               AND BYR IS LESS THAN OR EQUAL TO 2002
                ADD 1 TO SCORE
-               IF DEBUG-ON = 1      
+               MOVE 'Y' TO BYR-OK
+               IF DEBUG-ON = 1
                  DISPLAY "+1 BYR OK: " BYR 
                END-IF
            END-IF 
@@ -180,39 +703,46 @@
         
        501-CHECK-ECL.
            EVALUATE ECL
-           WHEN 'amb' 
+           WHEN 'amb'
               ADD 1 TO SCORE
+              MOVE 'Y' TO ECL-OK
               IF DEBUG-ON = 1
                  DISPLAY "+1 ECL amb: " ECL
               END-IF
            WHEN 'blu'
               ADD 1 TO SCORE
+              MOVE 'Y' TO ECL-OK
               IF DEBUG-ON = 1
                  DISPLAY "+1 ECL blu: " ECL
               END-IF
            WHEN 'brn'
               ADD 1 TO SCORE
+              MOVE 'Y' TO ECL-OK
               IF DEBUG-ON = 1
                  DISPLAY "+1 ECL brn: " ECL
               END-IF
-           WHEN 'gry' 
+           WHEN 'gry'
               ADD 1 TO SCORE
+              MOVE 'Y' TO ECL-OK
               IF DEBUG-ON = 1
                  DISPLAY "+1 ECL gry: " ECL
               END-IF
            WHEN 'grn'
               ADD 1 TO SCORE
-              IF DEBUG-ON = 1              
+              MOVE 'Y' TO ECL-OK
+              IF DEBUG-ON = 1
                  DISPLAY "+1 ECL grn: " ECL
               END-IF
            WHEN 'hzl'
               ADD 1 TO SCORE
+              MOVE 'Y' TO ECL-OK
               IF DEBUG-ON = 1
                  DISPLAY "+1 ECL hzl: " ECL
               END-IF
            WHEN 'oth'
               ADD 1 TO SCORE
-              IF DEBUG-ON = 1              
+              MOVE 'Y' TO ECL-OK
+              IF DEBUG-ON = 1
                  DISPLAY "+1 ECL oth: " ECL
               END-IF
            END-EVALUATE.
@@ -220,9 +750,10 @@
        502-CHECK-EYR.
       * value must be four digits, 2020-2030
         IF EYR(1:1) <> ' ' 
-           IF EYR IS GREATER THAN OR EQUAL TO 2020 
+           IF EYR IS GREATER THAN OR EQUAL TO 2020
               AND EYR IS LESS THAN OR EQUAL TO 2030
               ADD 1 TO SCORE
+              MOVE 'Y' TO EYR-OK
               IF DEBUG-ON = 1
                  DISPLAY "+1 EYR OK: " EYR
               END-IF
@@ -269,6 +800,7 @@
                  END-PERFORM
                  IF HCL-TEST IS EQUAL TO 6
                     ADD 1 TO SCORE
+                    MOVE 'Y' TO HCL-OK
                     IF DEBUG-ON = 1
                        DISPLAY "+1 HCL OK: " HCL
                     END-IF
@@ -280,9 +812,10 @@
        505-CHECK-IYR.
       * value must be four digits, 2010-2020
         IF IYR(1:1) <> ' ' 
-           IF IYR IS GREATER THAN OR EQUAL TO 2010 
+           IF IYR IS GREATER THAN OR EQUAL TO 2010
               AND IYR IS LESS THAN OR EQUAL TO 2020
               ADD 1 TO SCORE
+              MOVE 'Y' TO IYR-OK
               IF DEBUG-ON = 1
                  DISPLAY "+1 IYR OK: " IYR
               END-IF
@@ -301,15 +834,17 @@
            END-PERFORM.
            IF PID-TEST IS EQUAL TO 9
               ADD 1 TO SCORE
+              MOVE 'Y' TO PID-OK
               IF DEBUG-ON = 1
                  DISPLAY "+1 pid:" PID
               END-IF
            END-IF.
 
        601-CM.
-             IF HGT(1:3) IS GREATER THAN OR EQUAL TO 150 
+             IF HGT(1:3) IS GREATER THAN OR EQUAL TO 150
                 AND HGT(1:3) IS LESS THAN OR EQUAL TO 193
                 ADD 1 TO SCORE
+                MOVE 'Y' TO HGT-OK
                 IF DEBUG-ON = 1
                    DISPLAY "+1 HGT OK: " HGT 
                 END-IF
@@ -321,9 +856,10 @@
            INSPECT TEST-STRING TALLYING MATCH-COUNT
               FOR ALL 'in'.
            IF MATCH-COUNT > 0
-              IF HGT(1:2) IS GREATER THAN OR EQUAL TO 59 
+              IF HGT(1:2) IS GREATER THAN OR EQUAL TO 59
                  AND HGT(1:2) IS LESS THAN OR EQUAL TO 76
-               ADD 1 TO SCORE 
+               ADD 1 TO SCORE
+               MOVE 'Y' TO HGT-OK
                IF DEBUG-ON = 1
                   DISPLAY "+1 HGT OK: " HGT(1:2) " " HGT 
                END-IF
@@ -331,9 +867,324 @@
            END-IF.   
 
 
+      * builds a "failed=" list from whichever of the seven checks did
+      * not pass this time through and writes one line per rejection.
+       800-WRITE-REJECTION.
+           MOVE SPACES TO REASON-TEXT.
+           MOVE 1 TO REASON-PTR.
+           IF BYR-OK = 'N'
+              STRING 'BYR ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF ECL-OK = 'N'
+              STRING 'ECL ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF EYR-OK = 'N'
+              STRING 'EYR ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF HGT-OK = 'N'
+              STRING 'HGT ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF HCL-OK = 'N'
+              STRING 'HCL ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF IYR-OK = 'N'
+              STRING 'IYR ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           IF PID-OK = 'N'
+              STRING 'PID ' DELIMITED BY SIZE
+                 INTO REASON-TEXT WITH POINTER REASON-PTR
+           END-IF.
+           MOVE SPACES TO REJECT-RECORD-O.
+           STRING 'REJECT pid=' DELIMITED BY SIZE
+                  PID DELIMITED BY SIZE
+                  ' failed=' DELIMITED BY SIZE
+                  REASON-TEXT DELIMITED BY SIZE
+                  INTO REJECT-RECORD-O.
+           IF NOT SUMMARY-MODE-ON
+              WRITE REJECT-RECORD-O
+           END-IF.
+
+      * one CSV row for a passport that just scored a pass: byr, cid,
+      * ecl, eyr, hcl, hgt, iyr, pid, in the same order as the header.
+       810-WRITE-PASSPORT-CSV.
+           MOVE SPACES TO PASSPORT-CSV-RECORD-O.
+           STRING BYR DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CID DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ECL DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  EYR DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  HCL DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  HGT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  IYR DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  PID DELIMITED BY SIZE
+                  INTO PASSPORT-CSV-RECORD-O.
+           IF NOT SUMMARY-MODE-ON
+              WRITE PASSPORT-CSV-RECORD-O
+           END-IF.
+
        900-WRAP-UP.
            CLOSE INPUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE PASSPORT-CSV-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
            DISPLAY "Number of OK passports: " OK-PASSPORTS.
            DISPLAY "Number of missing: " MISSING.
            DISPLAY "Total number of data: " TOTAL.
-           DISPLAY "----------------------".
\ No newline at end of file
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
+           DISPLAY "----------------------".
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 955-CHECK-THRESHOLD-ALERT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday4Part2    RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' OK=' DELIMITED BY SIZE
+                  OK-PASSPORTS DELIMITED BY SIZE
+                  ' Missing=' DELIMITED BY SIZE
+                  MISSING DELIMITED BY SIZE
+                  ' Total=' DELIMITED BY SIZE
+                  TOTAL DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * raises an early warning to the shift lead when this run's
+      * OK-PASSPORTS falls outside the configured range in
+      * day4part2thresh.txt (see 049-READ-THRESHOLD) -- a sign the
+      * upstream feed changed before anyone acts on a result that
+      * shouldn't be trusted.
+       955-CHECK-THRESHOLD-ALERT.
+           IF OK-PASSPORTS < THRESH-LOW OR OK-PASSPORTS > THRESH-HIGH
+              OPEN EXTEND ALERT-FILE
+              IF FS-ALERT-FILE = '35'
+                 OPEN OUTPUT ALERT-FILE
+              END-IF
+              MOVE SPACES TO ALERT-RECORD-O
+              STRING 'ALERT program=AOCday4Part2 metric=OK-PASSPORTS'
+                        DELIMITED BY SIZE
+                     ' value=' DELIMITED BY SIZE
+                     OK-PASSPORTS DELIMITED BY SIZE
+                     ' expected=' DELIMITED BY SIZE
+                     THRESH-LOW DELIMITED BY SIZE
+                     '-' DELIMITED BY SIZE
+                     THRESH-HIGH DELIMITED BY SIZE
+                     INTO ALERT-RECORD-O
+              WRITE ALERT-RECORD-O
+              CLOSE ALERT-FILE
+           END-IF.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday4Part2    date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 4 PART 2 - PASSPORT VALIDATION SUMMARY'
+                     DELIMITED BY SIZE
+                  '   PAGE: ' DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  OK PASSPORTS ................ ' DELIMITED BY SIZE
+                  OK-PASSPORTS DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MISSING ..................... ' DELIMITED BY SIZE
+                  MISSING DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  TOTAL ....................... ' DELIMITED BY SIZE
+                  TOTAL DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ................ ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........... ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE 'day4part2summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day4part2summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
