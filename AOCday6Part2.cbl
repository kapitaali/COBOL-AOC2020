@@ -4,16 +4,125 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day6.txt'
+      * the input file name defaults to day6.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT EXCEPTION-FILE
+              ASSIGN TO 'day6duplicates.txt'
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * optional control file, one input file name per line, so a
+      * week's worth of daily pulls can be rolled into one combined
+      * run instead of invoking this program once per file and adding
+      * the totals up afterward; see 042-READ-FILE-LIST. Unlike the
+      * day3 slope list this one is allowed to be entirely absent - an
+      * unmodified nightly job that has never heard of this file keeps
+      * behaving exactly as it always has.
+           SELECT FILE-LIST-FILE
+              ASSIGN TO 'day6files.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-FILE-LIST.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION. Distinct
+      * from day6duplicates.txt above, which flags a business-rule
+      * condition (a repeated letter), not a malformed line.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day6part2summary.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
        01  ANSWERS-I.
            05 ROW-I          PIC X(26).
 
+      * a repeated letter on one person's own line usually means the
+      * declaration form was double-scanned; flagged here instead of
+      * silently folded into the group's answer set.
+       FD  EXCEPTION-FILE RECORDING MODE F.
+       01  EXCEPTION-RECORD-O PIC X(60).
+
+      * one file name per line in the control file; blank lines are
+      * ignored so a trailing newline doesn't count as an entry.
+       FD  FILE-LIST-FILE RECORDING MODE F.
+       01  FILE-LIST-RECORD-I PIC X(30).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WORK-VARS.
            05  ROW              PIC X(26).
@@ -24,39 +133,233 @@
            05  PEOPLE           PIC 9(2) VALUE 0.
            05  GROUPS           PIC 9(2) VALUE 0.
 
+       01  COMMON-LETTERS       PIC X(26).
+
        77  ITER                 PIC 9(2) VALUE 0.
        77  TEMP-CTR             PIC 9(4) VALUE 0.
        77  ITER2                PIC 9(2) VALUE 0.
+       77  LETTER-COUNT         PIC 9(2) VALUE 0.
+       77  CUR-GROUP            PIC 9(2) VALUE 0.
+       77  COMMON-PTR           PIC 9(3) VALUE 1.
        77  Indeksi              PIC  9(4) VALUE 1.
-       77  SW-END-OF-FILE       PIC X(01) VALUE SPACES.
-                88 END-OF-FILE   VALUE 'Y'.
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ARCHIVE.
+           COPY DIGEST.
+           COPY OUTMODE.
+       77  FS-INPUT-FILE        PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT        PIC X(02) VALUE '00'.
+       77  FS-FILE-LIST         PIC X(02) VALUE '00'.
+       77  RUN-RC               PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day6.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
+
+      * the list of files this run will process, loaded by
+      * 042-READ-FILE-LIST; each entry carries its own GROUPS/SUMMA
+      * subtotal alongside the combined job totals above.
+       77  FILE-LIST-COUNT       PIC 9(4) VALUE 0.
+       01  FILE-LIST-TABLE.
+           05  FILE-LIST-ENTRY OCCURS 1 TO 20 TIMES
+                  DEPENDING ON FILE-LIST-COUNT
+                  INDEXED BY FL-INDEX.
+               10  FL-NAME       PIC X(30).
+               10  FL-GROUPS     PIC 9(4) VALUE 0.
+               10  FL-SUMMA      PIC 9(4) VALUE 0.
+       77  SW-FILE-LIST-EOF      PIC X(01) VALUE SPACES.
+           88  FILE-LIST-EOF            VALUE 'Y'.
+
+      * set while a group's answer lines are being accumulated, so a
+      * file that ends without a trailing blank separator line still
+      * gets its last group flushed instead of bleeding into the next
+      * file in the list; see 100-PROCESS-ONE-FILE.
+       77  GROUP-IN-PROGRESS-SW  PIC X VALUE 'N'.
+           88  GROUP-IN-PROGRESS        VALUE 'Y'.
+
+      * a group line should either be blank (group separator) or all
+      * lowercase letters; see 045-VALIDATE-ANSWER-LINE.
+       77  LINE-OK-SW            PIC X VALUE 'Y'.
+           88  LINE-OK                  VALUE 'Y'.
+           88  LINE-NOT-OK               VALUE 'N'.
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 900-WRAP-UP
            GOBACK.
        000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           PERFORM 046-RESOLVE-OUTPUT-MODE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
+           PERFORM 042-READ-FILE-LIST.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
+           PERFORM 100-PROCESS-ONE-FILE
+              VARYING FL-INDEX FROM 1 BY 1
+              UNTIL FL-INDEX > FILE-LIST-COUNT.
+           DISPLAY " ".
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY6PART2FILE in the environment instead of
+      * recompiling. this is also the file 042-READ-FILE-LIST falls
+      * back to when the control file below lists nothing to process.
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY6PART2FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY6PART2CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT ANSWERS-I CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * loads the list of files to process from the optional control
+      * file; a missing control file, an empty one, or one with only
+      * blank lines all fall back to the single file resolved by
+      * 040-RESOLVE-INPUT-FILE above, so a nightly job that has never
+      * set this up keeps running exactly one file as before.
+       042-READ-FILE-LIST.
+           OPEN INPUT FILE-LIST-FILE.
+           IF FS-FILE-LIST = '00'
+              READ FILE-LIST-FILE
+                 AT END MOVE 'Y' TO SW-FILE-LIST-EOF
+              END-READ
+              PERFORM UNTIL FILE-LIST-EOF
+                 IF FILE-LIST-RECORD-I NOT = SPACES
+                    AND FILE-LIST-COUNT < 20
+                    ADD 1 TO FILE-LIST-COUNT
+                    MOVE FILE-LIST-RECORD-I TO
+                       FL-NAME (FILE-LIST-COUNT)
+                 END-IF
+                 READ FILE-LIST-FILE
+                    AT END MOVE 'Y' TO SW-FILE-LIST-EOF
+                 END-READ
+              END-PERFORM
+              CLOSE FILE-LIST-FILE
+           END-IF.
+           IF FILE-LIST-COUNT = 0
+              MOVE 1 TO FILE-LIST-COUNT
+              MOVE INPUT-FILE-NAME TO FL-NAME (1)
+           END-IF.
+
+      * opens, reads, and closes one file from the list, accumulating
+      * its groups and questions into both the combined job totals and
+      * that file's own FL-GROUPS/FL-SUMMA subtotal.
+       100-PROCESS-ONE-FILE.
+           MOVE FL-NAME (FL-INDEX) TO INPUT-FILE-NAME.
+           MOVE SPACES TO SW-END-OF-FILE.
+           MOVE 'N' TO GROUP-IN-PROGRESS-SW.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            READ INPUT-FILE
-           AT END MOVE 'Y' TO SW-END-OF-FILE.
+              AT END MOVE 'Y' TO SW-END-OF-FILE
+           END-READ.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            PERFORM VARYING INDEKSI FROM 1 BY 1
               UNTIL END-OF-FILE
               PERFORM 200-COUNT-ANSWERS
            END-PERFORM.
-           DISPLAY " ".
-       
+           IF GROUP-IN-PROGRESS
+              PERFORM 420-PROCESS-GROUP
+           END-IF.
+           CLOSE INPUT-FILE.
+
        200-COUNT-ANSWERS.
-           READ INPUT-FILE 
-            AT END MOVE 'Y' TO  SW-END-OF-FILE
-           END-READ.
+           ADD 1 TO EOFSW-REC-COUNT.
            MOVE ROW-I TO ROW.
-           IF ROW <> '' OR ROW <> ' '
-             PERFORM 330-PROCESS-PERSON
-             PERFORM 400-BITWISE-AND
+           PERFORM 045-VALIDATE-ANSWER-LINE.
+           IF LINE-NOT-OK
+              PERFORM 048-WRITE-MALFORMED-EXCEPTION
            ELSE
-             PERFORM 420-PROCESS-GROUP
+              IF ROW <> '' OR ROW <> ' '
+                MOVE 'Y' TO GROUP-IN-PROGRESS-SW
+                PERFORM 330-PROCESS-PERSON
+                PERFORM 340-CHECK-DUPLICATE-LETTERS
+                PERFORM 400-BITWISE-AND
+              ELSE
+                PERFORM 420-PROCESS-GROUP
+              END-IF
+           END-IF.
+           READ INPUT-FILE
+            AT END MOVE 'Y' TO  SW-END-OF-FILE
+           END-READ.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
            END-IF.
 
+      * a group line should either be blank (the group separator) or
+      * hold only lowercase letters; anything else would otherwise
+      * either get folded in as a bogus answer or break on a false
+      * group boundary.
+       045-VALIDATE-ANSWER-LINE.
+           MOVE 'Y' TO LINE-OK-SW.
+           PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
+              IF ROW(ITER:1) NOT = SPACE
+                 AND (ROW(ITER:1) < 'a' OR ROW(ITER:1) > 'z')
+                 MOVE 'N' TO LINE-OK-SW
+              END-IF
+           END-PERFORM.
+
+      * a malformed answer line is routed to the shared exception file
+      * instead of being folded into a group's bitwise-AND set.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday6Part2 record='
+                     DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  ANSWERS-I DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
        330-PROCESS-PERSON.
            ADD 1 TO PEOPLE.
            IF PEOPLE = 1
@@ -78,6 +381,51 @@
             END-PERFORM
            END-IF.
 
+      * a letter appearing more than once on one person's own line is a
+      * data-entry artifact, not a second yes answer, so it gets
+      * flagged on the exception report rather than just tallied.
+       340-CHECK-DUPLICATE-LETTERS.
+           COMPUTE CUR-GROUP = GROUPS + 1.
+           PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
+              MOVE 0 TO LETTER-COUNT
+              PERFORM VARYING ITER2 FROM 1 BY 1 UNTIL ITER2 > 26
+                 IF ROW(ITER2:1) = AAKKOSET(ITER:1)
+                    ADD 1 TO LETTER-COUNT
+                 END-IF
+              END-PERFORM
+              IF LETTER-COUNT > 1
+                 PERFORM 350-WRITE-DUPLICATE-EXCEPTION
+              END-IF
+           END-PERFORM.
+
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY6PART2MODE to SUMMARY, suppressing the per-
+      * duplicate exception lines while the run report still gets the
+      * full totals; DETAIL, or the variable left unset, keeps every
+      * duplicate line in the listing as before.
+       046-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY6PART2MODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
+       350-WRITE-DUPLICATE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD-O.
+           STRING 'DUPLICATE group=' DELIMITED BY SIZE
+                  CUR-GROUP DELIMITED BY SIZE
+                  ' person=' DELIMITED BY SIZE
+                  PEOPLE DELIMITED BY SIZE
+                  ' letter=' DELIMITED BY SIZE
+                  AAKKOSET(ITER:1) DELIMITED BY SIZE
+                  ' count=' DELIMITED BY SIZE
+                  LETTER-COUNT DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD-O.
+           IF NOT SUMMARY-MODE-ON
+              WRITE EXCEPTION-RECORD-O
+           END-IF.
+
        400-BITWISE-AND.
            PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
                  IF ONES(ITER:1) = 1 AND ONES2(ITER:1) = 1
@@ -90,23 +438,265 @@
 
        420-PROCESS-GROUP.
            ADD 1 TO GROUPS.
+           ADD 1 TO FL-GROUPS (FL-INDEX).
+           MOVE SPACES TO COMMON-LETTERS.
+           MOVE 1 TO COMMON-PTR.
            PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
               IF ONES2(ITER:1) = 1
                  ADD 1 TO TEMP-CTR
                  ADD 1 TO SUMMA
+                 ADD 1 TO FL-SUMMA (FL-INDEX)
+                 STRING AAKKOSET(ITER:1) DELIMITED BY SIZE
+                    INTO COMMON-LETTERS WITH POINTER COMMON-PTR
               END-IF
            END-PERFORM.
            DISPLAY "A group of " PEOPLE " people, ".
            DISPLAY "   answering yes to " TEMP-CTR " commmon questions".
+           DISPLAY "   common letters: " COMMON-LETTERS.
            MOVE ZEROES TO ONES.
            MOVE ZEROES TO ONES2.
            MOVE 0 TO TEMP-CTR.
            MOVE 0 TO PEOPLE.
+           MOVE 'N' TO GROUP-IN-PROGRESS-SW.
 
 
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
            DISPLAY "Total number of groups: " GROUPS.
-           DISPLAY "Total number of questions: " SUMMA. 
+           DISPLAY "Total number of questions: " SUMMA.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
            DISPLAY "-----------------".
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday6Part2    RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' Groups=' DELIMITED BY SIZE
+                  GROUPS DELIMITED BY SIZE
+                  ' Summa=' DELIMITED BY SIZE
+                  SUMMA DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday6Part2    date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 6 PART 2 - CUSTOMS FORM SUMMARY   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  TOTAL GROUPS ................ ' DELIMITED BY SIZE
+                  GROUPS DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  TOTAL QUESTIONS ............. ' DELIMITED BY SIZE
+                  SUMMA DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ................ ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........... ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           MOVE '  PER-FILE BREAKDOWN:' TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           PERFORM 975-WRITE-FILE-BREAKDOWN
+              VARYING FL-INDEX FROM 1 BY 1
+              UNTIL FL-INDEX > FILE-LIST-COUNT.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * one line per input file processed this run, so a combined
+      * multi-file run still shows how much each file contributed to
+      * the totals above.
+       975-WRITE-FILE-BREAKDOWN.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  FILE ' DELIMITED BY SIZE
+                  FUNCTION TRIM(FL-NAME (FL-INDEX)) DELIMITED BY SIZE
+                  ': GROUPS=' DELIMITED BY SIZE
+                  FL-GROUPS (FL-INDEX) DELIMITED BY SIZE
+                  ' QUESTIONS=' DELIMITED BY SIZE
+                  FL-SUMMA (FL-INDEX) DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE 'day6part2summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day6part2summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
