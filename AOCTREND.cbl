@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCTREND.
+       ENVIRONMENT DIVISION.
+      *
+      * Reads the accumulated, never-truncated aocopslog.txt history
+      * and flags any day program's key result that moved outside its
+      * normal week-over-week range against its own previous run, since
+      * a silent swing in Pairs/OK/Trees/MaxSeatID/Summa usually means
+      * the upstream feed changed shape rather than the puzzle business
+      * logic changing.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * page-formatted, headed trending report, one line per program,
+      * filed the same way as every other nightly report.
+           SELECT TREND-REPORT-FILE
+              ASSIGN TO 'aoctrend.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-I    PIC X(170).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+       FD  TREND-REPORT-FILE RECORDING MODE F.
+       01  TREND-REPORT-RECORD-O PIC X(72).
+
+       WORKING-STORAGE SECTION.
+      * one entry per day program whose run-report text we watch; each
+      * entry's TREND-TOK-IDX is the fixed position (after splitting
+      * the audit-log line on runs of spaces) of its key-result token,
+      * since every program's 950-WRITE-RUN-REPORT STRING is laid out
+      * in the same fixed order every run.
+       01 TREND-TABLE.
+           05 TREND-ENTRY OCCURS 12 TIMES INDEXED BY TX.
+              10 TREND-PROGRAM    PIC X(16).
+              10 TREND-TOK-IDX    PIC 9.
+              10 TREND-RUN-COUNT  PIC 9.
+              10 TREND-PREV-VAL   PIC S9(16).
+              10 TREND-CURR-VAL   PIC S9(16).
+              10 TREND-PCT-CHANGE PIC S9(5)V9(2).
+              10 TREND-OUT-RANGE  PIC X VALUE 'N'.
+                 88 TREND-IS-OUT-OF-RANGE VALUE 'Y'.
+
+       77  TREND-THRESHOLD-PCT  PIC 9(3) VALUE 20.
+       77  OUT-OF-RANGE-COUNT   PIC 9(2) VALUE 0.
+
+       01 LINE-TOKENS.
+           05 TOKEN-TAB OCCURS 12 TIMES PIC X(20).
+       77  TOKEN-IDX            PIC 9(2).
+       77  METRIC-KEY-PART      PIC X(20).
+       77  METRIC-VALUE-PART    PIC X(20).
+
+       77  DISP-PREV-VAL        PIC -(15)9.
+       77  DISP-CURR-VAL        PIC -(15)9.
+       77  DISP-PCT-CHANGE      PIC -(4)9.99.
+
+       77  FS-AUDIT-LOG         PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT        PIC X(02) VALUE '00'.
+       77  RUN-RC               PIC 9     VALUE 0.
+       77  LINES-READ           PIC 9(6)  VALUE 0.
+       77  SW-END-OF-FILE       PIC X     VALUE 'N'.
+           88 END-OF-FILE             VALUE 'Y'.
+           COPY RPTHDR.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 900-WRAP-UP
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           PERFORM 010-INIT-TREND-TABLE.
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG NOT = '00'
+              DISPLAY "ERROR: aocopslog.txt not found or unreadable, "
+                 "file status " FS-AUDIT-LOG
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           READ AUDIT-LOG-FILE
+            AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM UNTIL END-OF-FILE
+                ADD 1 TO LINES-READ
+                PERFORM 100-APPLY-LOG-LINE
+                READ AUDIT-LOG-FILE
+                    AT END MOVE 'Y' TO SW-END-OF-FILE
+                END-READ
+           END-PERFORM.
+           PERFORM 200-SCORE-TRENDS.
+
+      * loads the twelve watched programs and the fixed token position
+      * (after DELIMITED BY ALL SPACE) of each one's key-result value.
+       010-INIT-TREND-TABLE.
+           MOVE 'AOCday1'      TO TREND-PROGRAM (1).
+           MOVE 9              TO TREND-TOK-IDX (1).
+           MOVE 'AOCday1Part2' TO TREND-PROGRAM (2).
+           MOVE 8              TO TREND-TOK-IDX (2).
+           MOVE 'AOCday2'      TO TREND-PROGRAM (3).
+           MOVE 8              TO TREND-TOK-IDX (3).
+           MOVE 'AOCday2Part2' TO TREND-PROGRAM (4).
+           MOVE 8              TO TREND-TOK-IDX (4).
+           MOVE 'AOCday3'      TO TREND-PROGRAM (5).
+           MOVE 8              TO TREND-TOK-IDX (5).
+           MOVE 'AOCday3Part2' TO TREND-PROGRAM (6).
+           MOVE 8              TO TREND-TOK-IDX (6).
+           MOVE 'AOCday4'      TO TREND-PROGRAM (7).
+           MOVE 8              TO TREND-TOK-IDX (7).
+           MOVE 'AOCday4Part2' TO TREND-PROGRAM (8).
+           MOVE 8              TO TREND-TOK-IDX (8).
+           MOVE 'AOCday5'      TO TREND-PROGRAM (9).
+           MOVE 8              TO TREND-TOK-IDX (9).
+           MOVE 'AOCday5Part2' TO TREND-PROGRAM (10).
+           MOVE 8              TO TREND-TOK-IDX (10).
+           MOVE 'AOCday6'      TO TREND-PROGRAM (11).
+           MOVE 9              TO TREND-TOK-IDX (11).
+           MOVE 'AOCday6Part2' TO TREND-PROGRAM (12).
+           MOVE 9              TO TREND-TOK-IDX (12).
+
+      * splits the line on runs of spaces (so the fixed-width program
+      * name field collapses to a single token), finds which watched
+      * program this run belongs to, and rolls its key-result value
+      * forward into PREV/CURR.
+       100-APPLY-LOG-LINE.
+           MOVE SPACES TO LINE-TOKENS.
+           UNSTRING AUDIT-LOG-RECORD-I DELIMITED BY ALL SPACE
+              INTO TOKEN-TAB (1) TOKEN-TAB (2) TOKEN-TAB (3)
+                   TOKEN-TAB (4) TOKEN-TAB (5) TOKEN-TAB (6)
+                   TOKEN-TAB (7) TOKEN-TAB (8) TOKEN-TAB (9)
+                   TOKEN-TAB (10) TOKEN-TAB (11) TOKEN-TAB (12).
+           PERFORM VARYING TX FROM 1 BY 1 UNTIL TX > 12
+                IF TOKEN-TAB (6) = FUNCTION TRIM(TREND-PROGRAM (TX))
+                   PERFORM 110-ROLL-FORWARD-VALUE
+                END-IF
+           END-PERFORM.
+
+       110-ROLL-FORWARD-VALUE.
+           MOVE TREND-TOK-IDX (TX) TO TOKEN-IDX.
+           UNSTRING TOKEN-TAB (TOKEN-IDX) DELIMITED BY '='
+              INTO METRIC-KEY-PART METRIC-VALUE-PART.
+           IF TREND-RUN-COUNT (TX) NOT = 0
+              MOVE TREND-CURR-VAL (TX) TO TREND-PREV-VAL (TX)
+           END-IF.
+           MOVE METRIC-VALUE-PART TO TREND-CURR-VAL (TX).
+           IF TREND-RUN-COUNT (TX) < 9
+              ADD 1 TO TREND-RUN-COUNT (TX)
+           END-IF.
+
+      * once every watched program's PREV/CURR pair is loaded, scores
+      * the week-over-week swing and flags anything outside the normal
+      * range so a silent upstream-feed shape change doesn't hide
+      * behind the puzzle's own business logic.
+       200-SCORE-TRENDS.
+           PERFORM VARYING TX FROM 1 BY 1 UNTIL TX > 12
+                IF TREND-RUN-COUNT (TX) > 1
+                   IF TREND-PREV-VAL (TX) = 0
+                      IF TREND-CURR-VAL (TX) = 0
+                         MOVE 0 TO TREND-PCT-CHANGE (TX)
+                      ELSE
+                         MOVE 999.99 TO TREND-PCT-CHANGE (TX)
+                         MOVE 'Y' TO TREND-OUT-RANGE (TX)
+                      END-IF
+                   ELSE
+                      COMPUTE TREND-PCT-CHANGE (TX) ROUNDED =
+                         (TREND-CURR-VAL (TX) - TREND-PREV-VAL (TX))
+                         * 100 / TREND-PREV-VAL (TX)
+                      IF FUNCTION ABS(TREND-PCT-CHANGE (TX))
+                            > TREND-THRESHOLD-PCT
+                         MOVE 'Y' TO TREND-OUT-RANGE (TX)
+                      END-IF
+                   END-IF
+                   IF TREND-IS-OUT-OF-RANGE (TX)
+                      ADD 1 TO OUT-OF-RANGE-COUNT
+                   END-IF
+                END-IF
+           END-PERFORM.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own. Not one of the driver's
+      * own steps -- this is an ops-review tool run after the batch
+      * stream has logged at least two nights' worth of runs.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCTREND        RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' LogLines=' DELIMITED BY SIZE
+                  LINES-READ DELIMITED BY SIZE
+                  ' OutOfRange=' DELIMITED BY SIZE
+                  OUT-OF-RANGE-COUNT DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * page-formatted trending report: one line per watched program
+      * with its previous and current key result, the week-over-week
+      * percent change, and a flag for anything outside the normal
+      * range.
+       970-WRITE-TREND-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT TREND-REPORT-FILE.
+           MOVE SPACES TO TREND-REPORT-RECORD-O.
+           STRING 'AOC WEEK-OVER-WEEK TRENDING REPORT   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO TREND-REPORT-RECORD-O.
+           WRITE TREND-REPORT-RECORD-O.
+           MOVE SPACES TO TREND-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO TREND-REPORT-RECORD-O.
+           WRITE TREND-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO TREND-REPORT-RECORD-O.
+           WRITE TREND-REPORT-RECORD-O.
+           MOVE SPACES TO TREND-REPORT-RECORD-O.
+           STRING 'PROGRAM           PREV            CURR'
+                  '       PCT CHG  FLAG' DELIMITED BY SIZE
+                  INTO TREND-REPORT-RECORD-O.
+           WRITE TREND-REPORT-RECORD-O.
+           PERFORM VARYING TX FROM 1 BY 1 UNTIL TX > 12
+                PERFORM 975-WRITE-TREND-LINE
+           END-PERFORM.
+           MOVE RPT-RULE-LINE TO TREND-REPORT-RECORD-O.
+           WRITE TREND-REPORT-RECORD-O.
+           CLOSE TREND-REPORT-FILE.
+
+       975-WRITE-TREND-LINE.
+           MOVE SPACES TO TREND-REPORT-RECORD-O.
+           IF TREND-RUN-COUNT (TX) < 2
+              STRING TREND-PROGRAM (TX) DELIMITED BY SIZE
+                     '  not enough history yet' DELIMITED BY SIZE
+                     INTO TREND-REPORT-RECORD-O
+           ELSE
+              MOVE TREND-PREV-VAL (TX) TO DISP-PREV-VAL
+              MOVE TREND-CURR-VAL (TX) TO DISP-CURR-VAL
+              MOVE TREND-PCT-CHANGE (TX) TO DISP-PCT-CHANGE
+              STRING TREND-PROGRAM (TX) DELIMITED BY SIZE
+                     '  ' DELIMITED BY SIZE
+                     FUNCTION TRIM(DISP-PREV-VAL) DELIMITED BY SIZE
+                     '  ' DELIMITED BY SIZE
+                     FUNCTION TRIM(DISP-CURR-VAL) DELIMITED BY SIZE
+                     '  ' DELIMITED BY SIZE
+                     FUNCTION TRIM(DISP-PCT-CHANGE) DELIMITED BY SIZE
+                     '  ' DELIMITED BY SIZE
+                     INTO TREND-REPORT-RECORD-O
+              IF TREND-IS-OUT-OF-RANGE (TX)
+                 STRING FUNCTION TRIM(TREND-REPORT-RECORD-O)
+                           DELIMITED BY SIZE
+                        '  OUT OF RANGE' DELIMITED BY SIZE
+                        INTO TREND-REPORT-RECORD-O
+              END-IF
+           END-IF.
+           WRITE TREND-REPORT-RECORD-O.
+
+       900-WRAP-UP.
+           CLOSE AUDIT-LOG-FILE.
+           DISPLAY "Audit log lines read: " LINES-READ.
+           DISPLAY "Programs outside normal range: " OUT-OF-RANGE-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF OUT-OF-RANGE-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 970-WRITE-TREND-RPT.
