@@ -4,20 +4,98 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day1input.txt'
+      * the input file name defaults to day1input.txt but can be
+      * repointed at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day1part2summary.txt'
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
        01  LUVUT-TABLE-I.
            05 LUKU-I         PIC X(4).
 
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01 Teibel. 
-         02 Taulukko PIC 9(4) OCCURS 1 TO 2000 
-            DEPENDING ON Indeksi.        
+           COPY DAY1TAB REPLACING ==MAX-ENTRIES== BY ==2000==.
 
        01  TEMP-CALC-VALUE.
            05  SUMMA            PIC 9(4)V99 VALUE 1.
@@ -31,9 +109,19 @@
        77  PROJECT-INDEX     PIC S9(4) COMP.
        77  Indeksi           PIC  9(4) VALUE 1.
        77  Ind3              PIC  9(4) VALUE 1.
-       77  TABLE-MAX         PIC S9(4) COMP VALUE 200.
-       77  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
-                88 END-OF-FILE   VALUE 'Y'.
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ARCHIVE.
+           COPY DIGEST.
+       77  FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77  RUN-RC            PIC 9     VALUE 0.
+       77  EXC-INDEX-DISPLAY PIC 9(4) VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day1input.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
@@ -41,21 +129,111 @@
            PERFORM 900-WRAP-UP
            GOBACK.
        000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
            INITIALIZE Teibel.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
            READ INPUT-FILE
            AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
               UNTIL END-OF-FILE
-                MOVE LUKU-I TO
-                        Taulukko (PROJECT-INDEX)
+                IF LUKU-I IS NOT NUMERIC
+                   MOVE 0 TO Taulukko (PROJECT-INDEX)
+                   MOVE PROJECT-INDEX TO EXC-INDEX-DISPLAY
+                   PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                ELSE
+                   MOVE LUKU-I TO
+                           Taulukko (PROJECT-INDEX)
+                END-IF
                 ADD 1 TO Indeksi
+                ADD 1 TO EOFSW-REC-COUNT
                 READ INPUT-FILE
                     AT END MOVE 'Y' TO  SW-END-OF-FILE
                 END-READ
+                PERFORM 044-CONVERT-RECORD
+                IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                   DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                      " read failed, file status " FS-INPUT-FILE
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+                END-IF
       *          DISPLAY EMP-PROJECT-ITEM(PROJECT-INDEX)
            END-PERFORM.
            DISPLAY " ".
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY1PART2FILE in the environment instead of
+      * recompiling.
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY1PART2FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY1PART2CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT LUVUT-TABLE-I CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * LUKU-I is a fixed PIC X(4) field, so a line that isn't a plain
+      * number would otherwise move garbage into the table; route it
+      * to the shared exception file and treat the entry as zero
+      * instead.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday1Part2 record='
+                     DELIMITED BY SIZE
+                  EXC-INDEX-DISPLAY DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  LUVUT-TABLE-I DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
        100-PROCESS-TABLE-DATA.
                PERFORM 200-CALCULATE VARYING Ind3 FROM 1 BY 1 
                 UNTIL Ind3 > Indeksi 
@@ -93,3 +271,208 @@
       *     DISPLAY " ".
        900-WRAP-UP.
            CLOSE INPUT-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday1Part2    RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' Product=' DELIMITED BY SIZE
+                  TULO DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday1Part2    date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 1 PART 2 - 3-NUMBER SUM SUMMARY   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ............. ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........ ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  LAST PRODUCT COMPUTED .... ' DELIMITED BY SIZE
+                  TULO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE 'day1part2summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day1part2summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
