@@ -4,10 +4,82 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day5.txt'
+      * the input file name defaults to day5.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT CHART-FILE
+              ASSIGN TO 'day5seatingchart.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * backs the 1024-seat occupancy map on an indexed work file
+      * instead of a fixed WORKING-STORAGE OCCURS table, so a bigger
+      * plane (more rows, more seats per row) only means a bigger work
+      * file, not a recompile with a higher OCCURS ceiling.
+           SELECT SEAT-WORK-FILE
+              ASSIGN TO 'day5seats.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS SW-SEAT-NUM
+              FILE STATUS IS FS-SEAT-WORK.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day5part2summary.txt'
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
@@ -15,6 +87,39 @@
            05 ROW-I          PIC X(7).
            05 SEAT-I         PIC X(3).
 
+      * seating-chart report covering the whole occupied range, eight
+      * seats (one row) per line.
+       FD  CHART-FILE RECORDING MODE F.
+       01  CHART-RECORD-O PIC X(80).
+
+       FD  SEAT-WORK-FILE.
+       01  SEAT-WORK-RECORD.
+           05 SW-SEAT-NUM    PIC 9(4).
+           05 SW-SPOT        PIC X VALUE 'O'.
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(170).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WORK-VARS.
            05  ROW              PIC X(7).
@@ -26,37 +131,198 @@
            05  PRINTROW         PIC X(8).
            05  CCC              PIC 9.
            05  ROWS             PIC 9(3) VALUE 1.
+           05  YOUR-SEAT        PIC 9(4) VALUE 0.
        
-       01 SEAT-TABLE.
-           05 SEAT-A OCCURS 1024 TIMES INDEXED BY I.
-              10 SPOT PIC X VALUE 'O'.
-
        77  TEMP-CTR          PIC 9(4).
        77  Indeksi           PIC  9(4) VALUE 1.
-       77  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
-                88 END-OF-FILE   VALUE 'Y'.
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ARCHIVE.
+           COPY DIGEST.
+           COPY OUTMODE.
+       77  FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77  FS-SEAT-WORK      PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77  RUN-RC            PIC 9     VALUE 0.
+
+      * a boarding-pass line whose row/seat codes use anything but the
+      * expected binary-space letters would otherwise decode into a
+      * bogus seat ID; see 045-VALIDATE-BOARDING-PASS.
+       77  PASS-OK-SW            PIC X VALUE 'Y'.
+           88  PASS-OK                  VALUE 'Y'.
+           88  PASS-NOT-OK              VALUE 'N'.
+
+      * occupied-seat boundaries, worked out from the manifest itself
+      * instead of wired in as the 96/910 literals one flight happened
+      * to produce.
+       77  MIN-OCCUPIED      PIC 9(4) VALUE 0.
+       77  MAX-OCCUPIED      PIC 9(4) VALUE 0.
+
+      * holds the seat on either side of a gap while 300-FIND-YOUR-
+      * OWN-SEAT checks both before deciding the gap is really ours.
+       77  NEIGHBOR-BEFORE-SW    PIC X.
+       77  NEIGHBOR-AFTER-SW     PIC X.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day5.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
+           PERFORM 250-FIND-OCCUPIED-RANGE.
            PERFORM 300-FIND-YOUR-OWN-SEAT.
+           OPEN OUTPUT CHART-FILE.
+           PERFORM 400-PRINT-SEATS.
+           CLOSE CHART-FILE.
            PERFORM 900-WRAP-UP.
            GOBACK.
        000-HOUSEKEEPING.
-           INITIALIZE SEAT-TABLE.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           PERFORM 042-RESOLVE-OUTPUT-MODE.
+           PERFORM 050-INIT-SEAT-WORK-FILE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
            READ INPUT-FILE
            AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            PERFORM VARYING INDEKSI FROM 1 BY 1
               UNTIL END-OF-FILE
                  MOVE ROW-I TO ROW
-                 MOVE SEAT-I TO SEAT                
-                 PERFORM 100-FIND-SEAT-ID
-                 PERFORM 200-MARK-SEAT
+                 MOVE SEAT-I TO SEAT
+                 PERFORM 045-VALIDATE-BOARDING-PASS
+                 IF PASS-NOT-OK
+                    PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                 ELSE
+                    PERFORM 100-FIND-SEAT-ID
+                    PERFORM 200-MARK-SEAT
+                 END-IF
+                 ADD 1 TO EOFSW-REC-COUNT
                  READ INPUT-FILE
                    AT END MOVE 'Y' TO  SW-END-OF-FILE
                  END-READ
+                 PERFORM 044-CONVERT-RECORD
+                 IF FS-INPUT-FILE NOT = '00'
+                    AND FS-INPUT-FILE NOT = '10'
+                    DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                       " read failed, file status " FS-INPUT-FILE
+                    MOVE 8 TO RETURN-CODE
+                    GOBACK
+                 END-IF
            END-PERFORM.
            DISPLAY " ".
+
+      * builds the seat-work file with all 1024 seats marked open
+      * ('O') before the manifest is read, so 200-MARK-SEAT can REWRITE
+      * a seat's record in place once it is seen as occupied.
+       050-INIT-SEAT-WORK-FILE.
+           OPEN OUTPUT SEAT-WORK-FILE.
+           MOVE 'O' TO SW-SPOT.
+           PERFORM VARYING INDEKSI FROM 1 BY 1 UNTIL INDEKSI > 1024
+              MOVE INDEKSI TO SW-SEAT-NUM
+              WRITE SEAT-WORK-RECORD
+           END-PERFORM.
+           CLOSE SEAT-WORK-FILE.
+           OPEN I-O SEAT-WORK-FILE.
+
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY5PART2MODE to SUMMARY, suppressing the seating
+      * chart rows written by 400-PRINT-SEATS while the run report
+      * still gets the full totals; DETAIL, or the variable left
+      * unset, keeps every chart row in the listing as before.
+       042-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY5PART2MODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY5PART2FILE in the environment instead of
+      * recompiling.
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY5PART2FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY5PART2CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT SEATS-I CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * ROW-I must be all F/B and SEAT-I must be all L/R; anything else
+      * would still binary-partition into a number, just the wrong one.
+       045-VALIDATE-BOARDING-PASS.
+           MOVE 'Y' TO PASS-OK-SW.
+           PERFORM VARYING INDEKSI FROM 1 BY 1 UNTIL INDEKSI > 7
+              IF ROW(INDEKSI:1) NOT = 'F' AND ROW(INDEKSI:1) NOT = 'B'
+                 MOVE 'N' TO PASS-OK-SW
+              END-IF
+           END-PERFORM.
+           PERFORM VARYING INDEKSI FROM 1 BY 1 UNTIL INDEKSI > 3
+              IF SEAT(INDEKSI:1) NOT = 'L' AND SEAT(INDEKSI:1) NOT = 'R'
+                 MOVE 'N' TO PASS-OK-SW
+              END-IF
+           END-PERFORM.
+
+      * a malformed boarding pass is routed to the shared exception
+      * file instead of being marked into the seat-occupancy table.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday5Part2 record='
+                     DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  SEATS-I DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
        100-FIND-SEAT-ID.
            MOVE 0 TO SUMMA.
            MOVE 0 TO TEMP-ROW.
@@ -73,32 +339,309 @@
            END-PERFORM.
            COMPUTE SUMMA = TEMP-ROW * 8 + TEMP-SEAT.
 
+      * SUMMA is the 0-1023 seat ID from the AOC formula, but
+      * SEAT-WORK-FILE is keyed 1-1024 (see 050-INIT-SEAT-WORK-FILE),
+      * so every key derived from SUMMA carries a +1 offset to land on
+      * a key the work file actually has.
        200-MARK-SEAT.
-           MOVE 'X' TO SEAT-A(SUMMA).
+           COMPUTE SW-SEAT-NUM = SUMMA + 1.
+           READ SEAT-WORK-FILE
+              INVALID KEY CONTINUE
+           END-READ.
+           MOVE 'X' TO SW-SPOT.
+           REWRITE SEAT-WORK-RECORD.
 
-      * if you use the 400-PRINT-SEATS, you will see that the plane has
-      * empty seats up till seat 95 and from 912 onwards, so we will
-      * skip those
+      * walks the whole table once to find the lowest and highest
+      * occupied seat, so the gap search below only has to look at the
+      * interior of whatever range this manifest actually covers.
+       250-FIND-OCCUPIED-RANGE.
+           PERFORM VARYING INDEKSI FROM 1 BY 1 UNTIL INDEKSI > 1024
+              MOVE INDEKSI TO SW-SEAT-NUM
+              READ SEAT-WORK-FILE
+                 INVALID KEY CONTINUE
+              END-READ
+              IF SW-SPOT = 'X'
+                 IF MIN-OCCUPIED = 0
+                    MOVE INDEKSI TO MIN-OCCUPIED
+                 END-IF
+                 MOVE INDEKSI TO MAX-OCCUPIED
+              END-IF
+           END-PERFORM.
+
+      * your seat is the one gap in the manifest with a taken seat on
+      * both sides; MIN-OCCUPIED/MAX-OCCUPIED already occupied seats,
+      * so a neighbor read never falls outside the work file's keys.
+      * SW-SEAT-NUM keys run one ahead of the true seat ID (see
+      * 200-MARK-SEAT), so YOUR-SEAT backs that offset back out.
        300-FIND-YOUR-OWN-SEAT.
-           PERFORM VARYING INDEKSI FROM 96 BY 1 UNTIL INDEKSI > 910
-              IF SEAT-A(INDEKSI) <> 'X'
-                 DISPLAY "Your seat: " INDEKSI
+           MOVE 0 TO YOUR-SEAT.
+           PERFORM VARYING INDEKSI FROM MIN-OCCUPIED BY 1
+              UNTIL INDEKSI > MAX-OCCUPIED
+              MOVE INDEKSI TO SW-SEAT-NUM
+              READ SEAT-WORK-FILE
+                 INVALID KEY CONTINUE
+              END-READ
+              IF SW-SPOT <> 'X'
+                 COMPUTE SW-SEAT-NUM = INDEKSI - 1
+                 READ SEAT-WORK-FILE
+                    INVALID KEY CONTINUE
+                 END-READ
+                 MOVE SW-SPOT TO NEIGHBOR-BEFORE-SW
+                 COMPUTE SW-SEAT-NUM = INDEKSI + 1
+                 READ SEAT-WORK-FILE
+                    INVALID KEY CONTINUE
+                 END-READ
+                 MOVE SW-SPOT TO NEIGHBOR-AFTER-SW
+                 IF NEIGHBOR-BEFORE-SW = 'X' AND NEIGHBOR-AFTER-SW = 'X'
+                    COMPUTE YOUR-SEAT = INDEKSI - 1
+                    DISPLAY "Your seat: " YOUR-SEAT
+                    EXIT PERFORM
+                 END-IF
               END-IF
            END-PERFORM.
 
+      * seating-chart report, eight seats (one row) per line, for
+      * whatever occupied range this manifest turned out to cover.
        400-PRINT-SEATS.
-           PERFORM VARYING INDEKSI FROM 96 BY 1 UNTIL INDEKSI > 910           
+           MOVE SPACES TO PRINTROW.
+           PERFORM VARYING INDEKSI FROM MIN-OCCUPIED BY 1
+              UNTIL INDEKSI > MAX-OCCUPIED
+              MOVE INDEKSI TO SW-SEAT-NUM
+              READ SEAT-WORK-FILE
+                 INVALID KEY CONTINUE
+              END-READ
               MOVE FUNCTION MOD(INDEKSI, 8) TO CCC
               IF CCC = 0
-                 MOVE SEAT-A(INDEKSI) TO PRINTROW(8:1)
-                 DISPLAY PRINTROW " " ROWS
+                 MOVE SW-SPOT TO PRINTROW(8:1)
+                 MOVE SPACES TO CHART-RECORD-O
+                 STRING PRINTROW DELIMITED BY SIZE
+                        ' row ' DELIMITED BY SIZE
+                        ROWS DELIMITED BY SIZE
+                        INTO CHART-RECORD-O
+                 IF NOT SUMMARY-MODE-ON
+                    WRITE CHART-RECORD-O
+                 END-IF
                  ADD 1 TO ROWS
+                 MOVE SPACES TO PRINTROW
               ELSE
-                 MOVE SEAT-A(INDEKSI) TO PRINTROW(CCC:1)
+                 MOVE SW-SPOT TO PRINTROW(CCC:1)
               END-IF
            END-PERFORM.
 
 
        900-WRAP-UP.
            CLOSE INPUT-FILE.
+           CLOSE SEAT-WORK-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
            DISPLAY "-----------------".
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own. TableHWM carries how many
+      * boarding passes this run marked occupied in day5seats.dat
+      * against that work file's 1024-seat capacity, so a
+      * capacity-planning report can watch this ceiling get closer
+      * without a recompile to find out.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday5Part2    RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' YourSeat=' DELIMITED BY SIZE
+                  YOUR-SEAT DELIMITED BY SIZE
+                  ' TableHWM=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  '/1024' DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday5Part2    date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 5 PART 2 - SEATING CHART SUMMARY   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  YOUR SEAT ................... ' DELIMITED BY SIZE
+                  YOUR-SEAT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ................ ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........... ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE 'day5part2summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day5part2summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
