@@ -0,0 +1,573 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCREGRESSION.
+       ENVIRONMENT DIVISION.
+      *
+      * Runs the twelve canonical AOCdayN programs, one at a time,
+      * against a small known-answer sample built fresh by this
+      * program, and compares each one's headline run-report value
+      * against the answer that sample is known to produce, so a
+      * change that quietly breaks one of them shows up here instead
+      * of only being noticed after it has already gone out with a
+      * nightly run. Every program is called and checked the same way
+      * the nightly batch stream itself calls them (see AOCDRIVER), so
+      * this exercises the same CALL interface a real run depends on.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * the sample feeding whichever program is currently under test;
+      * reassigned and rebuilt fresh before every CALL, see the
+      * 20NN-BUILD-FIXTURE-DAYx paragraphs below.
+           SELECT FIXTURE-FILE
+              ASSIGN TO DYNAMIC FIXTURE-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * shared with every other day program: truncated before each
+      * CALL below so the single line that CALL writes can be read
+      * back and checked in isolation, the same way AOCDRIVER
+      * truncates it once before a whole batch stream.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so this harness's
+      * own runs accumulate into the same audit trail every other
+      * program's runs do.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * one PASS/FAIL line per program under test, plus a closing
+      * summary line.
+           SELECT REGRESSION-REPORT-FILE
+              ASSIGN TO 'aocregressiontest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIXTURE-FILE RECORDING MODE F.
+       01  FIXTURE-RECORD-O  PIC X(90).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-I   PIC X(80).
+
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  REGRESSION-REPORT-FILE RECORDING MODE F.
+       01  REGRESSION-REPORT-RECORD-O PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FIXTURE-FILE-NAME      PIC X(30).
+
+       77  FS-RUN-REPORT          PIC X(02) VALUE '00'.
+       77  FS-AUDIT-LOG           PIC X(02) VALUE '00'.
+
+      * scratch fields reused by every 8NN/7NN helper paragraph below;
+      * reset at the top of each case, not carried forward between
+      * cases.
+       01  CASE-WORK-FIELDS.
+           05  CASE-NAME           PIC X(16).
+           05  CASE-EXPECTED-VALUE PIC X(20).
+           05  CASE-ACTUAL-VALUE   PIC X(20).
+           05  CASE-HEAD           PIC X(80).
+           05  CASE-TAIL           PIC X(80).
+           05  CASE-RESULT-TEXT    PIC X(04).
+
+       01  RUN-TOTALS.
+           05  CASE-COUNT          PIC 9(4) VALUE 0.
+           05  PASS-COUNT          PIC 9(4) VALUE 0.
+           05  FAIL-COUNT          PIC 9(4) VALUE 0.
+
+       01  AUDIT-START-DATE       PIC 9(8).
+       01  AUDIT-START-TIME       PIC 9(8).
+       77  HARNESS-RC             PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 110-RUN-DAY1.
+           PERFORM 120-RUN-DAY1PART2.
+           PERFORM 130-RUN-DAY2.
+           PERFORM 140-RUN-DAY2PART2.
+           PERFORM 150-RUN-DAY3.
+           PERFORM 160-RUN-DAY3PART2.
+           PERFORM 170-RUN-DAY4.
+           PERFORM 180-RUN-DAY4PART2.
+           PERFORM 190-RUN-DAY5.
+           PERFORM 200-RUN-DAY5PART2.
+           PERFORM 210-RUN-DAY6.
+           PERFORM 220-RUN-DAY6PART2.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           OPEN OUTPUT REGRESSION-REPORT-FILE.
+           MOVE SPACES TO REGRESSION-REPORT-RECORD-O.
+           DISPLAY "===== AOC REGRESSION TEST REPORT =====".
+
+       110-RUN-DAY1.
+           PERFORM 2010-BUILD-FIXTURE-DAY1.
+           DISPLAY 'AOCDAY1FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday1.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday1'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' Product='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday1'              TO CASE-NAME.
+           MOVE '0000000000514579'     TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+       120-RUN-DAY1PART2.
+           PERFORM 2010-BUILD-FIXTURE-DAY1.
+           DISPLAY 'AOCDAY1PART2FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday1.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday1Part2'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' Product='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday1Part2'         TO CASE-NAME.
+           MOVE '0000000241861950'     TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+       130-RUN-DAY2.
+           PERFORM 2020-BUILD-FIXTURE-DAY2.
+           DISPLAY 'AOCDAY2FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday2.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday2'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' OK='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday2'              TO CASE-NAME.
+           MOVE '0002'                 TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+       140-RUN-DAY2PART2.
+           PERFORM 2020-BUILD-FIXTURE-DAY2.
+           DISPLAY 'AOCDAY2PART2FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday2.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday2Part2'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' OK='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday2Part2'         TO CASE-NAME.
+           MOVE '0001'                 TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+       150-RUN-DAY3.
+           PERFORM 2030-BUILD-FIXTURE-DAY3.
+           DISPLAY 'AOCDAY3FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday3.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday3'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' Trees='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday3'              TO CASE-NAME.
+           MOVE '0007'                 TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+      * reuses the same eleven-row map as 150-RUN-DAY3; the slope list
+      * itself comes from the committed day3slopes.txt control file
+      * (the classic five slopes), left alone here.
+       160-RUN-DAY3PART2.
+           PERFORM 2030-BUILD-FIXTURE-DAY3.
+           DISPLAY 'AOCDAY3PART2FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday3.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday3Part2'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' Product='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday3Part2'         TO CASE-NAME.
+           MOVE '0000000000000336'     TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+       170-RUN-DAY4.
+           PERFORM 2040-BUILD-FIXTURE-DAY4.
+           DISPLAY 'AOCDAY4FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday4.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday4'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' OK='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday4'              TO CASE-NAME.
+           MOVE '002'                  TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+      * AOCday4Part2 takes one fixed-width line per passport, not the
+      * original multi-line blocks 170-RUN-DAY4 feeds AOCday4 above,
+      * so this gets its own fixture builder.
+       180-RUN-DAY4PART2.
+           PERFORM 2050-BUILD-FIXTURE-DAY4PART2.
+           DISPLAY 'AOCDAY4PART2FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday4part2.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday4Part2'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' OK='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday4Part2'         TO CASE-NAME.
+           MOVE '000'                  TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+       190-RUN-DAY5.
+           PERFORM 2060-BUILD-FIXTURE-DAY5.
+           DISPLAY 'AOCDAY5FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday5.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday5'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' MaxSeatID='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday5'              TO CASE-NAME.
+           MOVE '0820'                 TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+      * a manifest with exactly one gap (seat 12) flanked by two
+      * occupied neighbors (11 and 13), so "your own seat" comes out
+      * to a single, known value instead of depending on whatever a
+      * real manifest's empty rows happen to be.
+       200-RUN-DAY5PART2.
+           PERFORM 2070-BUILD-FIXTURE-DAY5PART2.
+           DISPLAY 'AOCDAY5PART2FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday5part2.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday5Part2'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' YourSeat='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday5Part2'         TO CASE-NAME.
+           MOVE '0012'                 TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+       210-RUN-DAY6.
+           PERFORM 2080-BUILD-FIXTURE-DAY6.
+           DISPLAY 'AOCDAY6FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday6.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday6'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' Summa='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday6'              TO CASE-NAME.
+           MOVE '0008'                 TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+       220-RUN-DAY6PART2.
+           PERFORM 2080-BUILD-FIXTURE-DAY6.
+           DISPLAY 'AOCDAY6PART2FILE' UPON ENVIRONMENT-NAME.
+           DISPLAY 'aocregtestday6.txt' UPON ENVIRONMENT-VALUE.
+           PERFORM 700-RESET-RUN-REPORT.
+           CALL 'AOCday6Part2'.
+           PERFORM 750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO CASE-HEAD CASE-TAIL CASE-ACTUAL-VALUE.
+           UNSTRING RUN-REPORT-RECORD-I DELIMITED BY ' Summa='
+              INTO CASE-HEAD CASE-TAIL.
+           UNSTRING CASE-TAIL DELIMITED BY SPACE INTO CASE-ACTUAL-VALUE.
+           MOVE 'AOCday6Part2'         TO CASE-NAME.
+           MOVE '0003'                 TO CASE-EXPECTED-VALUE.
+           PERFORM 800-RECORD-CASE-RESULT.
+
+      * truncates the shared run-report file immediately before a
+      * CALL, the same way AOCDRIVER truncates it once before a whole
+      * batch stream, so the line read back afterward in
+      * 750-READ-RUN-REPORT-LINE can only be the one the program just
+      * called wrote.
+       700-RESET-RUN-REPORT.
+           OPEN OUTPUT RUN-REPORT-FILE.
+           CLOSE RUN-REPORT-FILE.
+
+       750-READ-RUN-REPORT-LINE.
+           MOVE SPACES TO RUN-REPORT-RECORD-I.
+           OPEN INPUT RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '00'
+              READ RUN-REPORT-FILE
+                 AT END MOVE SPACES TO RUN-REPORT-RECORD-I
+              END-READ
+              CLOSE RUN-REPORT-FILE
+           END-IF.
+
+      * compares the value 110-220 above just unstrung out of the run
+      * report against the answer the fixture is known to produce,
+      * and files one PASS/FAIL line per program under test.
+       800-RECORD-CASE-RESULT.
+           ADD 1 TO CASE-COUNT.
+           IF CASE-ACTUAL-VALUE = CASE-EXPECTED-VALUE
+              ADD 1 TO PASS-COUNT
+              MOVE 'PASS' TO CASE-RESULT-TEXT
+           ELSE
+              ADD 1 TO FAIL-COUNT
+              MOVE 'FAIL' TO CASE-RESULT-TEXT
+           END-IF.
+           MOVE SPACES TO REGRESSION-REPORT-RECORD-O.
+           STRING CASE-RESULT-TEXT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  CASE-NAME DELIMITED BY SIZE
+                  ' expected=' DELIMITED BY SIZE
+                  CASE-EXPECTED-VALUE DELIMITED BY SPACE
+                  ' actual=' DELIMITED BY SIZE
+                  CASE-ACTUAL-VALUE DELIMITED BY SPACE
+                  INTO REGRESSION-REPORT-RECORD-O.
+           WRITE REGRESSION-REPORT-RECORD-O.
+           DISPLAY FUNCTION TRIM(REGRESSION-REPORT-RECORD-O).
+
+      * the classic two-expense-report sample, one entry per line,
+      * zero-padded to four digits so AOCday1/AOCday1Part2's
+      * four-character LUKU-I field reads every entry as numeric; a
+      * shorter, unpadded entry like '979' is read as '979 ' and
+      * fails that field's own NUMERIC test.
+       2010-BUILD-FIXTURE-DAY1.
+           MOVE 'aocregtestday1.txt' TO FIXTURE-FILE-NAME.
+           OPEN OUTPUT FIXTURE-FILE.
+           MOVE '1721' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE '0979' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE '0366' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE '0299' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE '0675' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE '1456' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           CLOSE FIXTURE-FILE.
+
+      * the classic three-password sample, laid out in AOCday2's own
+      * fixed-width "NN-NN L:  password" shape.
+       2020-BUILD-FIXTURE-DAY2.
+           MOVE 'aocregtestday2.txt' TO FIXTURE-FILE-NAME.
+           OPEN OUTPUT FIXTURE-FILE.
+           MOVE '01-03 a:  abcde'        TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '01-03 b:  cdefg'        TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '02-09 c:  ccccccccc'    TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           CLOSE FIXTURE-FILE.
+
+      * the classic eleven-row, eleven-column slope map.
+       2030-BUILD-FIXTURE-DAY3.
+           MOVE 'aocregtestday3.txt' TO FIXTURE-FILE-NAME.
+           OPEN OUTPUT FIXTURE-FILE.
+           MOVE '..##.......' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '#...#...#..' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '.#....#..#.' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '..#.#...#.#' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '.#...##..#.' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '..#.##.....' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '.#.#.#....#' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '.#........#' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '#.##...#...' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '#...##....#' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE '.#..#...#.#' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           CLOSE FIXTURE-FILE.
+
+      * the classic four-passport sample, original multi-line blocks
+      * separated by a blank line, the shape AOCday4's tokenizer
+      * expects.
+       2040-BUILD-FIXTURE-DAY4.
+           MOVE 'aocregtestday4.txt' TO FIXTURE-FILE-NAME.
+           OPEN OUTPUT FIXTURE-FILE.
+           MOVE 'ecl:gry pid:860033327 eyr:2020 hcl:#fffffd'
+              TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'byr:1937 iyr:2017 cid:147 hgt:183cm'
+              TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE SPACES TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'iyr:2013 ecl:amb cid:350 eyr:2023 pid:028048884'
+              TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'hcl:#cfa07d byr:1929' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE SPACES TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'hcl:#ae17e1 iyr:2013' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'eyr:2024' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'ecl:brn pid:760753108 byr:1931' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'hgt:179cm' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE SPACES TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'hcl:#cfa07d eyr:2025 pid:166559648'
+              TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'iyr:2011 ecl:brn hgt:59in' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           CLOSE FIXTURE-FILE.
+
+      * four passports in AOCday4Part2's own one-fixed-line-per-record
+      * shape; VAL-HGT there is a plain PIC 9(5) with no room for a
+      * 'cm'/'in' suffix, so none of these can ever score an HGT match
+      * and OK stays at zero - that is this program's own correct,
+      * already-established behavior for this input shape, not a flaw
+      * in this sample.
+       2050-BUILD-FIXTURE-DAY4PART2.
+           MOVE 'aocregtestday4part2.txt' TO FIXTURE-FILE-NAME.
+           OPEN OUTPUT FIXTURE-FILE.
+           MOVE SPACES TO FIXTURE-RECORD-O.
+           STRING 'byr:1980 cid:123 ecl:gry eyr:2020 hcl:#623a2f '
+                  'hgt:00180 iyr:2010 pid:0000000001'
+                  DELIMITED BY SIZE INTO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE SPACES TO FIXTURE-RECORD-O.
+           STRING 'byr:1935 cid:075 ecl:blu eyr:2025 hcl:#4f3b2e '
+                  'hgt:00164 iyr:2015 pid:0000000002'
+                  DELIMITED BY SIZE INTO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE SPACES TO FIXTURE-RECORD-O.
+           STRING 'byr:1985 cid:001 ecl:brn eyr:2021 hcl:abc123z '
+                  'hgt:00059 iyr:2012 pid:0000000003'
+                  DELIMITED BY SIZE INTO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE SPACES TO FIXTURE-RECORD-O.
+           STRING 'byr:2010 cid:999 ecl:amb eyr:2030 hcl:1234567 '
+                  'hgt:00179 iyr:2021 pid:0000000004'
+                  DELIMITED BY SIZE INTO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           CLOSE FIXTURE-FILE.
+
+      * the classic three boarding passes, giving a known highest seat
+      * ID of 820.
+       2060-BUILD-FIXTURE-DAY5.
+           MOVE 'aocregtestday5.txt' TO FIXTURE-FILE-NAME.
+           OPEN OUTPUT FIXTURE-FILE.
+           MOVE 'BFFFBBFRRR' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'FFFBBBFRRR' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'BBFFBBFRLL' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           CLOSE FIXTURE-FILE.
+
+      * four boarding passes covering seat IDs 10, 11, 13 and 14 (row
+      * 1, seats 2/3/5/6) so the one gap in the occupied range - seat
+      * 12, with both neighbors present - is the single, known "your
+      * seat" answer.
+       2070-BUILD-FIXTURE-DAY5PART2.
+           MOVE 'aocregtestday5part2.txt' TO FIXTURE-FILE-NAME.
+           OPEN OUTPUT FIXTURE-FILE.
+           MOVE 'FFFFFFBLRL' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'FFFFFFBLRR' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'FFFFFFBRLR' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           MOVE 'FFFFFFBRRL' TO FIXTURE-RECORD-O.
+           WRITE FIXTURE-RECORD-O.
+           CLOSE FIXTURE-FILE.
+
+      * the classic five-group customs-form sample.
+       2080-BUILD-FIXTURE-DAY6.
+           MOVE 'aocregtestday6.txt' TO FIXTURE-FILE-NAME.
+           OPEN OUTPUT FIXTURE-FILE.
+           MOVE 'abc' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE SPACES TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'a' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'b' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'c' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE SPACES TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'ab' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'ac' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE SPACES TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'a' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'a' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'a' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'a' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE SPACES TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           MOVE 'b' TO FIXTURE-RECORD-O. WRITE FIXTURE-RECORD-O.
+           CLOSE FIXTURE-FILE.
+
+      * closing summary line, filed the same way every other report
+      * in this shop is, then echoed to the run-report/audit-log so
+      * a driver job that includes this step leaves a record of when
+      * the suite last ran and whether it was clean.
+       900-WRAP-UP.
+           MOVE SPACES TO REGRESSION-REPORT-RECORD-O.
+           STRING 'SUMMARY cases=' DELIMITED BY SIZE
+                  CASE-COUNT DELIMITED BY SIZE
+                  ' passed=' DELIMITED BY SIZE
+                  PASS-COUNT DELIMITED BY SIZE
+                  ' failed=' DELIMITED BY SIZE
+                  FAIL-COUNT DELIMITED BY SIZE
+                  INTO REGRESSION-REPORT-RECORD-O.
+           WRITE REGRESSION-REPORT-RECORD-O.
+           DISPLAY FUNCTION TRIM(REGRESSION-REPORT-RECORD-O).
+           DISPLAY "=======================================".
+           CLOSE REGRESSION-REPORT-FILE.
+           IF FAIL-COUNT = 0
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           MOVE RETURN-CODE TO HARNESS-RC.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+
+       950-WRITE-RUN-REPORT.
+           PERFORM 700-RESET-RUN-REPORT.
+           OPEN EXTEND RUN-REPORT-FILE.
+           MOVE SPACES TO RUN-REPORT-RECORD-I.
+           STRING 'AOCREGRESSION   RC=' DELIMITED BY SIZE
+                  HARNESS-RC DELIMITED BY SIZE
+                  ' Cases=' DELIMITED BY SIZE
+                  CASE-COUNT DELIMITED BY SIZE
+                  ' Passed=' DELIMITED BY SIZE
+                  PASS-COUNT DELIMITED BY SIZE
+                  ' Failed=' DELIMITED BY SIZE
+                  FAIL-COUNT DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-I.
+           WRITE RUN-REPORT-RECORD-I.
+           CLOSE RUN-REPORT-FILE.
+
+       960-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  RUN-REPORT-RECORD-I DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
