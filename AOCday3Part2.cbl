@@ -4,143 +4,641 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day3.txt'
+      * the input file name defaults to day3.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT SLOPE-FILE
+              ASSIGN TO 'day3slopes.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SLOPE-REPORT-FILE
+              ASSIGN TO 'day3sloperesults.txt'
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * backs the terrain map on an indexed work file keyed by row
+      * number instead of a fixed WORKING-STORAGE OCCURS table, so a
+      * taller map only means a bigger work file, not a recompile with
+      * a higher OCCURS ceiling.
+           SELECT MAP-WORK-FILE
+              ASSIGN TO 'day3map.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS MW-ROW-NUM
+              FILE STATUS IS FS-MAP-WORK.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day3part2summary.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
        01  TREE-MAP.
-           05 ROW  PIC X(31).
+           05 ROW  PIC X(200).
+
+      * One RIGHT,DOWN pair per line, e.g. 03,01 for right 3 down 1.
+       FD  SLOPE-FILE RECORDING MODE F.
+       01  SLOPE-RECORD-I.
+           05 SLOPE-RIGHT-I    PIC 9(2).
+           05 FILLER           PIC X VALUE ','.
+           05 SLOPE-DOWN-I     PIC 9(2).
+
+       FD  SLOPE-REPORT-FILE RECORDING MODE F.
+       01  SLOPE-REPORT-RECORD-O PIC X(60).
+
+       FD  MAP-WORK-FILE.
+       01  MAP-WORK-RECORD.
+           05 MW-ROW-NUM     PIC 9(4).
+           05 MW-ROW-DATA    PIC X(200).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(170).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
 
       * Level-66 items indicate a RENAMES clause is to be expected
-      * Level-77 items are atomic, cannot be subdivided, 
+      * Level-77 items are atomic, cannot be subdivided,
       * cannot have an OCCURS clause.
       * Level-88 indicates a condition-name entry
 
        WORKING-STORAGE SECTION.
        01 VARS-WE-NEED.
         05 TREES          PIC 9(4) VALUE 0.
-        05 RIGHT-VAR      PIC 9    VALUE 3.
-        05 DOWN-VAR       PIC 9    VALUE 1.
-        05 RIGHT1DOWN1    PIC 9(4).
-        05 RIGHT3DOWN1    PIC 9(4).
-        05 RIGHT5DOWN1    PIC 9(4).
-        05 RIGHT7DOWN1    PIC 9(4).
-        05 RIGHT1DOWN2    PIC 9(4).
-        05 MULTIPL        PIC 9(16).
-
-       77 INDEKSI           PIC 9(2) VALUE 1.
-       77 INDEKSI-T         PIC 9(4) VALUE 1.
+        05 RIGHT-VAR      PIC 9(2) VALUE 3.
+        05 DOWN-VAR       PIC 9(2) VALUE 1.
+        05 MULTIPL        PIC 9(16) VALUE 1.
+
+      * Slopes to try are read from the control file above instead of
+      * being wired in as five hardcoded MOVE statements, so new slope
+      * combinations can be tested without a recompile.
+       01 SLOPE-TABLE.
+           05 SLOPE-ENTRY OCCURS 1 TO 20 DEPENDING ON SLOPE-COUNT
+              INDEXED BY SLOPE-INDEX.
+              10 SLOPE-RIGHT    PIC 9(2).
+              10 SLOPE-DOWN     PIC 9(2).
+              10 SLOPE-TREES    PIC 9(4).
+
+      * ROW-WIDTH is picked up from the actual length of the first
+      * map line read, the same way AOCday3 does it, so both programs
+      * stay in step when a wider or narrower map shows up.
+       77 ROW-WIDTH         PIC 9(3) VALUE 31.
+       77 SLOPE-COUNT       PIC 9(4) VALUE 0.
+       77 START-ROW         PIC 9(4) VALUE 1.
+       77 INDEKSI           PIC 9(3) VALUE 1.
+       77 INDEKSI-T         PIC 9(4) VALUE 0.
        77 PROJECT-INDEX     PIC 9(4) VALUE 1.
        77 COUNTER           PIC 9(4) VALUE 1.
-       77 SW-END-OF-FILE    PIC X(01) VALUE SPACES.
-           88 END-OF-FILE   VALUE 'Y'.
-
-       01 ROW-TABLE.
-           05 SOLU OCCURS 1 TO 2000 DEPENDING ON INDEKSI-T.
-                10 ROW-A OCCURS 31 TIMES INDEXED BY I.
-                 11 SPOT PIC X.
+       77 ROW-LEN           PIC 9(3) VALUE 0.
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ARCHIVE.
+           COPY DIGEST.
+           COPY OUTMODE.
+       77 SW-SLOPE-EOF      PIC X(01) VALUE SPACES.
+           88 SLOPE-EOF     VALUE 'Y'.
+       77 FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77 FS-MAP-WORK       PIC X(02) VALUE '00'.
+       77 FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77 RUN-RC            PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day3.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
 
        01 COPYROW-TABLE.
-        10 COPYROW OCCURS 31 TIMES INDEXED BY II.
+        10 COPYROW OCCURS 200 TIMES INDEXED BY II.
          11 COPYSPOT PIC X.
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
-           MOVE 1 TO RIGHT-VAR.
-           PERFORM 100-CHECK-TREES.
-           MOVE TREES TO RIGHT1DOWN1.
-           MOVE 3 TO RIGHT-VAR.
-           PERFORM 100-CHECK-TREES.
-           MOVE TREES TO RIGHT3DOWN1.
-           MOVE 5 TO RIGHT-VAR.
-           PERFORM 100-CHECK-TREES.
-           MOVE TREES TO RIGHT5DOWN1.
-           MOVE 7 TO RIGHT-VAR.
-           PERFORM 100-CHECK-TREES.
-           MOVE TREES TO RIGHT7DOWN1.
-           MOVE 1 TO RIGHT-VAR.
-           MOVE 2 TO DOWN-VAR.
-           PERFORM 200-CHECK-RIGHT1DOWN2.
-           MOVE TREES TO RIGHT1DOWN2.
+           PERFORM 050-READ-SLOPES.
+           OPEN OUTPUT SLOPE-REPORT-FILE.
+           PERFORM 150-PROCESS-SLOPES
+              VARYING SLOPE-INDEX FROM 1 BY 1
+              UNTIL SLOPE-INDEX > SLOPE-COUNT.
            PERFORM 900-WRAP-UP.
            GOBACK.
        000-HOUSEKEEPING.
-           INITIALIZE ROW-TABLE.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           OPEN OUTPUT MAP-WORK-FILE.
+           PERFORM 042-RESOLVE-OUTPUT-MODE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            READ INPUT-FILE
             AT END MOVE 'Y' TO SW-END-OF-FILE.
-           PERFORM VARYING PROJECT-INDEX FROM 1 BY 1 
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
+           IF NOT END-OF-FILE
+              COMPUTE ROW-WIDTH = FUNCTION LENGTH(FUNCTION TRIM(ROW))
+           END-IF.
+           PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
               UNTIL END-OF-FILE
-                MOVE ROW TO SOLU (PROJECT-INDEX)
+                COMPUTE ROW-LEN = FUNCTION LENGTH(FUNCTION TRIM(ROW))
+                IF ROW-LEN NOT = ROW-WIDTH
+                   PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                   MOVE SPACES TO ROW
+                END-IF
+                MOVE PROJECT-INDEX TO MW-ROW-NUM
+                MOVE ROW TO MW-ROW-DATA
+                WRITE MAP-WORK-RECORD
                 ADD 1 TO INDEKSI-T
+                ADD 1 TO EOFSW-REC-COUNT
                 READ INPUT-FILE
                     AT END MOVE 'Y' TO  SW-END-OF-FILE
                 END-READ
+                PERFORM 044-CONVERT-RECORD
+                IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                   DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                      " read failed, file status " FS-INPUT-FILE
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+                END-IF
            END-PERFORM.
            DISPLAY " ".
-           CLOSE INPUT-FILE.          
+           CLOSE INPUT-FILE.
+           CLOSE MAP-WORK-FILE.
+           OPEN INPUT MAP-WORK-FILE.
+
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY3PART2MODE to SUMMARY, suppressing the per-slope
+      * lines in the slope report while 970-WRITE-SUMMARY-RPT still
+      * gets the full totals; DETAIL, or the variable left unset,
+      * keeps every slope's result in the listing as before.
+       042-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY3PART2MODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY3PART2FILE in the environment instead of
+      * recompiling.
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY3PART2FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY3PART2CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT TREE-MAP CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * 050-READ-SLOPES loads the slope list to try from the control
+      * file; if the file is empty we fall back to the classic five
+      * slopes the original puzzle asked for.
+       050-READ-SLOPES.
+           OPEN INPUT SLOPE-FILE.
+           READ SLOPE-FILE
+              AT END MOVE 'Y' TO SW-SLOPE-EOF
+           END-READ.
+           PERFORM UNTIL SLOPE-EOF
+              IF SLOPE-COUNT < 20
+                 ADD 1 TO SLOPE-COUNT
+                 MOVE SLOPE-RIGHT-I TO SLOPE-RIGHT (SLOPE-COUNT)
+                 MOVE SLOPE-DOWN-I TO SLOPE-DOWN (SLOPE-COUNT)
+              END-IF
+              READ SLOPE-FILE
+                 AT END MOVE 'Y' TO SW-SLOPE-EOF
+              END-READ
+           END-PERFORM.
+           CLOSE SLOPE-FILE.
+           IF SLOPE-COUNT = 0
+              MOVE 5 TO SLOPE-COUNT
+              MOVE 1 TO SLOPE-RIGHT (1)
+              MOVE 1 TO SLOPE-DOWN (1)
+              MOVE 3 TO SLOPE-RIGHT (2)
+              MOVE 1 TO SLOPE-DOWN (2)
+              MOVE 5 TO SLOPE-RIGHT (3)
+              MOVE 1 TO SLOPE-DOWN (3)
+              MOVE 7 TO SLOPE-RIGHT (4)
+              MOVE 1 TO SLOPE-DOWN (4)
+              MOVE 1 TO SLOPE-RIGHT (5)
+              MOVE 2 TO SLOPE-DOWN (5)
+           END-IF.
+
+      * 150-PROCESS-SLOPES runs one slope from the control-file table,
+      * accumulates its tree count and folds it into the running
+      * product, and writes one line to the per-slope report.
+       150-PROCESS-SLOPES.
+           MOVE SLOPE-RIGHT (SLOPE-INDEX) TO RIGHT-VAR.
+           MOVE SLOPE-DOWN (SLOPE-INDEX) TO DOWN-VAR.
+           PERFORM 100-CHECK-TREES.
+           MOVE TREES TO SLOPE-TREES (SLOPE-INDEX).
+           MULTIPLY MULTIPL BY TREES GIVING MULTIPL.
+           MOVE SPACES TO SLOPE-REPORT-RECORD-O.
+           STRING 'Right ' DELIMITED BY SIZE
+                  RIGHT-VAR DELIMITED BY SIZE
+                  ' Down ' DELIMITED BY SIZE
+                  DOWN-VAR DELIMITED BY SIZE
+                  ' trees=' DELIMITED BY SIZE
+                  TREES DELIMITED BY SIZE
+                  ' running-product=' DELIMITED BY SIZE
+                  MULTIPL DELIMITED BY SIZE
+                  INTO SLOPE-REPORT-RECORD-O.
+           IF NOT SUMMARY-MODE-ON
+              WRITE SLOPE-REPORT-RECORD-O
+           END-IF.
 
        100-CHECK-TREES.
            MOVE 0 TO TREES.
            MOVE 1 TO INDEKSI.
-           PERFORM VARYING PROJECT-INDEX FROM 2 BY DOWN-VAR  
+           COMPUTE START-ROW = 1 + DOWN-VAR.
+           PERFORM VARYING PROJECT-INDEX FROM START-ROW BY DOWN-VAR
             UNTIL PROJECT-INDEX > INDEKSI-T
-              MOVE SOLU(PROJECT-INDEX) TO COPYROW-TABLE 
+              MOVE PROJECT-INDEX TO MW-ROW-NUM
+              READ MAP-WORK-FILE
+                 INVALID KEY CONTINUE
+              END-READ
+              MOVE MW-ROW-DATA TO COPYROW-TABLE
               ADD RIGHT-VAR TO INDEKSI
-              IF INDEKSI > 31
-               SUBTRACT 31 FROM INDEKSI GIVING INDEKSI
+              IF INDEKSI > ROW-WIDTH
+               SUBTRACT ROW-WIDTH FROM INDEKSI GIVING INDEKSI
               END-IF
               IF COPYROW (INDEKSI) = '#'
                 ADD 1 TO TREES
                 MOVE 'X' TO COPYROW (INDEKSI)
-      *          DISPLAY COPYROW-TABLE 
+      *          DISPLAY COPYROW-TABLE
       *       DISPLAY "PUU RIVILLÄ " COUNTER " SARAKKEESSA " INDEKSI
-              ELSE 
+              ELSE
                 MOVE 'O' TO COPYROW (INDEKSI)
-      *          DISPLAY COPYROW-TABLE 
+      *          DISPLAY COPYROW-TABLE
               END-IF
            END-PERFORM.
            DISPLAY " ".
 
-       200-CHECK-RIGHT1DOWN2.
-            MOVE 0 TO TREES.
-            MOVE 1 TO INDEKSI.
-            PERFORM VARYING PROJECT-INDEX FROM 3 BY 2
-             UNTIL PROJECT-INDEX > INDEKSI-T
-            MOVE SOLU(PROJECT-INDEX) TO COPYROW-TABLE 
-            ADD 1 TO INDEKSI
-            IF INDEKSI > 31
-             SUBTRACT 31 FROM INDEKSI GIVING INDEKSI
-            END-IF
-            IF COPYROW (INDEKSI) = '#'
-              ADD 1 TO TREES
-              MOVE 'X' TO COPYROW (INDEKSI)
-      *        DISPLAY SOLU (PROJECT-INDEX - 1)
-      *        DISPLAY COPYROW-TABLE 
-      *DISPLAY "PUU RIVILLÄ " COUNTER " SARAKKEESSA " INDEKSI
-            ELSE 
-              MOVE 'O' TO COPYROW (INDEKSI)
-      *        DISPLAY SOLU (PROJECT-INDEX - 1)
-      *        DISPLAY COPYROW-TABLE 
-            END-IF
-            END-PERFORM.
-            DISPLAY " ".
-      *      DISPLAY "trees: " TREES.
-      *      DISPLAY " ".
+      * a map line whose trimmed length doesn't match the width
+      * established from the first line is stored as a blank row
+      * instead, so every slope that walks past it sees open ground
+      * rather than a stale or garbage column of data.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday3Part2 record='
+                     DELIMITED BY SIZE
+                  PROJECT-INDEX DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  ROW DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
 
        900-WRAP-UP.
-           COMPUTE MULTIPL = RIGHT1DOWN2 * RIGHT1DOWN1 * RIGHT3DOWN1
-            * RIGHT5DOWN1 * RIGHT7DOWN1.
+           CLOSE SLOPE-REPORT-FILE.
+           CLOSE MAP-WORK-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
            DISPLAY "Encountered trees: ".
            DISPLAY "-------------------".
-           DISPLAY "RIGHT 1 DOWN 2: " RIGHT1DOWN2.
-           DISPLAY "RIGHT 1 DOWN 1: " RIGHT1DOWN1.
-           DISPLAY "RIGHT 3 DOWN 1: " RIGHT3DOWN1.
-           DISPLAY "RIGHT 5 DOWN 1: " RIGHT5DOWN1.
-           DISPLAY "RIGHT 7 DOWN 1: " RIGHT7DOWN1.
+           PERFORM VARYING SLOPE-INDEX FROM 1 BY 1
+              UNTIL SLOPE-INDEX > SLOPE-COUNT
+              DISPLAY "Right " SLOPE-RIGHT (SLOPE-INDEX)
+                 " Down " SLOPE-DOWN (SLOPE-INDEX)
+                 ": " SLOPE-TREES (SLOPE-INDEX)
+           END-PERFORM.
            DISPLAY "-------------------".
            DISPLAY "Their product: " MULTIPL.
-           DISPLAY "-------------------".
\ No newline at end of file
+           DISPLAY "-------------------".
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own. TableHWM carries how many
+      * map rows this run loaded into day3map.dat against that work
+      * file's 2000-row capacity, so a capacity-planning report can
+      * watch this ceiling get closer without a recompile to find out.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday3Part2    RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' Product=' DELIMITED BY SIZE
+                  MULTIPL DELIMITED BY SIZE
+                  ' TableHWM=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  '/2000' DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday3Part2    date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 3 PART 2 - SLOPE TRAJECTORY SUMMARY   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RIGHT  DOWN  TREES' DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           PERFORM VARYING SLOPE-INDEX FROM 1 BY 1
+              UNTIL SLOPE-INDEX > SLOPE-COUNT
+              MOVE SPACES TO SUMMARY-REPORT-RECORD-O
+              STRING '  ' DELIMITED BY SIZE
+                     SLOPE-RIGHT (SLOPE-INDEX) DELIMITED BY SIZE
+                     '    ' DELIMITED BY SIZE
+                     SLOPE-DOWN (SLOPE-INDEX) DELIMITED BY SIZE
+                     '   ' DELIMITED BY SIZE
+                     SLOPE-TREES (SLOPE-INDEX) DELIMITED BY SIZE
+                     INTO SUMMARY-REPORT-RECORD-O
+              WRITE SUMMARY-REPORT-RECORD-O
+           END-PERFORM.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  TREE-COUNT PRODUCT ....... ' DELIMITED BY SIZE
+                  MULTIPL DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ............. ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........ ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE 'day3part2summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day3part2summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
