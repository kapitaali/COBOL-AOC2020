@@ -0,0 +1,346 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCday2Compare.
+       ENVIRONMENT DIVISION.
+      *
+      * Runs the count-range policy (AOCday2) and the position policy
+      * (AOCday2Part2) against the same day2.txt record by record and
+      * reports every line where the two rule sets disagree, since an
+      * old-rule-pass/new-rule-fail split is exactly what our auditors
+      * ask about.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * the input file name defaults to day2.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT COMPARE-FILE
+              ASSIGN TO 'day2comparison.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE RECORDING MODE F.
+       01  PASSWD-TABLE-I.
+           05 LOWER-I  PIC 9(2).
+           05 FILLER   PIC X VALUE '-'.
+           05 UPPER-I  PIC 9(2).
+           05 FILLER   PIC X VALUE ' '.
+           05 LETTER-I PIC X.
+           05 FILLER   PIC X(3) VALUE ':  '.
+           05 PASSWD-I PIC X(20).
+
+       FD  COMPARE-FILE RECORDING MODE F.
+       01  COMPARE-RECORD-O PIC X(70).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 VARS-WE-NEED.
+        05 OK-PWS-OLD     PIC 9(4) VALUE 0.
+        05 OK-PWS-NEW     PIC 9(4) VALUE 0.
+        05 DISAGREEMENTS  PIC 9(4) VALUE 0.
+        05 PW-CHAR        PIC X VALUE SPACE.
+        05 COUNTER        PIC 9(2) VALUE 0.
+        05 EKA            PIC 9 VALUE 0.
+        05 SECOND         PIC 9 VALUE 0.
+        05 THIRD          PIC 9 VALUE 0.
+        05 OLD-RULE-OK    PIC X VALUE 'N'.
+            88 IS-OLD-RULE-OK   VALUE 'Y'.
+        05 NEW-RULE-OK    PIC X VALUE 'N'.
+            88 IS-NEW-RULE-OK   VALUE 'Y'.
+
+       01 PW-TABLE.
+        05 PW-A OCCURS 20 TIMES INDEXED BY I.
+         10 PB-B PIC X.
+
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY OUTMODE.
+       77  FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77  RUN-RC            PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day2.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 900-WRAP-UP
+           GOBACK.
+       000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           INITIALIZE PW-TABLE.
+           PERFORM 042-RESOLVE-OUTPUT-MODE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
+           OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN OUTPUT COMPARE-FILE.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
+           READ INPUT-FILE
+            AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM UNTIL END-OF-FILE
+                MOVE 0 TO COUNTER
+                MOVE 0 TO EKA
+                MOVE 0 TO SECOND
+                MOVE 0 TO THIRD
+                MOVE 'N' TO OLD-RULE-OK
+                MOVE 'N' TO NEW-RULE-OK
+                MOVE LETTER-I TO PW-CHAR
+                MOVE PASSWD-I TO PW-TABLE
+                IF LOWER-I IS NOT NUMERIC OR UPPER-I IS NOT NUMERIC
+                   PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                ELSE
+                   PERFORM 100-CHECK-OLD-RULE
+                   PERFORM 200-CHECK-NEW-RULE
+                   PERFORM 300-COMPARE-RULES
+                END-IF
+                ADD 1 TO EOFSW-REC-COUNT
+                READ INPUT-FILE
+                    AT END MOVE 'Y' TO  SW-END-OF-FILE
+                END-READ
+                PERFORM 044-CONVERT-RECORD
+                IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                   DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                      " read failed, file status " FS-INPUT-FILE
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+                END-IF
+           END-PERFORM.
+           DISPLAY " ".
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY2COMPAREFILE in the environment instead of
+      * recompiling.
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY2COMPAREMODE to SUMMARY, suppressing the
+      * per-record drift lines in the rule-comparison report while
+      * 950-WRITE-RUN-REPORT still gets the full totals; DETAIL, or
+      * the variable left unset, keeps every disagreement in the
+      * listing as before.
+       042-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY2COMPAREMODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY2COMPAREFILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY2COMPARECODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT PASSWD-TABLE-I CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * LOWER-I/UPPER-I are fixed PIC 9(2) fields used directly as
+      * subscripts into PW-A below, so a line whose position numbers
+      * aren't plain digits would otherwise risk an invalid subscript;
+      * route it to the shared exception file instead of checking it.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday2Compare record='
+                     DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  PASSWD-TABLE-I DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
+       100-CHECK-OLD-RULE.
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I >20
+              IF PW-A(I) = PW-CHAR
+                 ADD 1 TO COUNTER
+              END-IF
+             END-PERFORM.
+             IF COUNTER IS GREATER THAN OR EQUAL TO LOWER-I
+              AND UPPER-I IS GREATER THAN OR EQUAL TO COUNTER
+              MOVE 'Y' TO OLD-RULE-OK
+              ADD 1 TO OK-PWS-OLD
+             END-IF.
+       200-CHECK-NEW-RULE.
+              IF PW-A(LOWER-I) = PW-CHAR
+                 MOVE 1 TO EKA
+              END-IF.
+              IF PW-A(UPPER-I) = PW-CHAR
+                 MOVE 1 TO SECOND
+              END-IF.
+              ADD EKA TO SECOND GIVING THIRD.
+              IF THIRD = 1
+                 MOVE 'Y' TO NEW-RULE-OK
+                 ADD 1 TO OK-PWS-NEW
+              END-IF.
+       300-COMPARE-RULES.
+           IF OLD-RULE-OK NOT = NEW-RULE-OK
+              ADD 1 TO DISAGREEMENTS
+              MOVE SPACES TO COMPARE-RECORD-O
+              STRING 'DRIFT old=' DELIMITED BY SIZE
+                     OLD-RULE-OK DELIMITED BY SIZE
+                     ' new=' DELIMITED BY SIZE
+                     NEW-RULE-OK DELIMITED BY SIZE
+                     ' lower=' DELIMITED BY SIZE
+                     LOWER-I DELIMITED BY SIZE
+                     ' upper=' DELIMITED BY SIZE
+                     UPPER-I DELIMITED BY SIZE
+                     ' letter=' DELIMITED BY SIZE
+                     LETTER-I DELIMITED BY SIZE
+                     ' pw=' DELIMITED BY SIZE
+                     PASSWD-I DELIMITED BY SIZE
+                     INTO COMPARE-RECORD-O
+              IF NOT SUMMARY-MODE-ON
+                 WRITE COMPARE-RECORD-O
+              END-IF
+           END-IF.
+       900-WRAP-UP.
+           CLOSE INPUT-FILE.
+           CLOSE COMPARE-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
+           DISPLAY "OK under old (count-range) rule: " OK-PWS-OLD.
+           DISPLAY "OK under new (position) rule: " OK-PWS-NEW.
+           DISPLAY "Rule disagreements: " DISAGREEMENTS.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own. Not one of the twelve
+      * steps AOCDRIVER calls, but it writes the same way so ad hoc
+      * runs show up in the report file too.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday2Compare  RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' OldOK=' DELIMITED BY SIZE
+                  OK-PWS-OLD DELIMITED BY SIZE
+                  ' NewOK=' DELIMITED BY SIZE
+                  OK-PWS-NEW DELIMITED BY SIZE
+                  ' Disagree=' DELIMITED BY SIZE
+                  DISAGREEMENTS DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
