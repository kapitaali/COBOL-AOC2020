@@ -4,10 +4,89 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day2.txt'
+      * the input file name defaults to day2.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT EXCEPTION-FILE
+              ASSIGN TO 'day2exceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION. Distinct
+      * from EXCEPTION-FILE above, which logs passwords that parsed
+      * fine but failed the policy check.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day2summary.txt'
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
+      * lets an operator configure the OK-PWS range a normal night
+      * falls within, without a recompile; see 049-READ-THRESHOLD.
+           SELECT THRESHOLD-FILE
+              ASSIGN TO 'day2thresh.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-THRESH-FILE.
+
+      * shared with every other day program: one line per alert, so
+      * the shift lead has a single file to watch for an out-of-range
+      * result across the whole batch stream; see
+      * 955-CHECK-THRESHOLD-ALERT.
+           SELECT ALERT-FILE
+              ASSIGN TO 'aocalerts.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ALERT-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
@@ -20,14 +99,50 @@
            05 FILLER   PIC X(3) VALUE ':  '.
            05 PASSWD-I PIC X(20).
 
+       FD  EXCEPTION-FILE RECORDING MODE F.
+       01  EXCEPTION-RECORD-O PIC X(90).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  THRESHOLD-FILE RECORDING MODE F.
+       01  THRESHOLD-RECORD-I.
+           05 THRESH-LOW-I  PIC 9(06).
+           05 FILLER        PIC X VALUE SPACE.
+           05 THRESH-HIGH-I PIC 9(06).
+
+       FD  ALERT-FILE RECORDING MODE F.
+       01  ALERT-RECORD-O PIC X(100).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
       * Level-66 items indicate a RENAMES clause is to be expected
-      * Level-77 items are atomic, cannot be subdivided, 
+      * Level-77 items are atomic, cannot be subdivided,
       * cannot have an OCCURS clause.
       * Level-88 indicates a condition-name entry
 
        WORKING-STORAGE SECTION.
        01 VARS-WE-NEED.
         05 OK-PWS         PIC 9(4) VALUE 0.
+        05 FAILED-PWS     PIC 9(4) VALUE 0.
         05 PW-CHAR        PIC X VALUE SPACE.
         05 COUNTER        PIC 9(2) VALUE 0.
 
@@ -35,39 +150,509 @@
         05 PW-A OCCURS 20 TIMES INDEXED BY I.
          10 PB-B PIC X.
 
-       77  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
-                88 END-OF-FILE   VALUE 'Y'.
+      * failing passwords are held here instead of being written to
+      * EXCEPTION-FILE as they're found, so 205-SORT-EXCEPTIONS can put
+      * them worst-deviation-first before 210-WRITE-EXCEPTIONS files
+      * the report; see 200-WRITE-EXCEPTION.
+       77  EXCEPTION-COUNT        PIC 9(4) VALUE 0.
+       01  EXCEPTION-TABLE.
+           05  EXCEPTION-ENTRY OCCURS 1 TO 1000 TIMES
+                  DEPENDING ON EXCEPTION-COUNT
+                  INDEXED BY EX-INDEX EX-INDEX2.
+               10  EX-DEVIATION   PIC 9(2).
+               10  EX-LOWER       PIC 9(2).
+               10  EX-UPPER       PIC 9(2).
+               10  EX-LETTER      PIC X.
+               10  EX-COUNTER     PIC 9(2).
+               10  EX-PASSWD      PIC X(20).
+       01  EXCEPTION-SWAP-ENTRY.
+           05  SW-DEVIATION       PIC 9(2).
+           05  SW-LOWER           PIC 9(2).
+           05  SW-UPPER           PIC 9(2).
+           05  SW-LETTER          PIC X.
+           05  SW-COUNTER         PIC 9(2).
+           05  SW-PASSWD          PIC X(20).
+
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ALERTLOG.
+           COPY ARCHIVE.
+           COPY DIGEST.
+           COPY OUTMODE.
+       77  FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77  RUN-RC            PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day2.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 900-WRAP-UP
            GOBACK.
        000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
            INITIALIZE PW-TABLE.
+           PERFORM 042-RESOLVE-OUTPUT-MODE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
+           PERFORM 049-READ-THRESHOLD.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
            READ INPUT-FILE
             AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            PERFORM UNTIL END-OF-FILE
                 MOVE 0 TO COUNTER
                 MOVE LETTER-I TO PW-CHAR
                 MOVE PASSWD-I TO PW-TABLE
-                PERFORM 100-CHECK-IF-OK
+                IF LOWER-I IS NOT NUMERIC OR UPPER-I IS NOT NUMERIC
+                   PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                ELSE
+                   PERFORM 100-CHECK-IF-OK
+                END-IF
+                ADD 1 TO EOFSW-REC-COUNT
                 READ INPUT-FILE
                     AT END MOVE 'Y' TO  SW-END-OF-FILE
                 END-READ
+                PERFORM 044-CONVERT-RECORD
+                IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                   DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                      " read failed, file status " FS-INPUT-FILE
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+                END-IF
       *          DISPLAY EMP-PROJECT-ITEM(PROJECT-INDEX)
            END-PERFORM.
            DISPLAY " ".
+           PERFORM 205-SORT-EXCEPTIONS.
+           PERFORM 210-WRITE-EXCEPTIONS.
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY2FILE in the environment instead of recompiling.
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY2MODE to SUMMARY, suppressing the per-password
+      * lines in the failing-password ranking report while
+      * 970-WRITE-SUMMARY-RPT still gets the full totals; DETAIL, or
+      * the variable left unset, keeps every failing password in the
+      * listing as before.
+       042-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT "AOCDAY2MODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT "AOCDAY2FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT "AOCDAY2CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT PASSWD-TABLE-I CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * LOWER-I/UPPER-I are fixed PIC 9(2) fields, so a line whose
+      * policy range isn't plain digits would otherwise raise a
+      * numeric data exception on the policy comparison below; route
+      * it to the shared exception file instead of checking it.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday2 record='
+                     DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  PASSWD-TABLE-I DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
+      * 049-READ-THRESHOLD picks up the OK-PWS range a normal night
+      * falls within from the control file so a new expected range
+      * doesn't need a recompile; if the control file is absent or
+      * empty THRESH-LOW/THRESH-HIGH stay at their wide-open defaults
+      * and 955-CHECK-THRESHOLD-ALERT never fires.
+       049-READ-THRESHOLD.
+           OPEN INPUT THRESHOLD-FILE.
+           IF FS-THRESH-FILE = '00'
+              READ THRESHOLD-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE THRESH-LOW-I TO THRESH-LOW
+                    MOVE THRESH-HIGH-I TO THRESH-HIGH
+              END-READ
+              CLOSE THRESHOLD-FILE
+           END-IF.
+
        100-CHECK-IF-OK.
              PERFORM VARYING I FROM 1 BY 1 UNTIL I >20
-              IF PW-A(I) = PW-CHAR 
+              IF PW-A(I) = PW-CHAR
                  ADD 1 TO COUNTER
               END-IF
              END-PERFORM.
-             IF COUNTER IS GREATER THAN OR EQUAL TO LOWER-I 
+             IF COUNTER IS GREATER THAN OR EQUAL TO LOWER-I
               AND UPPER-I IS GREATER THAN OR EQUAL TO COUNTER
               ADD 1 TO OK-PWS
+             ELSE
+              PERFORM 200-WRITE-EXCEPTION
              END-IF.
+      * 200-WRITE-EXCEPTION records exactly which policy fields and
+      * password text failed, plus how far COUNTER missed the nearer
+      * of LOWER-I/UPPER-I, into EXCEPTION-TABLE for 205-SORT-
+      * EXCEPTIONS/210-WRITE-EXCEPTIONS to rank and file once the
+      * whole batch has been read.
+       200-WRITE-EXCEPTION.
+             ADD 1 TO FAILED-PWS.
+             IF EXCEPTION-COUNT = 1000
+                CONTINUE
+             ELSE
+                ADD 1 TO EXCEPTION-COUNT
+                IF COUNTER < LOWER-I
+                   COMPUTE EX-DEVIATION (EXCEPTION-COUNT) =
+                      LOWER-I - COUNTER
+                ELSE
+                   COMPUTE EX-DEVIATION (EXCEPTION-COUNT) =
+                      COUNTER - UPPER-I
+                END-IF
+                MOVE LOWER-I  TO EX-LOWER (EXCEPTION-COUNT)
+                MOVE UPPER-I  TO EX-UPPER (EXCEPTION-COUNT)
+                MOVE LETTER-I TO EX-LETTER (EXCEPTION-COUNT)
+                MOVE COUNTER  TO EX-COUNTER (EXCEPTION-COUNT)
+                MOVE PASSWD-I TO EX-PASSWD (EXCEPTION-COUNT)
+             END-IF.
+
+      * straightforward exchange (bubble) sort, worst deviation first;
+      * the table is bounded at 1000 entries, comfortably small enough
+      * that an O(n**2) in-memory sort is simpler to follow here than
+      * staging a SORT verb work file for what is, in practice, a
+      * modest exception list.
+       205-SORT-EXCEPTIONS.
+           PERFORM VARYING EX-INDEX FROM 1 BY 1
+              UNTIL EX-INDEX > EXCEPTION-COUNT
+              PERFORM VARYING EX-INDEX2 FROM 1 BY 1
+                 UNTIL EX-INDEX2 > EXCEPTION-COUNT - EX-INDEX
+                 IF EX-DEVIATION (EX-INDEX2) <
+                    EX-DEVIATION (EX-INDEX2 + 1)
+                    PERFORM 207-SWAP-EXCEPTIONS
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       207-SWAP-EXCEPTIONS.
+           MOVE EXCEPTION-ENTRY (EX-INDEX2) TO EXCEPTION-SWAP-ENTRY.
+           MOVE EXCEPTION-ENTRY (EX-INDEX2 + 1)
+              TO EXCEPTION-ENTRY (EX-INDEX2).
+           MOVE EXCEPTION-SWAP-ENTRY TO EXCEPTION-ENTRY (EX-INDEX2 + 1).
+
+      * files the exception report worst-deviation-first, so security
+      * review can triage the most suspicious records (the ones most
+      * likely to be corrupted input) ahead of the merely-marginal
+      * failures.
+       210-WRITE-EXCEPTIONS.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM 215-WRITE-EXCEPTION-LINE
+              VARYING EX-INDEX FROM 1 BY 1
+              UNTIL EX-INDEX > EXCEPTION-COUNT.
+
+       215-WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO EXCEPTION-RECORD-O.
+           STRING 'FAIL lower=' DELIMITED BY SIZE
+                  EX-LOWER (EX-INDEX) DELIMITED BY SIZE
+                  ' upper=' DELIMITED BY SIZE
+                  EX-UPPER (EX-INDEX) DELIMITED BY SIZE
+                  ' letter=' DELIMITED BY SIZE
+                  EX-LETTER (EX-INDEX) DELIMITED BY SIZE
+                  ' count=' DELIMITED BY SIZE
+                  EX-COUNTER (EX-INDEX) DELIMITED BY SIZE
+                  ' deviation=' DELIMITED BY SIZE
+                  EX-DEVIATION (EX-INDEX) DELIMITED BY SIZE
+                  ' pw=' DELIMITED BY SIZE
+                  EX-PASSWD (EX-INDEX) DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD-O.
+           IF NOT SUMMARY-MODE-ON
+              WRITE EXCEPTION-RECORD-O
+           END-IF.
        900-WRAP-UP.
            CLOSE INPUT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
            DISPLAY "OK passwords: " OK-PWS.
+           DISPLAY "Failed passwords: " FAILED-PWS.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 955-CHECK-THRESHOLD-ALERT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday2         RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' OK=' DELIMITED BY SIZE
+                  OK-PWS DELIMITED BY SIZE
+                  ' Failed=' DELIMITED BY SIZE
+                  FAILED-PWS DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * raises an early warning to the shift lead when this run's
+      * OK-PWS falls outside the configured range in day2thresh.txt
+      * (see 049-READ-THRESHOLD) -- a sign the upstream feed changed
+      * before anyone acts on a result that shouldn't be trusted.
+       955-CHECK-THRESHOLD-ALERT.
+           IF OK-PWS < THRESH-LOW OR OK-PWS > THRESH-HIGH
+              OPEN EXTEND ALERT-FILE
+              IF FS-ALERT-FILE = '35'
+                 OPEN OUTPUT ALERT-FILE
+              END-IF
+              MOVE SPACES TO ALERT-RECORD-O
+              STRING 'ALERT program=AOCday2 metric=OK-PWS value='
+                        DELIMITED BY SIZE
+                     OK-PWS DELIMITED BY SIZE
+                     ' expected=' DELIMITED BY SIZE
+                     THRESH-LOW DELIMITED BY SIZE
+                     '-' DELIMITED BY SIZE
+                     THRESH-HIGH DELIMITED BY SIZE
+                     INTO ALERT-RECORD-O
+              WRITE ALERT-RECORD-O
+              CLOSE ALERT-FILE
+           END-IF.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday2         date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 2 - PASSWORD POLICY SUMMARY   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ................ ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........... ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  OK PASSWORDS ................ ' DELIMITED BY SIZE
+                  OK-PWS DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  FAILED PASSWORDS ............ ' DELIMITED BY SIZE
+                  FAILED-PWS DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE 'day2summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day2summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
