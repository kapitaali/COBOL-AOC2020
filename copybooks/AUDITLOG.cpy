@@ -0,0 +1,22 @@
+      * AUDITLOG - shared working-storage for the operations-log audit
+      * trail every AOC day program appends to in 960-WRITE-AUDIT-LOG.
+      * Unlike aocrunreport.txt (truncated at the start of each driver
+      * run), aocopslog.txt is only ever extended, so it accumulates a
+      * real history of start/end time and record counts across nights
+      * instead of just reflecting the most recent run.
+       77  AUDIT-START-DATE     PIC 9(08) VALUE 0.
+       77  AUDIT-START-TIME     PIC 9(08) VALUE 0.
+       77  AUDIT-END-DATE       PIC 9(08) VALUE 0.
+       77  AUDIT-END-TIME       PIC 9(08) VALUE 0.
+       77  FS-AUDIT-LOG         PIC X(02) VALUE '00'.
+
+      * elapsed time / throughput, derived from the start/end timestamps
+      * above by 965-COMPUTE-ELAPSED so the batch window and
+      * records-per-second rate ride along in the same audit-log line.
+       77  AUDIT-HH             PIC 9(02) VALUE 0.
+       77  AUDIT-MM             PIC 9(02) VALUE 0.
+       77  AUDIT-SS             PIC 9(02) VALUE 0.
+       77  AUDIT-START-SECS     PIC 9(05) VALUE 0.
+       77  AUDIT-END-SECS       PIC 9(05) VALUE 0.
+       77  AUDIT-ELAPSED-SECS   PIC 9(05) VALUE 0.
+       77  AUDIT-THRUPUT-RPS    PIC 9(05)V99 VALUE 0.
