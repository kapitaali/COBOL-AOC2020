@@ -0,0 +1,16 @@
+      * ARCHIVE - shared working-storage for 980-ARCHIVE-RUN-ARTIFACTS,
+      * the paragraph every AOC day program runs at the end of
+      * 900-WRAP-UP to copy its input file and result report into a
+      * dated aocarchive/YYYYMMDD/ history folder. FS-ARCHIVE-SRC/-DEST
+      * and the generic ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME fields work
+      * the same way regardless of which two files a given program is
+      * copying; how long the dated folders themselves are kept before
+      * being purged is an operations/JCL housekeeping decision, not
+      * something this working storage tracks.
+       77  FS-ARCHIVE-SRC        PIC X(02) VALUE '00'.
+       77  FS-ARCHIVE-DEST       PIC X(02) VALUE '00'.
+       01  ARCHIVE-DIR-NAME      PIC X(40) VALUE SPACES.
+       01  ARCHIVE-SRC-NAME      PIC X(60) VALUE SPACES.
+       01  ARCHIVE-DEST-NAME     PIC X(90) VALUE SPACES.
+       77  SW-ARCHIVE-EOF        PIC X     VALUE 'N'.
+           88 ARCHIVE-FILE-EOF             VALUE 'Y'.
