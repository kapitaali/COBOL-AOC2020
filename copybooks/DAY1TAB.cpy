@@ -0,0 +1,12 @@
+      * DAY1TAB - shared expense-report table layout for the day-1
+      * puzzle programs (AOCday1, AOCday1Part2, AOCday1Part3).
+      * REPLACING ==MAX-ENTRIES== controls the ceiling on how many
+      * expense-report lines a single run can hold; change it here
+      * (and in every COPY statement that pulls this in) to raise the
+      * capacity for every day-1 program at once instead of editing
+      * each program's OCCURS clause by hand.
+       01 Teibel.
+         02 Taulukko PIC 9(4) OCCURS 1 TO MAX-ENTRIES
+            DEPENDING ON Indeksi.
+
+       77  TABLE-MAX         PIC S9(4) COMP VALUE MAX-ENTRIES.
