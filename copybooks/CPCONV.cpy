@@ -0,0 +1,38 @@
+      * CPCONV - shared code-page conversion table for the AOC day
+      * programs' input readers. One partner site sends its feed from
+      * a system whose text is in EBCDIC (code page 037) rather than
+      * our local ASCII, which otherwise garbles every PIC X compare
+      * against a raw literal (the '#' check in AOCday3, L/R and F/B
+      * in AOCday5, and so on). CODE-PAGE-MODE is set at the start of
+      * a run from a per-program environment override (see
+      * 043-RESOLVE-CODE-PAGE); when it comes back 'EBCDIC',
+      * 044-CONVERT-RECORD runs the just-read record through this
+      * INSPECT ... CONVERTING table before anything else looks at it.
+      * The table only covers the bytes our six input formats actually
+      * use (digits, letters, and the handful of punctuation marks
+      * they contain) rather than the full 256-byte code page. Split
+      * across several FILLERs, one hex byte pair apiece, only because
+      * a single VALUE literal that long won't fit within columns
+      * 8-72 on one line.
+       01  CPCONV-EBCDIC-FROM.
+           05 FILLER PIC X(20) VALUE
+               X"F0F1F2F3F4F5F6F7F8F9C1C2C3C4C5C6C7C8C9D1".
+           05 FILLER PIC X(20) VALUE
+               X"D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8E981828384".
+           05 FILLER PIC X(20) VALUE
+               X"8586878889919293949596979899A2A3A4A5A6A7".
+           05 FILLER PIC X(09) VALUE
+               X"A8A9407B4B6B7A604E".
+       01  CPCONV-ASCII-TO.
+           05 FILLER PIC X(20) VALUE "0123456789ABCDEFGHIJ".
+           05 FILLER PIC X(20) VALUE "KLMNOPQRSTUVWXYZabcd".
+           05 FILLER PIC X(20) VALUE "efghijklmnopqrstuvwx".
+           05 FILLER PIC X(09) VALUE "yz #.,:-+".
+
+      * 'NATIVE' (the default) leaves every record exactly as read;
+      * 'EBCDIC' means the file was opened on a feed from a partner
+      * site whose text is in EBCDIC and needs converting on the way
+      * in.
+       77  CODE-PAGE-MODE      PIC X(6) VALUE 'NATIVE'.
+           88  CODE-PAGE-IS-EBCDIC  VALUE 'EBCDIC'.
+       77  CODE-PAGE-OVERRIDE  PIC X(10).
