@@ -0,0 +1,7 @@
+      * EOFSW - shared end-of-file switch and input record counter for
+      * the AOC day programs' read loops. COPY this in place of each
+      * program's own SW-END-OF-FILE/88 END-OF-FILE declaration so a
+      * future checkpoint/restart change only has to touch one place.
+       77  SW-END-OF-FILE       PIC X(01) VALUE SPACES.
+           88 END-OF-FILE       VALUE 'Y'.
+       77  EOFSW-REC-COUNT      PIC 9(6) VALUE 0.
