@@ -0,0 +1,11 @@
+      * RPTHDR - shared working-storage for the page-formatted report
+      * every AOC day program writes in place of its 900-WRAP-UP
+      * DISPLAY lines alone, so the run's results can go through the
+      * standard report distribution and archival process instead of
+      * only ever appearing on an operator's screen. RPT-PAGE-NO stays
+      * at 1 for these single-page runs but is carried as a real field
+      * (not a literal) so a program that grows past one page only has
+      * to start incrementing it.
+       77  RPT-PAGE-NO           PIC 9(04) VALUE 1.
+       77  RPT-RUN-DATE          PIC 9(08) VALUE 0.
+       01  RPT-RULE-LINE         PIC X(72) VALUE ALL '-'.
