@@ -0,0 +1,12 @@
+      * OUTMODE - shared working-storage for the run-time
+      * summary-vs-detail output-mode switch. Each AOC day program
+      * that produces its own per-record listing (as opposed to just
+      * the headline totals in 970-WRITE-SUMMARY-RPT) reads this from
+      * its own AOCDAYNMODE environment variable: DETAIL, or the
+      * variable left unset, preserves the program's original
+      * full-listing behavior; SUMMARY suppresses the per-record lines
+      * so a night when the shift lead only wants the totals does not
+      * have to wade through the full listing to find them.
+       77  OUTPUT-MODE-OVERRIDE  PIC X(08) VALUE SPACES.
+       77  SW-SUMMARY-MODE       PIC X(01) VALUE 'N'.
+           88 SUMMARY-MODE-ON        VALUE 'Y'.
