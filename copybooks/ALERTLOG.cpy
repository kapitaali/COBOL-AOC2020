@@ -0,0 +1,14 @@
+      * ALERTLOG - shared working-storage for the threshold-alert check
+      * every AOC day program runs against its key result in
+      * 955-CHECK-THRESHOLD-ALERT. THRESH-LOW/THRESH-HIGH are loaded
+      * from that program's own threshold control file (see
+      * 049-READ-THRESHOLD); a missing or empty control file leaves
+      * them at the wide-open defaults below, so a night with no
+      * configured range never raises a false alarm. Alerts are
+      * appended to aocalerts.txt for the operations shift lead, and
+      * that file is never truncated, so it accumulates the whole
+      * batch window's alerts across every program's run.
+       77  THRESH-LOW            PIC 9(06) VALUE 0.
+       77  THRESH-HIGH           PIC 9(06) VALUE 999999.
+       77  FS-THRESH-FILE        PIC X(02) VALUE '00'.
+       77  FS-ALERT-FILE         PIC X(02) VALUE '00'.
