@@ -0,0 +1,13 @@
+      * RECEXC - shared working-storage for the malformed-input-record
+      * exception file every AOC day program appends to when an
+      * incoming line's content doesn't match the shape its FD
+      * expects (a numeric field that isn't numeric, a fixed-layout
+      * field with an unexpected character, a row of the wrong
+      * width), instead of silently mis-parsing it or risking a
+      * numeric data exception. Unlike aocrunreport.txt,
+      * aocexceptions.txt is only ever extended (cleared once at the
+      * start of a driver run by AOCDRIVER's 000-RESET-REPORT), so it
+      * accumulates every exception raised across the whole batch
+      * stream.
+       77  FS-INPUT-EXCEPTION    PIC X(02) VALUE '00'.
+       77  MALFORMED-COUNT       PIC 9(6) VALUE 0.
