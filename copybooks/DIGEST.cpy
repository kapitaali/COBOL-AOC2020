@@ -0,0 +1,10 @@
+      * DIGEST - shared working-storage for the end-of-run digest every
+      * AOC day program appends to aocdigest.txt in 968-WRITE-SHIFT-
+      * DIGEST: a single short line giving records read, exceptions
+      * found, and elapsed time for that run, formatted for the
+      * operations shift lead to scan at the end of the batch window
+      * without having to read the full audit trail. Unlike
+      * aocrunreport.txt, aocdigest.txt is never truncated, so it
+      * accumulates one line per program per night, the same way
+      * aocopslog.txt and aocalerts.txt already do.
+       77  FS-DIGEST-FILE        PIC X(02) VALUE '00'.
