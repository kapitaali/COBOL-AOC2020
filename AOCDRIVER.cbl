@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCDRIVER.
+       ENVIRONMENT DIVISION.
+      *
+      * Runs the whole Advent of Calendar batch stream as a single job:
+      * each AOCdayN program in turn, stopping the stream early on a
+      * hard failure, and finishing with a consolidated report built
+      * from every step's own run-report line.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * shared malformed-input-record exception file every step
+      * program appends to; truncated at the start of a batch run the
+      * same way aocrunreport.txt is, so it reflects only this run.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-I   PIC X(80).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-I PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01  STEP-SWITCHES.
+           05 SW-STREAM-STOPPED  PIC X VALUE 'N'.
+              88 STREAM-STOPPED  VALUE 'Y'.
+           05 SW-ANY-FAILED      PIC X VALUE 'N'.
+              88 ANY-STEP-FAILED VALUE 'Y'.
+
+           COPY EOFSW.
+           COPY RECEXC.
+       77  FS-RUN-REPORT         PIC X(02) VALUE '00'.
+       77  STEP-RC               PIC 9(3)  VALUE 0.
+
+      * lets an operator restart the batch stream partway through --
+      * e.g. after fixing a bad feed file for a single day -- without
+      * re-running every earlier step or losing their already-logged
+      * aocrunreport.txt/aocexceptions.txt lines. Blank (the default)
+      * means run the full stream from AOCday1, exactly as before.
+       77  START-STEP-OVERRIDE   PIC X(16) VALUE SPACES.
+       77  START-STEP-SEQ        PIC 9(02) VALUE 1.
+       77  CURRENT-STEP-SEQ      PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM 005-CHECK-RESTART-OVERRIDE.
+           PERFORM 000-RESET-REPORT.
+           PERFORM 110-STEP-DAY1.
+           PERFORM 120-STEP-DAY1PART2.
+           PERFORM 130-STEP-DAY2.
+           PERFORM 140-STEP-DAY2PART2.
+           PERFORM 150-STEP-DAY3.
+           PERFORM 160-STEP-DAY3PART2.
+           PERFORM 170-STEP-DAY4.
+           PERFORM 180-STEP-DAY4PART2.
+           PERFORM 190-STEP-DAY5.
+           PERFORM 200-STEP-DAY5PART2.
+           PERFORM 210-STEP-DAY6.
+           PERFORM 220-STEP-DAY6PART2.
+           PERFORM 230-STEP-DAY7.
+           PERFORM 240-STEP-DAY7PART2.
+           PERFORM 250-STEP-DAY8.
+           PERFORM 260-STEP-DAY8PART2.
+           PERFORM 900-PRINT-REPORT.
+           IF ANY-STEP-FAILED
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+      * an operator sets AOCDRIVERSTARTAT to a step's program name to
+      * restart the stream from that step onward, e.g. AOCday5 to skip
+      * the four already-corrected days ahead of it. An unrecognized or
+      * blank value falls back to the full stream, the same safe
+      * default AOCPREFLIGHT's own file-name overrides use.
+       005-CHECK-RESTART-OVERRIDE.
+           ACCEPT START-STEP-OVERRIDE FROM ENVIRONMENT
+              "AOCDRIVERSTARTAT".
+           EVALUATE START-STEP-OVERRIDE
+              WHEN 'AOCday1'         MOVE 01 TO START-STEP-SEQ
+              WHEN 'AOCday1Part2'    MOVE 02 TO START-STEP-SEQ
+              WHEN 'AOCday2'         MOVE 03 TO START-STEP-SEQ
+              WHEN 'AOCday2Part2'    MOVE 04 TO START-STEP-SEQ
+              WHEN 'AOCday3'         MOVE 05 TO START-STEP-SEQ
+              WHEN 'AOCday3Part2'    MOVE 06 TO START-STEP-SEQ
+              WHEN 'AOCday4'         MOVE 07 TO START-STEP-SEQ
+              WHEN 'AOCday4Part2'    MOVE 08 TO START-STEP-SEQ
+              WHEN 'AOCday5'         MOVE 09 TO START-STEP-SEQ
+              WHEN 'AOCday5Part2'    MOVE 10 TO START-STEP-SEQ
+              WHEN 'AOCday6'         MOVE 11 TO START-STEP-SEQ
+              WHEN 'AOCday6Part2'    MOVE 12 TO START-STEP-SEQ
+              WHEN 'AOCday7'         MOVE 13 TO START-STEP-SEQ
+              WHEN 'AOCday7Part2'    MOVE 14 TO START-STEP-SEQ
+              WHEN 'AOCday8'         MOVE 15 TO START-STEP-SEQ
+              WHEN 'AOCday8Part2'    MOVE 16 TO START-STEP-SEQ
+              WHEN OTHER             MOVE 01 TO START-STEP-SEQ
+           END-EVALUATE.
+           IF START-STEP-SEQ > 1
+              DISPLAY "Restarting batch stream at " START-STEP-OVERRIDE
+                 ", earlier steps' results are being reused."
+           END-IF.
+
+      * truncates the shared run-report file at the start of a full
+      * batch run, so this run's report does not pick up stale lines
+      * left over from an earlier run or from ad hoc single-program
+      * testing. A restart partway through the stream leaves both
+      * files alone instead, so the steps before START-STEP-SEQ keep
+      * the run-report and exception lines they already logged, and
+      * this run's own steps simply append theirs behind them.
+       000-RESET-REPORT.
+           IF START-STEP-SEQ = 1
+              OPEN OUTPUT RUN-REPORT-FILE
+              CLOSE RUN-REPORT-FILE
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+              CLOSE INPUT-EXCEPTION-FILE
+           END-IF.
+
+       110-STEP-DAY1.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday1'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       120-STEP-DAY1PART2.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday1Part2'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       130-STEP-DAY2.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday2'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       140-STEP-DAY2PART2.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday2Part2'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       150-STEP-DAY3.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday3'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       160-STEP-DAY3PART2.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday3Part2'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       170-STEP-DAY4.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday4'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       180-STEP-DAY4PART2.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday4Part2'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       190-STEP-DAY5.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday5'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       200-STEP-DAY5PART2.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday5Part2'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       210-STEP-DAY6.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday6'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       220-STEP-DAY6PART2.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday6Part2'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       230-STEP-DAY7.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday7'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       240-STEP-DAY7PART2.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday7Part2'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       250-STEP-DAY8.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday8'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+       260-STEP-DAY8PART2.
+           ADD 1 TO CURRENT-STEP-SEQ.
+           IF NOT STREAM-STOPPED AND CURRENT-STEP-SEQ >= START-STEP-SEQ
+              CALL 'AOCday8Part2'
+              PERFORM 800-CHECK-STEP-RC
+           END-IF.
+
+      * RC=4 on a step means "no data read" and does not stop the
+      * stream; RC=8 means the step could not even open its input
+      * file, which is fatal to every later step that depends on the
+      * same working directory, so the stream stops there.
+       800-CHECK-STEP-RC.
+           MOVE RETURN-CODE TO STEP-RC.
+           IF STEP-RC NOT = 0
+              MOVE 'Y' TO SW-ANY-FAILED
+           END-IF.
+           IF STEP-RC = 8
+              MOVE 'Y' TO SW-STREAM-STOPPED
+           END-IF.
+
+      * reads the run-report file back, one line per step that
+      * actually ran, and echoes it as the batch stream's consolidated
+      * end-of-run report.
+       900-PRINT-REPORT.
+           DISPLAY "===== AOC BATCH STREAM REPORT =====".
+           OPEN INPUT RUN-REPORT-FILE.
+           IF FS-RUN-REPORT NOT = '00'
+              DISPLAY "ERROR: could not reopen run report, file "
+                 "status " FS-RUN-REPORT
+      * a lost run report is itself a failure, and must not mask a
+      * real step failure by falling through with RC=0.
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           READ RUN-REPORT-FILE
+            AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM UNTIL END-OF-FILE
+              DISPLAY RUN-REPORT-RECORD-I
+              READ RUN-REPORT-FILE
+                AT END MOVE 'Y' TO SW-END-OF-FILE
+              END-READ
+           END-PERFORM.
+           CLOSE RUN-REPORT-FILE.
+           IF STREAM-STOPPED
+              DISPLAY "Stream stopped early after a fatal step."
+           END-IF.
+           DISPLAY "====================================".
