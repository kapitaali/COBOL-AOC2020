@@ -4,10 +4,95 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day5.txt'
+      * the input file name defaults to day5.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT MANIFEST-FILE
+              ASSIGN TO 'day5manifest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * two boarding passes decoding to the same seat ID is a gate-
+      * assignment conflict on the actual flight; see
+      * 210-CHECK-DUPLICATE-SEAT.
+           SELECT CONFLICT-FILE
+              ASSIGN TO 'day5conflicts.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day5summary.txt'
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * lets an operator configure the highest-seat-ID range a normal
+      * night falls within, without a recompile; see
+      * 049-READ-THRESHOLD.
+           SELECT THRESHOLD-FILE
+              ASSIGN TO 'day5thresh.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-THRESH-FILE.
+
+      * shared with every other day program: one line per alert, so
+      * the shift lead has a single file to watch for an out-of-range
+      * result across the whole batch stream; see
+      * 955-CHECK-THRESHOLD-ALERT.
+           SELECT ALERT-FILE
+              ASSIGN TO 'aocalerts.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ALERT-FILE.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
@@ -15,6 +100,48 @@
            05 ROW-I          PIC X(7).
            05 SEAT-I         PIC X(3).
 
+      * full decoded boarding-pass manifest for gate ops to reconcile
+      * against, one line per pass instead of just the highest ID.
+       FD  MANIFEST-FILE RECORDING MODE F.
+       01  MANIFEST-RECORD-O PIC X(60).
+
+      * one line per duplicate seat ID found; see
+      * 210-CHECK-DUPLICATE-SEAT.
+       FD  CONFLICT-FILE RECORDING MODE F.
+       01  CONFLICT-RECORD-O PIC X(80).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  THRESHOLD-FILE RECORDING MODE F.
+       01  THRESHOLD-RECORD-I.
+           05 THRESH-LOW-I  PIC 9(06).
+           05 FILLER        PIC X VALUE SPACE.
+           05 THRESH-HIGH-I PIC 9(06).
+
+       FD  ALERT-FILE RECORDING MODE F.
+       01  ALERT-RECORD-O PIC X(100).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WORK-VARS.
            05  ROW              PIC X(7).
@@ -23,11 +150,40 @@
            05  SUMMA            PIC 9(4).
            05  TEMP-ROW         PIC 9(4).
            05  TEMP-SEAT        PIC 9(3).
-       
+
+       01  SEAT-LETTERS         PIC X(8) VALUE 'ABCDEFGH'.
+       01  SEAT-LETTER-O        PIC X.
+
+      * one flag per possible seat ID (0-1023); small, fixed domain, so
+      * a WORKING-STORAGE table is used instead of an indexed work
+      * file to spot a repeated seat ID across the whole run.
+       01  SEAT-SEEN-TABLE.
+           05  SEAT-SEEN-ENTRY  PIC 9 OCCURS 1024 TIMES VALUE 0.
+       77  CONFLICT-COUNT       PIC 9(4) VALUE 0.
+
        77  TEMP-CTR             PIC 9(4).
        77  Indeksi           PIC  9(4) VALUE 1.
-       77  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
-                88 END-OF-FILE   VALUE 'Y'.
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ALERTLOG.
+           COPY ARCHIVE.
+           COPY DIGEST.
+           COPY OUTMODE.
+       77  FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77  RUN-RC            PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day5.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
+
+      * a boarding-pass line whose row/seat codes use anything but the
+      * expected binary-space letters would otherwise decode into a
+      * bogus seat ID; see 045-VALIDATE-BOARDING-PASS.
+       77  PASS-OK-SW            PIC X VALUE 'Y'.
+           88  PASS-OK                  VALUE 'Y'.
+           88  PASS-NOT-OK              VALUE 'N'.
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
@@ -35,20 +191,171 @@
            PERFORM 900-WRAP-UP
            GOBACK.
        000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           PERFORM 042-RESOLVE-OUTPUT-MODE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
+           PERFORM 049-READ-THRESHOLD.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN OUTPUT MANIFEST-FILE.
+           OPEN OUTPUT CONFLICT-FILE.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
            READ INPUT-FILE
            AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            PERFORM VARYING INDEKSI FROM 1 BY 1
               UNTIL END-OF-FILE
                  MOVE ROW-I TO ROW
-                 MOVE SEAT-I TO SEAT                
-                 PERFORM 100-FIND-SEAT-ID
-                 PERFORM 200-IS-IT-MAX
+                 MOVE SEAT-I TO SEAT
+                 PERFORM 045-VALIDATE-BOARDING-PASS
+                 IF PASS-NOT-OK
+                    PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                 ELSE
+                    PERFORM 100-FIND-SEAT-ID
+                    PERFORM 150-WRITE-MANIFEST-LINE
+                    PERFORM 200-IS-IT-MAX
+                    PERFORM 210-CHECK-DUPLICATE-SEAT
+                 END-IF
+                 ADD 1 TO EOFSW-REC-COUNT
                  READ INPUT-FILE
                    AT END MOVE 'Y' TO  SW-END-OF-FILE
                  END-READ
+                 PERFORM 044-CONVERT-RECORD
+                 IF FS-INPUT-FILE NOT = '00'
+                    AND FS-INPUT-FILE NOT = '10'
+                    DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                       " read failed, file status " FS-INPUT-FILE
+                    MOVE 8 TO RETURN-CODE
+                    GOBACK
+                 END-IF
            END-PERFORM.
            DISPLAY " ".
+
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY5MODE to SUMMARY, suppressing the per-boarding-
+      * pass manifest lines and per-conflict lines while
+      * 970-WRITE-SUMMARY-RPT still gets the full totals; DETAIL, or
+      * the variable left unset, keeps every manifest and conflict
+      * line in the listing as before.
+       042-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT "AOCDAY5MODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY5FILE in the environment instead of recompiling.
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT "AOCDAY5FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT "AOCDAY5CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT SEATS-I CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * one manifest line per boarding pass: row, seat letter, seat ID.
+       150-WRITE-MANIFEST-LINE.
+           MOVE SEAT-LETTERS (TEMP-SEAT + 1:1) TO SEAT-LETTER-O.
+           MOVE SPACES TO MANIFEST-RECORD-O.
+           STRING 'row=' DELIMITED BY SIZE
+                  TEMP-ROW DELIMITED BY SIZE
+                  ' seat=' DELIMITED BY SIZE
+                  SEAT-LETTER-O DELIMITED BY SIZE
+                  ' seatid=' DELIMITED BY SIZE
+                  SUMMA DELIMITED BY SIZE
+                  INTO MANIFEST-RECORD-O.
+           IF NOT SUMMARY-MODE-ON
+              WRITE MANIFEST-RECORD-O
+           END-IF.
+
+      * ROW-I must be all F/B and SEAT-I must be all L/R; anything else
+      * would still binary-partition into a number, just the wrong one.
+       045-VALIDATE-BOARDING-PASS.
+           MOVE 'Y' TO PASS-OK-SW.
+           PERFORM VARYING INDEKSI FROM 1 BY 1 UNTIL INDEKSI > 7
+              IF ROW(INDEKSI:1) NOT = 'F' AND ROW(INDEKSI:1) NOT = 'B'
+                 MOVE 'N' TO PASS-OK-SW
+              END-IF
+           END-PERFORM.
+           PERFORM VARYING INDEKSI FROM 1 BY 1 UNTIL INDEKSI > 3
+              IF SEAT(INDEKSI:1) NOT = 'L' AND SEAT(INDEKSI:1) NOT = 'R'
+                 MOVE 'N' TO PASS-OK-SW
+              END-IF
+           END-PERFORM.
+
+      * a malformed boarding pass is routed to the shared exception
+      * file instead of being folded into the seat-ID count.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday5 record='
+                     DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  SEATS-I DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
+      * 049-READ-THRESHOLD picks up the highest-seat-ID range a normal
+      * night falls within from the control file so a new expected
+      * range doesn't need a recompile; if the control file is absent
+      * or empty THRESH-LOW/THRESH-HIGH stay at their wide-open
+      * defaults and 955-CHECK-THRESHOLD-ALERT never fires.
+       049-READ-THRESHOLD.
+           OPEN INPUT THRESHOLD-FILE.
+           IF FS-THRESH-FILE = '00'
+              READ THRESHOLD-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE THRESH-LOW-I TO THRESH-LOW
+                    MOVE THRESH-HIGH-I TO THRESH-HIGH
+              END-READ
+              CLOSE THRESHOLD-FILE
+           END-IF.
+
        100-FIND-SEAT-ID.
            MOVE 0 TO SUMMA.
            MOVE 0 TO TEMP-ROW.
@@ -70,7 +377,271 @@
               MOVE SUMMA TO MAX
            END-IF.
 
+      * a seat ID already marked seen means this record's boarding
+      * pass decodes to the same seat as an earlier one in the run --
+      * a gate-assignment conflict ops needs to know about before
+      * boarding, not a malformed-record problem.
+       210-CHECK-DUPLICATE-SEAT.
+           IF SEAT-SEEN-ENTRY (SUMMA + 1) = 1
+              PERFORM 220-WRITE-CONFLICT-EXCEPTION
+           ELSE
+              MOVE 1 TO SEAT-SEEN-ENTRY (SUMMA + 1)
+           END-IF.
+
+       220-WRITE-CONFLICT-EXCEPTION.
+           ADD 1 TO CONFLICT-COUNT.
+           MOVE SPACES TO CONFLICT-RECORD-O.
+           STRING 'CONFLICT program=AOCday5 record='
+                     DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' seatid=' DELIMITED BY SIZE
+                  SUMMA DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  SEATS-I DELIMITED BY SIZE
+                  INTO CONFLICT-RECORD-O.
+           IF NOT SUMMARY-MODE-ON
+              WRITE CONFLICT-RECORD-O
+           END-IF.
+
        900-WRAP-UP.
            CLOSE INPUT-FILE.
+           CLOSE MANIFEST-FILE.
+           CLOSE CONFLICT-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
            DISPLAY "Highest seat ID: " MAX.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
+           DISPLAY "Seat conflicts: " CONFLICT-COUNT.
            DISPLAY "-----------------".
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 955-CHECK-THRESHOLD-ALERT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday5         RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' MaxSeatID=' DELIMITED BY SIZE
+                  MAX DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * raises an early warning to the shift lead when this run's
+      * highest seat ID falls outside the configured range in
+      * day5thresh.txt (see 049-READ-THRESHOLD) -- a sign the
+      * upstream feed changed before anyone acts on a result that
+      * shouldn't be trusted.
+       955-CHECK-THRESHOLD-ALERT.
+           IF MAX < THRESH-LOW OR MAX > THRESH-HIGH
+              OPEN EXTEND ALERT-FILE
+              IF FS-ALERT-FILE = '35'
+                 OPEN OUTPUT ALERT-FILE
+              END-IF
+              MOVE SPACES TO ALERT-RECORD-O
+              STRING 'ALERT program=AOCday5 metric=MaxSeatID value='
+                        DELIMITED BY SIZE
+                     MAX DELIMITED BY SIZE
+                     ' expected=' DELIMITED BY SIZE
+                     THRESH-LOW DELIMITED BY SIZE
+                     '-' DELIMITED BY SIZE
+                     THRESH-HIGH DELIMITED BY SIZE
+                     INTO ALERT-RECORD-O
+              WRITE ALERT-RECORD-O
+              CLOSE ALERT-FILE
+           END-IF.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday5         date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 5 - BOARDING PASS SUMMARY   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  HIGHEST SEAT ID ............. ' DELIMITED BY SIZE
+                  MAX DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ................ ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........... ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  SEAT CONFLICTS .............. ' DELIMITED BY SIZE
+                  CONFLICT-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE 'day5summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day5summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
