@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCCAPRPT.
+       ENVIRONMENT DIVISION.
+      *
+      * Reads the accumulated, never-truncated aocopslog.txt history
+      * and reports how full each of the work files that used to be a
+      * fixed-size OCCURS table (day1table.dat, day3map.dat,
+      * day5seats.dat, since moved off a fixed OCCURS table to an
+      * indexed work file) is running, night
+      * over night, against the entry ceiling that table was originally
+      * compiled with. The work files themselves no longer stop a run
+      * cold the way a table overflow would have, so this is the only
+      * place left that watches those old ceilings for a shop that
+      * still wants advance warning before an input file this large
+      * shows up.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * page-formatted, headed capacity report, one line per watched
+      * work file, filed the same way as every other nightly report.
+           SELECT CAP-REPORT-FILE
+              ASSIGN TO 'aoccapacity.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-I    PIC X(170).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+       FD  CAP-REPORT-FILE RECORDING MODE F.
+       01  CAP-REPORT-RECORD-O   PIC X(72).
+
+       WORKING-STORAGE SECTION.
+      * one entry per work file whose TableHWM tag we watch; each
+      * entry's CAP-TOK-IDX is the fixed position (after splitting the
+      * audit-log line on runs of spaces) of its TableHWM=count/ceiling
+      * token, since every program's 950-WRITE-RUN-REPORT STRING is
+      * laid out in the same fixed order every run.
+       01 CAP-TABLE.
+           05 CAP-ENTRY OCCURS 3 TIMES INDEXED BY CX.
+              10 CAP-PROGRAM      PIC X(16).
+              10 CAP-WORK-FILE    PIC X(16).
+              10 CAP-TOK-IDX      PIC 9(2)     VALUE 0.
+              10 CAP-CEILING      PIC 9(6)     VALUE 0.
+              10 CAP-LATEST-COUNT PIC 9(6)     VALUE 0.
+              10 CAP-HWM-COUNT    PIC 9(6)     VALUE 0.
+              10 CAP-RUN-COUNT    PIC 9(4)     VALUE 0.
+              10 CAP-PCT-FULL     PIC 9(3)V9(2) VALUE 0.
+              10 CAP-NEAR-CEILING PIC X VALUE 'N'.
+                 88 CAP-IS-NEAR-CEILING VALUE 'Y'.
+
+       77  CAP-WARN-PCT         PIC 9(3) VALUE 80.
+       77  NEAR-CEILING-COUNT   PIC 9(2) VALUE 0.
+
+       01 LINE-TOKENS.
+           05 TOKEN-TAB OCCURS 12 TIMES PIC X(20).
+       77  TOKEN-IDX            PIC 9(2).
+       77  HWM-KEY-PART         PIC X(20).
+       77  HWM-VALUE-PART       PIC X(20).
+       77  HWM-COUNT-PART       PIC X(10).
+       77  HWM-CEILING-PART     PIC X(10).
+       77  HWM-COUNT-NUM        PIC 9(6).
+
+       77  DISP-LATEST-COUNT    PIC Z(5)9.
+       77  DISP-HWM-COUNT       PIC Z(5)9.
+       77  DISP-CEILING         PIC Z(5)9.
+       77  DISP-PCT-FULL        PIC Z(3)9.99.
+
+       77  FS-AUDIT-LOG         PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT        PIC X(02) VALUE '00'.
+       77  RUN-RC               PIC 9     VALUE 0.
+       77  LINES-READ           PIC 9(6)  VALUE 0.
+       77  SW-END-OF-FILE       PIC X     VALUE 'N'.
+           88 END-OF-FILE             VALUE 'Y'.
+           COPY RPTHDR.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 900-WRAP-UP
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           PERFORM 010-INIT-CAP-TABLE.
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG NOT = '00'
+              DISPLAY "ERROR: aocopslog.txt not found or unreadable, "
+                 "file status " FS-AUDIT-LOG
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           READ AUDIT-LOG-FILE
+            AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM UNTIL END-OF-FILE
+                ADD 1 TO LINES-READ
+                PERFORM 100-APPLY-LOG-LINE
+                READ AUDIT-LOG-FILE
+                    AT END MOVE 'Y' TO SW-END-OF-FILE
+                END-READ
+           END-PERFORM.
+           PERFORM 200-SCORE-CAPACITY.
+
+      * loads the three watched work files, the program that owns each
+      * one, the fixed token position (after DELIMITED BY ALL SPACE) of
+      * its TableHWM tag, and the entry ceiling that work file's table
+      * was compiled with before it moved off an OCCURS clause onto an
+      * indexed work file.
+       010-INIT-CAP-TABLE.
+           MOVE 'AOCday1'      TO CAP-PROGRAM (1).
+           MOVE 'day1table.dat' TO CAP-WORK-FILE (1).
+           MOVE 10             TO CAP-TOK-IDX (1).
+           MOVE 2000           TO CAP-CEILING (1).
+           MOVE 'AOCday3Part2' TO CAP-PROGRAM (2).
+           MOVE 'day3map.dat'  TO CAP-WORK-FILE (2).
+           MOVE 9              TO CAP-TOK-IDX (2).
+           MOVE 2000           TO CAP-CEILING (2).
+           MOVE 'AOCday5Part2' TO CAP-PROGRAM (3).
+           MOVE 'day5seats.dat' TO CAP-WORK-FILE (3).
+           MOVE 9              TO CAP-TOK-IDX (3).
+           MOVE 1024           TO CAP-CEILING (3).
+
+      * splits the line on runs of spaces (so the fixed-width program
+      * name field collapses to a single token), finds which watched
+      * work file this run belongs to, and rolls its TableHWM tag
+      * forward as the latest reading and, if it is a new record, the
+      * all-time high-water mark.
+       100-APPLY-LOG-LINE.
+           MOVE SPACES TO LINE-TOKENS.
+           UNSTRING AUDIT-LOG-RECORD-I DELIMITED BY ALL SPACE
+              INTO TOKEN-TAB (1) TOKEN-TAB (2) TOKEN-TAB (3)
+                   TOKEN-TAB (4) TOKEN-TAB (5) TOKEN-TAB (6)
+                   TOKEN-TAB (7) TOKEN-TAB (8) TOKEN-TAB (9)
+                   TOKEN-TAB (10) TOKEN-TAB (11) TOKEN-TAB (12).
+           PERFORM VARYING CX FROM 1 BY 1 UNTIL CX > 3
+                IF TOKEN-TAB (6) = FUNCTION TRIM(CAP-PROGRAM (CX))
+                   PERFORM 110-ROLL-FORWARD-VALUE
+                END-IF
+           END-PERFORM.
+
+       110-ROLL-FORWARD-VALUE.
+           MOVE CAP-TOK-IDX (CX) TO TOKEN-IDX.
+           UNSTRING TOKEN-TAB (TOKEN-IDX) DELIMITED BY '='
+              INTO HWM-KEY-PART HWM-VALUE-PART.
+           IF FUNCTION TRIM(HWM-KEY-PART) = 'TableHWM'
+              UNSTRING HWM-VALUE-PART DELIMITED BY '/'
+                 INTO HWM-COUNT-PART HWM-CEILING-PART
+              MOVE HWM-COUNT-PART TO HWM-COUNT-NUM
+              MOVE HWM-COUNT-NUM TO CAP-LATEST-COUNT (CX)
+              IF HWM-COUNT-NUM > CAP-HWM-COUNT (CX)
+                 MOVE HWM-COUNT-NUM TO CAP-HWM-COUNT (CX)
+              END-IF
+              ADD 1 TO CAP-RUN-COUNT (CX)
+           END-IF.
+
+      * once every watched work file's latest reading is loaded, scores
+      * how full the most recent run left it against the ceiling that
+      * work file's table was originally compiled with, and flags
+      * anything close enough that it is worth watching before an
+      * unusually large input file runs it out.
+       200-SCORE-CAPACITY.
+           PERFORM VARYING CX FROM 1 BY 1 UNTIL CX > 3
+                IF CAP-RUN-COUNT (CX) > 0
+                   COMPUTE CAP-PCT-FULL (CX) ROUNDED =
+                      CAP-LATEST-COUNT (CX) * 100 / CAP-CEILING (CX)
+                   IF CAP-PCT-FULL (CX) >= CAP-WARN-PCT
+                      MOVE 'Y' TO CAP-NEAR-CEILING (CX)
+                      ADD 1 TO NEAR-CEILING-COUNT
+                   END-IF
+                END-IF
+           END-PERFORM.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own. Not one of the driver's
+      * own steps -- this is an ops-review tool run after the batch
+      * stream has logged at least one night's worth of runs.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCCAPRPT       RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' LogLines=' DELIMITED BY SIZE
+                  LINES-READ DELIMITED BY SIZE
+                  ' NearCeiling=' DELIMITED BY SIZE
+                  NEAR-CEILING-COUNT DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * page-formatted capacity report: one line per watched work file
+      * with its most recent reading, the all-time high-water mark, the
+      * compiled-in ceiling, the latest run's percent full, and a flag
+      * for anything at or above the warning threshold.
+       970-WRITE-CAP-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT CAP-REPORT-FILE.
+           MOVE SPACES TO CAP-REPORT-RECORD-O.
+           STRING 'AOC WORK FILE CAPACITY REPORT        PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO CAP-REPORT-RECORD-O.
+           WRITE CAP-REPORT-RECORD-O.
+           MOVE SPACES TO CAP-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO CAP-REPORT-RECORD-O.
+           WRITE CAP-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO CAP-REPORT-RECORD-O.
+           WRITE CAP-REPORT-RECORD-O.
+           MOVE SPACES TO CAP-REPORT-RECORD-O.
+           STRING 'WORK FILE          LATEST     HWM   CEILING'
+                  '   PCT FULL  FLAG' DELIMITED BY SIZE
+                  INTO CAP-REPORT-RECORD-O.
+           WRITE CAP-REPORT-RECORD-O.
+           PERFORM VARYING CX FROM 1 BY 1 UNTIL CX > 3
+                PERFORM 975-WRITE-CAP-LINE
+           END-PERFORM.
+           MOVE RPT-RULE-LINE TO CAP-REPORT-RECORD-O.
+           WRITE CAP-REPORT-RECORD-O.
+           CLOSE CAP-REPORT-FILE.
+
+       975-WRITE-CAP-LINE.
+           MOVE SPACES TO CAP-REPORT-RECORD-O.
+           IF CAP-RUN-COUNT (CX) = 0
+              STRING CAP-WORK-FILE (CX) DELIMITED BY SIZE
+                     '  no history yet' DELIMITED BY SIZE
+                     INTO CAP-REPORT-RECORD-O
+           ELSE
+              MOVE CAP-LATEST-COUNT (CX) TO DISP-LATEST-COUNT
+              MOVE CAP-HWM-COUNT (CX) TO DISP-HWM-COUNT
+              MOVE CAP-CEILING (CX) TO DISP-CEILING
+              MOVE CAP-PCT-FULL (CX) TO DISP-PCT-FULL
+              STRING CAP-WORK-FILE (CX) DELIMITED BY SIZE
+                     '  ' DELIMITED BY SIZE
+                     DISP-LATEST-COUNT DELIMITED BY SIZE
+                     '  ' DELIMITED BY SIZE
+                     DISP-HWM-COUNT DELIMITED BY SIZE
+                     '  ' DELIMITED BY SIZE
+                     DISP-CEILING DELIMITED BY SIZE
+                     '  ' DELIMITED BY SIZE
+                     DISP-PCT-FULL DELIMITED BY SIZE
+                     INTO CAP-REPORT-RECORD-O
+              IF CAP-IS-NEAR-CEILING (CX)
+                 STRING FUNCTION TRIM(CAP-REPORT-RECORD-O)
+                           DELIMITED BY SIZE
+                        '  NEAR CEILING' DELIMITED BY SIZE
+                        INTO CAP-REPORT-RECORD-O
+              END-IF
+           END-IF.
+           WRITE CAP-REPORT-RECORD-O.
+
+       900-WRAP-UP.
+           CLOSE AUDIT-LOG-FILE.
+           DISPLAY "Audit log lines read: " LINES-READ.
+           DISPLAY "Work files near ceiling: " NEAR-CEILING-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF NEAR-CEILING-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 970-WRITE-CAP-RPT.
