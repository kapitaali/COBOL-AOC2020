@@ -4,18 +4,160 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day3.txt'
+      * the input file name defaults to day3.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day3summary.txt'
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * archived, marked-up terrain grid (trees as X, clear path as O,
+      * the traversal path overlaid) for this run's slope, named after
+      * the slope so the ops review meeting keeps an artifact per
+      * slope instead of the console scroll overwriting itself; see
+      * 046-OPEN-MAP-REPORT.
+           SELECT MAP-REPORT-FILE
+              ASSIGN TO DYNAMIC MAP-REPORT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-MAP-REPORT.
+
+      * lets an operator configure the TREES range a normal night
+      * falls within, without a recompile; see 049-READ-THRESHOLD.
+           SELECT THRESHOLD-FILE
+              ASSIGN TO 'day3thresh.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-THRESH-FILE.
+
+      * shared with every other day program: one line per alert, so
+      * the shift lead has a single file to watch for an out-of-range
+      * result across the whole batch stream; see
+      * 955-CHECK-THRESHOLD-ALERT.
+           SELECT ALERT-FILE
+              ASSIGN TO 'aocalerts.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ALERT-FILE.
+
+      * preserves this run's marked-up grid before it gets overwritten
+      * by a fresh run, named after the same slope as MAP-REPORT-FILE,
+      * so 045-COMPARE-MAP-ROW has last run's grid to diff this run's
+      * grid against; see 041-ARCHIVE-PREVIOUS-MAP.
+           SELECT MAP-PREV-FILE
+              ASSIGN TO DYNAMIC MAP-PREV-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-MAP-PREV.
+
+      * flags any row of this run's grid that doesn't match the same
+      * row of the previous run's archived grid, so a change in the
+      * upstream feed (or a bug in the traversal logic itself) shows
+      * up without an operator eyeballing two large text files by
+      * hand; see 045-COMPARE-MAP-ROW.
+           SELECT MAP-DIFF-FILE
+              ASSIGN TO 'day3terraindiff.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
        01  TREE-MAP.
-           05 ROW  PIC X(31).
+           05 ROW  PIC X(200).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  MAP-REPORT-FILE RECORDING MODE F.
+       01  MAP-REPORT-RECORD-O   PIC X(200).
+
+       FD  THRESHOLD-FILE RECORDING MODE F.
+       01  THRESHOLD-RECORD-I.
+           05 THRESH-LOW-I  PIC 9(06).
+           05 FILLER        PIC X VALUE SPACE.
+           05 THRESH-HIGH-I PIC 9(06).
+
+       FD  ALERT-FILE RECORDING MODE F.
+       01  ALERT-RECORD-O PIC X(100).
+
+       FD  MAP-PREV-FILE RECORDING MODE F.
+       01  MAP-PREV-RECORD       PIC X(200).
+
+       FD  MAP-DIFF-FILE RECORDING MODE F.
+       01  MAP-DIFF-RECORD-O     PIC X(100).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
 
       * Level-66 items indicate a RENAMES clause is to be expected
-      * Level-77 items are atomic, cannot be subdivided, 
+      * Level-77 items are atomic, cannot be subdivided,
       * cannot have an OCCURS clause.
       * Level-88 indicates a condition-name entry
 
@@ -25,13 +167,42 @@
         05 RIGHT-VAR      PIC 9    VALUE 3.
         05 DOWN-VAR       PIC 9    VALUE 1.
 
-       77 INDEKSI           PIC 9(2) VALUE 1.
+      * ROW-WIDTH is picked up from the actual length of the first
+      * map line read, so a wider or narrower slope map loads without
+      * a recompile of the OCCURS bound below.
+       77 ROW-WIDTH         PIC 9(3) VALUE 31.
+       77 INDEKSI           PIC 9(3) VALUE 1.
        77 COUNTER           PIC 9(4) VALUE 1.
-       77 SW-END-OF-FILE    PIC X(01) VALUE SPACES.
-           88 END-OF-FILE   VALUE 'Y'.
+       77 ROW-LEN           PIC 9(3) VALUE 0.
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ALERTLOG.
+           COPY ARCHIVE.
+           COPY DIGEST.
+           COPY OUTMODE.
+       77 FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77 FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77 RUN-RC            PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day3.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
+       77  FS-MAP-REPORT         PIC X(02) VALUE '00'.
+       01  MAP-REPORT-FILE-NAME  PIC X(30) VALUE SPACES.
+       77  FS-MAP-PREV           PIC X(02) VALUE '00'.
+       01  MAP-PREV-FILE-NAME    PIC X(30) VALUE SPACES.
+       77  PREV-MAP-SW           PIC X     VALUE 'N'.
+           88 PREV-MAP-FOUND               VALUE 'Y'.
+       77  SW-PREV-EOF           PIC X     VALUE 'N'.
+           88 PREV-FILE-EXHAUSTED          VALUE 'Y'.
+       77  DIFF-COUNT            PIC 9(4)  VALUE 0.
+       77  CURR-ROW-COUNT        PIC 9(4)  VALUE 0.
+       77  DIFF-ROW-LABEL        PIC 9(4)  VALUE 0.
 
        01 ROW-TABLE.
-        05 ROW-A OCCURS 31 TIMES INDEXED BY I.
+        05 ROW-A OCCURS 1 TO 200 TIMES DEPENDING ON ROW-WIDTH
+           INDEXED BY I.
          10 SPOT PIC X.
 
        PROCEDURE DIVISION.
@@ -39,31 +210,545 @@
            PERFORM 900-WRAP-UP
            GOBACK.
        000-HOUSEKEEPING.
-           INITIALIZE ROW-TABLE.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           PERFORM 051-RESOLVE-OUTPUT-MODE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
+           PERFORM 049-READ-THRESHOLD.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            READ INPUT-FILE
             AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
+           IF NOT END-OF-FILE
+              COMPUTE ROW-WIDTH = FUNCTION LENGTH(FUNCTION TRIM(ROW))
+           END-IF.
+           INITIALIZE ROW-TABLE.
+           PERFORM 041-ARCHIVE-PREVIOUS-MAP.
+           PERFORM 046-OPEN-MAP-REPORT.
            PERFORM UNTIL END-OF-FILE
                 ADD 1 TO COUNTER
+                ADD 1 TO EOFSW-REC-COUNT
                 ADD RIGHT-VAR TO INDEKSI
-                IF INDEKSI > 31
-                 SUBTRACT 31 FROM INDEKSI GIVING INDEKSI
+                IF INDEKSI > ROW-WIDTH
+                 SUBTRACT ROW-WIDTH FROM INDEKSI GIVING INDEKSI
                 END-IF
                 READ INPUT-FILE
                     AT END MOVE 'Y' TO  SW-END-OF-FILE
                 END-READ
-                MOVE ROW TO ROW-TABLE
-                IF ROW-A (INDEKSI) = '#'
-                 ADD 1 TO TREES
-                 MOVE 'X' TO ROW-A (INDEKSI)
-                 DISPLAY ROW-TABLE
-      *           DISPLAY "PUU RIVILLÃ„ " COUNTER " SARAKKEESSA " INDEKSI
-                ELSE 
-                 MOVE 'O' TO ROW-A (INDEKSI)
-                 DISPLAY ROW-TABLE
+                PERFORM 044-CONVERT-RECORD
+                IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                   DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                      " read failed, file status " FS-INPUT-FILE
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+                END-IF
+                COMPUTE ROW-LEN = FUNCTION LENGTH(FUNCTION TRIM(ROW))
+                IF NOT END-OF-FILE AND ROW-LEN NOT = ROW-WIDTH
+                   PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                ELSE
+                   MOVE ROW TO ROW-TABLE
+                   IF ROW-A (INDEKSI) = '#'
+                    ADD 1 TO TREES
+                    MOVE 'X' TO ROW-A (INDEKSI)
+                    DISPLAY ROW-TABLE
+      *       DISPLAY "PUU RIVILLÃ„ " COUNTER " SARAKKEESSA " INDEKSI
+                   ELSE
+                    MOVE 'O' TO ROW-A (INDEKSI)
+                    DISPLAY ROW-TABLE
+                   END-IF
+                   MOVE SPACES TO MAP-REPORT-RECORD-O
+                   MOVE ROW-TABLE TO MAP-REPORT-RECORD-O
+                   PERFORM 045-COMPARE-MAP-ROW
+                   IF NOT SUMMARY-MODE-ON
+                      WRITE MAP-REPORT-RECORD-O
+                   END-IF
                 END-IF
            END-PERFORM.
            DISPLAY " ".
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY3FILE in the environment instead of recompiling.
+      * builds this run's archived map-report name from the slope
+      * being walked (right/down) and opens it, so a different slope
+      * run doesn't overwrite another slope's artifact.
+       046-OPEN-MAP-REPORT.
+           MOVE SPACES TO MAP-REPORT-FILE-NAME.
+           STRING 'day3map_r' DELIMITED BY SIZE
+                  RIGHT-VAR DELIMITED BY SIZE
+                  'd' DELIMITED BY SIZE
+                  DOWN-VAR DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+                  INTO MAP-REPORT-FILE-NAME.
+           OPEN OUTPUT MAP-REPORT-FILE.
+
+      * runs once, before 046-OPEN-MAP-REPORT truncates this slope's
+      * map file for the new run: copies whatever grid the file still
+      * holds from last run into a '.prev' file and reopens that copy
+      * for input, so 045-COMPARE-MAP-ROW has last run's grid to diff
+      * this run's grid against row by row. A first-ever run for this
+      * slope (no map file yet) simply leaves PREV-MAP-FOUND false and
+      * skips straight to the summary line noting there was nothing to
+      * compare against. Also opens the diff report itself, since a
+      * page-formatted report gets its heading up front the same as
+      * every other nightly report.
+       041-ARCHIVE-PREVIOUS-MAP.
+           MOVE SPACES TO MAP-REPORT-FILE-NAME.
+           STRING 'day3map_r' DELIMITED BY SIZE
+                  RIGHT-VAR DELIMITED BY SIZE
+                  'd' DELIMITED BY SIZE
+                  DOWN-VAR DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+                  INTO MAP-REPORT-FILE-NAME.
+           MOVE SPACES TO MAP-PREV-FILE-NAME.
+           STRING FUNCTION TRIM(MAP-REPORT-FILE-NAME) DELIMITED BY SIZE
+                  '.prev' DELIMITED BY SIZE
+                  INTO MAP-PREV-FILE-NAME.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT MAP-DIFF-FILE.
+           MOVE SPACES TO MAP-DIFF-RECORD-O.
+           STRING 'AOC DAY 3 - TERRAIN DIFF REPORT      PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO MAP-DIFF-RECORD-O.
+           WRITE MAP-DIFF-RECORD-O.
+           MOVE SPACES TO MAP-DIFF-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO MAP-DIFF-RECORD-O.
+           WRITE MAP-DIFF-RECORD-O.
+           MOVE RPT-RULE-LINE TO MAP-DIFF-RECORD-O.
+           WRITE MAP-DIFF-RECORD-O.
+           MOVE 'N' TO PREV-MAP-SW.
+           OPEN INPUT MAP-REPORT-FILE.
+           IF FS-MAP-REPORT = '00'
+              MOVE 'Y' TO PREV-MAP-SW
+              OPEN OUTPUT MAP-PREV-FILE
+              MOVE 'N' TO SW-PREV-EOF
+              PERFORM 042-COPY-PREVIOUS-ROW UNTIL PREV-FILE-EXHAUSTED
+              CLOSE MAP-PREV-FILE
+              CLOSE MAP-REPORT-FILE
+              MOVE 'N' TO SW-PREV-EOF
+              OPEN INPUT MAP-PREV-FILE
+           ELSE
+              CLOSE MAP-REPORT-FILE
+              MOVE SPACES TO MAP-DIFF-RECORD-O
+              STRING 'No previous run''s grid found for this slope --'
+                        DELIMITED BY SIZE
+                     ' nothing to compare this run against.'
+                        DELIMITED BY SIZE
+                     INTO MAP-DIFF-RECORD-O
+              WRITE MAP-DIFF-RECORD-O
+           END-IF.
+
+      * one iteration of the archive copy: reads a row of the map file
+      * still holding last run's content and writes it, unchanged,
+      * into the '.prev' file before 046-OPEN-MAP-REPORT truncates it.
+       042-COPY-PREVIOUS-ROW.
+           READ MAP-REPORT-FILE
+              AT END MOVE 'Y' TO SW-PREV-EOF
+              NOT AT END
+                 WRITE MAP-PREV-RECORD FROM MAP-REPORT-RECORD-O
+           END-READ.
+
+      * compares the row just built for this run's map against the
+      * matching row of the previous run's archived grid (read one row
+      * at a time, in lockstep with the main processing loop above);
+      * logs any mismatch to the diff report instead of leaving it to
+      * an operator to notice buried in two large text files.
+       045-COMPARE-MAP-ROW.
+           ADD 1 TO CURR-ROW-COUNT.
+           IF PREV-MAP-FOUND AND NOT PREV-FILE-EXHAUSTED
+              READ MAP-PREV-FILE
+                 AT END MOVE 'Y' TO SW-PREV-EOF
+                 NOT AT END
+                    IF FUNCTION TRIM(MAP-PREV-RECORD) NOT =
+                       FUNCTION TRIM(MAP-REPORT-RECORD-O)
+                       PERFORM 047-WRITE-DIFF-LINE
+                    END-IF
+              END-READ
+           END-IF.
+
+      * one line per changed row: names the row by its position in the
+      * grid rather than reprinting both full rows, since the archived
+      * '.prev' and current map files are already on hand for anyone
+      * who wants to see the actual grid content side by side.
+      * CURR-ROW-COUNT counts map rows actually compared, but the
+      * priming READ in 000-HOUSEKEEPING already consumed physical row
+      * 1 to size ROW-WIDTH, so the first comparison is really against
+      * physical row 2; the +1 below keeps this label lined up with
+      * the row numbers in day3.txt itself.
+       047-WRITE-DIFF-LINE.
+           ADD 1 TO DIFF-COUNT.
+           COMPUTE DIFF-ROW-LABEL = CURR-ROW-COUNT + 1.
+           MOVE SPACES TO MAP-DIFF-RECORD-O.
+           STRING '  ROW ' DELIMITED BY SIZE
+                  DIFF-ROW-LABEL DELIMITED BY SIZE
+                  ' CHANGED FROM PREVIOUS RUN' DELIMITED BY SIZE
+                  INTO MAP-DIFF-RECORD-O.
+           WRITE MAP-DIFF-RECORD-O.
+
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT "AOCDAY3FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT "AOCDAY3CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT TREE-MAP CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * a map line whose trimmed length doesn't match the width
+      * established from the first line would otherwise throw off
+      * every INDEKSI wraparound calculation for the rest of the
+      * slope; route it to the shared exception file instead of
+      * folding it into the tree count.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday3 record='
+                     DELIMITED BY SIZE
+                  COUNTER DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  ROW DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
+      * 049-READ-THRESHOLD picks up the TREES range a normal night
+      * falls within from the control file so a new expected range
+      * doesn't need a recompile; if the control file is absent or
+      * empty THRESH-LOW/THRESH-HIGH stay at their wide-open defaults
+      * and 955-CHECK-THRESHOLD-ALERT never fires.
+       049-READ-THRESHOLD.
+           OPEN INPUT THRESHOLD-FILE.
+           IF FS-THRESH-FILE = '00'
+              READ THRESHOLD-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE THRESH-LOW-I TO THRESH-LOW
+                    MOVE THRESH-HIGH-I TO THRESH-HIGH
+              END-READ
+              CLOSE THRESHOLD-FILE
+           END-IF.
+
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY3MODE to SUMMARY, suppressing the per-row lines
+      * in the annotated map report while 970-WRITE-SUMMARY-RPT still
+      * gets the full totals; DETAIL, or the variable left unset,
+      * keeps the full marked-up map in the listing as before.
+       051-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT "AOCDAY3MODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
        900-WRAP-UP.
            CLOSE INPUT-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
+           CLOSE MAP-REPORT-FILE.
+           PERFORM 971-WRITE-DIFF-RPT-FOOTER.
            DISPLAY "Encountered treed: " TREES.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
+           DISPLAY "Terrain diff count: " DIFF-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 955-CHECK-THRESHOLD-ALERT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday3         RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' Trees=' DELIMITED BY SIZE
+                  TREES DELIMITED BY SIZE
+                  ' TerrainDiff=' DELIMITED BY SIZE
+                  DIFF-COUNT DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * raises an early warning to the shift lead when this run's
+      * TREES falls outside the configured range in day3thresh.txt
+      * (see 049-READ-THRESHOLD) -- a sign the upstream feed changed
+      * before anyone acts on a result that shouldn't be trusted.
+       955-CHECK-THRESHOLD-ALERT.
+           IF TREES < THRESH-LOW OR TREES > THRESH-HIGH
+              OPEN EXTEND ALERT-FILE
+              IF FS-ALERT-FILE = '35'
+                 OPEN OUTPUT ALERT-FILE
+              END-IF
+              MOVE SPACES TO ALERT-RECORD-O
+              STRING 'ALERT program=AOCday3 metric=TREES value='
+                        DELIMITED BY SIZE
+                     TREES DELIMITED BY SIZE
+                     ' expected=' DELIMITED BY SIZE
+                     THRESH-LOW DELIMITED BY SIZE
+                     '-' DELIMITED BY SIZE
+                     THRESH-HIGH DELIMITED BY SIZE
+                     INTO ALERT-RECORD-O
+              WRITE ALERT-RECORD-O
+              CLOSE ALERT-FILE
+           END-IF.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday3         date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 3 - TOBOGGAN TRAJECTORY SUMMARY   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ................ ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........... ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  TREES ENCOUNTERED ........... ' DELIMITED BY SIZE
+                  TREES DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * catches the one case row-by-row comparison in 045-COMPARE-MAP-
+      * ROW can't: a previous grid that was taller than this run's,
+      * left with unread rows once the main loop ran out of current
+      * rows to match them against. Then closes out the diff report
+      * with a summary line and the previous grid's file handle.
+       971-WRITE-DIFF-RPT-FOOTER.
+           IF PREV-MAP-FOUND AND NOT PREV-FILE-EXHAUSTED
+              READ MAP-PREV-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    ADD 1 TO DIFF-COUNT
+                    MOVE SPACES TO MAP-DIFF-RECORD-O
+                    STRING '  GRID ROW COUNT CHANGED: previous run''s'
+                              DELIMITED BY SIZE
+                           ' grid had more rows than this run''s.'
+                              DELIMITED BY SIZE
+                           INTO MAP-DIFF-RECORD-O
+                    WRITE MAP-DIFF-RECORD-O
+              END-READ
+           END-IF.
+           IF PREV-MAP-FOUND
+              CLOSE MAP-PREV-FILE
+           END-IF.
+           MOVE SPACES TO MAP-DIFF-RECORD-O.
+           STRING '  TOTAL ROWS CHANGED ......... ' DELIMITED BY SIZE
+                  DIFF-COUNT DELIMITED BY SIZE
+                  INTO MAP-DIFF-RECORD-O.
+           WRITE MAP-DIFF-RECORD-O.
+           MOVE RPT-RULE-LINE TO MAP-DIFF-RECORD-O.
+           WRITE MAP-DIFF-RECORD-O.
+           CLOSE MAP-DIFF-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE 'day3summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day3summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
