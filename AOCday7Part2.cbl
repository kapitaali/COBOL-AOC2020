@@ -0,0 +1,437 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCday7Part2.
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * the input file name defaults to day7.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file in a dated history folder;
+      * ASSIGN TO DYNAMIC since the same two files copy more than one
+      * source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE RECORDING MODE F.
+       01  BAG-LINE-I          PIC X(150).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      * same rule-table layout as AOCday7; each Part2 program reloads
+      * and reresolves the input independently rather than sharing
+      * state with Part1, matching how every other day's Part2 is
+      * built in this shop.
+       01  BAG-RULES.
+           05 BAG-RULE OCCURS 1 TO 600 DEPENDING ON BAG-COUNT.
+              10 BR-OUTER        PIC X(24).
+              10 BR-CONTENT OCCURS 4 TIMES.
+                 15 BR-COUNT        PIC 9(2) VALUE 0.
+                 15 BR-COLOR        PIC X(24).
+                 15 BR-CONTENT-REF  PIC 9(4) VALUE 0.
+       77  BAG-COUNT              PIC 9(4) VALUE 0.
+
+      * -1 means "not yet resolved"; a rule becomes resolvable once
+      * every bag color it directly contains already has a known
+      * total, same bottom-up relaxation idiom as the gold-holder
+      * search in AOCday7.
+       01  TOTAL-TABLE.
+           05 TOTAL-INSIDE PIC S9(9) OCCURS 1 TO 600
+              DEPENDING ON BAG-COUNT VALUE -1.
+
+       01  REST-TEXT              PIC X(140).
+       01  SEG-TABLE.
+           05 SEG-ENTRY           PIC X(40) OCCURS 4 TIMES.
+       77  SEG-COUNT              PIC 9 VALUE 0.
+       77  SEG-I                  PIC 9 VALUE 0.
+       01  WORD-TABLE.
+           05 WORD-ENTRY          PIC X(20) OCCURS 4 TIMES.
+       77  WORD-COUNT             PIC 9 VALUE 0.
+       77  OUTER-COLOR-TEXT       PIC X(24).
+       77  FIND-TARGET-COLOR      PIC X(24).
+       77  FIND-RESULT-IDX        PIC 9(4) VALUE 0.
+       77  SHINY-GOLD-TEXT        PIC X(24) VALUE 'shiny gold'.
+       77  GOLD-RULE-IDX          PIC 9(4) VALUE 0.
+       77  SW-CHANGED             PIC X VALUE 'Y'.
+       77  RULE-IDX               PIC 9(4) COMP.
+       77  CONTENT-IDX            PIC 9(2) COMP.
+       77  LOOKUP-IDX             PIC 9(4) COMP.
+       77  SW-READY               PIC X VALUE 'Y'.
+       77  CHILD-REF              PIC 9(4) COMP.
+       77  RULE-TOTAL             PIC S9(9) COMP.
+       77  CHILD-TOTAL            PIC S9(9) COMP.
+
+           COPY EOFSW.
+           COPY AUDITLOG.
+           COPY ARCHIVE.
+           COPY DIGEST.
+       77  FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77  RUN-RC            PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day7.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 060-RESOLVE-REFERENCES.
+           PERFORM 400-COMPUTE-TOTALS.
+           PERFORM 900-WRAP-UP
+           GOBACK.
+       000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           READ INPUT-FILE
+           AT END MOVE 'Y' TO SW-END-OF-FILE.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM UNTIL END-OF-FILE
+              IF FUNCTION TRIM(BAG-LINE-I) NOT = SPACES
+                 PERFORM 200-PARSE-LINE
+              END-IF
+              ADD 1 TO EOFSW-REC-COUNT
+              READ INPUT-FILE
+                 AT END MOVE 'Y' TO SW-END-OF-FILE
+              END-READ
+              IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                 DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                    " read failed, file status " FS-INPUT-FILE
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-PERFORM.
+           DISPLAY " ".
+
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT "AOCDAY7FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+       200-PARSE-LINE.
+           IF BAG-COUNT = 600
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " has more than 600 bag rules"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           ADD 1 TO BAG-COUNT.
+           MOVE SPACES TO BR-OUTER (BAG-COUNT).
+           MOVE 0 TO BR-COUNT (BAG-COUNT, 1) BR-COUNT (BAG-COUNT, 2)
+                     BR-COUNT (BAG-COUNT, 3) BR-COUNT (BAG-COUNT, 4).
+           MOVE SPACES TO BR-COLOR (BAG-COUNT, 1)
+                          BR-COLOR (BAG-COUNT, 2)
+                          BR-COLOR (BAG-COUNT, 3)
+                          BR-COLOR (BAG-COUNT, 4).
+           MOVE SPACES TO OUTER-COLOR-TEXT.
+           MOVE SPACES TO REST-TEXT.
+           UNSTRING BAG-LINE-I DELIMITED BY ' bags contain '
+              INTO OUTER-COLOR-TEXT REST-TEXT.
+           MOVE OUTER-COLOR-TEXT TO BR-OUTER (BAG-COUNT).
+           IF REST-TEXT (1:13) NOT = 'no other bags'
+              PERFORM 210-SPLIT-CONTENT-SEGMENTS
+              PERFORM VARYING SEG-I FROM 1 BY 1
+                 UNTIL SEG-I > SEG-COUNT
+                 PERFORM 220-PARSE-SEGMENT
+              END-PERFORM
+           END-IF.
+
+       210-SPLIT-CONTENT-SEGMENTS.
+           MOVE SPACES TO SEG-ENTRY (1) SEG-ENTRY (2)
+                          SEG-ENTRY (3) SEG-ENTRY (4).
+           MOVE 0 TO SEG-COUNT.
+           UNSTRING REST-TEXT DELIMITED BY ', '
+              INTO SEG-ENTRY (1) SEG-ENTRY (2)
+                   SEG-ENTRY (3) SEG-ENTRY (4)
+              TALLYING IN SEG-COUNT.
+
+       220-PARSE-SEGMENT.
+           MOVE SPACES TO WORD-ENTRY (1) WORD-ENTRY (2)
+                          WORD-ENTRY (3) WORD-ENTRY (4).
+           MOVE 0 TO WORD-COUNT.
+           UNSTRING SEG-ENTRY (SEG-I) DELIMITED BY ALL SPACE
+              INTO WORD-ENTRY (1) WORD-ENTRY (2)
+                   WORD-ENTRY (3) WORD-ENTRY (4)
+              TALLYING IN WORD-COUNT.
+           MOVE FUNCTION TRIM(WORD-ENTRY (1))
+              TO BR-COUNT (BAG-COUNT, SEG-I).
+           STRING FUNCTION TRIM(WORD-ENTRY (2)) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WORD-ENTRY (3)) DELIMITED BY SIZE
+                  INTO BR-COLOR (BAG-COUNT, SEG-I).
+
+       060-RESOLVE-REFERENCES.
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+              UNTIL RULE-IDX > BAG-COUNT
+              PERFORM VARYING CONTENT-IDX FROM 1 BY 1
+                 UNTIL CONTENT-IDX > 4
+                 IF BR-COUNT (RULE-IDX, CONTENT-IDX) > 0
+                    MOVE BR-COLOR (RULE-IDX, CONTENT-IDX)
+                       TO FIND-TARGET-COLOR
+                    PERFORM 070-FIND-RULE-BY-COLOR
+                    MOVE FIND-RESULT-IDX
+                       TO BR-CONTENT-REF (RULE-IDX, CONTENT-IDX)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+           MOVE SHINY-GOLD-TEXT TO FIND-TARGET-COLOR.
+           PERFORM 070-FIND-RULE-BY-COLOR.
+           MOVE FIND-RESULT-IDX TO GOLD-RULE-IDX.
+
+       070-FIND-RULE-BY-COLOR.
+           MOVE 0 TO FIND-RESULT-IDX.
+           PERFORM VARYING LOOKUP-IDX FROM 1 BY 1
+              UNTIL LOOKUP-IDX > BAG-COUNT OR FIND-RESULT-IDX > 0
+              IF BR-OUTER (LOOKUP-IDX) = FIND-TARGET-COLOR
+                 MOVE LOOKUP-IDX TO FIND-RESULT-IDX
+              END-IF
+           END-PERFORM.
+
+      * a rule with no contents at all resolves immediately to zero;
+      * everything else waits until every child it references already
+      * has a known total, then its own total is the sum, over its
+      * contents, of count * (1 + that child's total). Repeated passes
+      * propagate totals up from the leaves until nothing changes.
+       400-COMPUTE-TOTALS.
+           MOVE 'Y' TO SW-CHANGED.
+           PERFORM UNTIL SW-CHANGED = 'N'
+              MOVE 'N' TO SW-CHANGED
+              PERFORM VARYING RULE-IDX FROM 1 BY 1
+                 UNTIL RULE-IDX > BAG-COUNT
+                 IF TOTAL-INSIDE (RULE-IDX) < 0
+                    PERFORM 410-TRY-RESOLVE-RULE
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       410-TRY-RESOLVE-RULE.
+           MOVE 'Y' TO SW-READY.
+           MOVE 0 TO RULE-TOTAL.
+           PERFORM VARYING CONTENT-IDX FROM 1 BY 1
+              UNTIL CONTENT-IDX > 4 OR SW-READY = 'N'
+              IF BR-COUNT (RULE-IDX, CONTENT-IDX) > 0
+                 MOVE BR-CONTENT-REF (RULE-IDX, CONTENT-IDX)
+                    TO CHILD-REF
+                 MOVE TOTAL-INSIDE (CHILD-REF) TO CHILD-TOTAL
+                 IF CHILD-TOTAL < 0
+                    MOVE 'N' TO SW-READY
+                 ELSE
+                    COMPUTE RULE-TOTAL = RULE-TOTAL
+                       + BR-COUNT (RULE-IDX, CONTENT-IDX)
+                         * (1 + CHILD-TOTAL)
+                 END-IF
+              END-IF
+           END-PERFORM.
+           IF SW-READY = 'Y'
+              MOVE RULE-TOTAL TO TOTAL-INSIDE (RULE-IDX)
+              MOVE 'Y' TO SW-CHANGED
+           END-IF.
+
+       900-WRAP-UP.
+           CLOSE INPUT-FILE.
+           DISPLAY "Bags required inside one shiny gold bag: "
+              TOTAL-INSIDE (GOLD-RULE-IDX).
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday7Part2    RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' BagsInside=' DELIMITED BY SIZE
+                  TOTAL-INSIDE (GOLD-RULE-IDX) DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time from the start/end timestamps, for
+      * 968-WRITE-SHIFT-DIGEST to fold into the shift digest line.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+      * This program has no malformed-record exception check of its
+      * own, so the digest's exception count is always zero.
+       968-WRITE-SHIFT-DIGEST.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday7Part2    date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=000000' DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * preserves this run's input file in a dated history folder
+      * (aocarchive/YYYYMMDD/) so operations retains a copy of what a
+      * night actually processed, separate from the live input file
+      * every next run overwrites; this program has no separate result
+      * report of its own to preserve alongside it. How long those
+      * dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
