@@ -0,0 +1,367 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCday8.
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * the input file name defaults to day8.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file in a dated history folder;
+      * ASSIGN TO DYNAMIC since the same two files copy more than one
+      * source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * one boot-code instruction per record, e.g. "acc +4", "jmp -3",
+      * "nop +0".
+       FD  INPUT-FILE RECORDING MODE F.
+       01  PROGRAM-LINE-I      PIC X(20).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      * the loaded boot code, one entry per instruction; EXECUTED
+      * tracks which instructions the current run has already hit so
+      * 500-RUN-PROGRAM can detect the infinite loop instead of
+      * running forever.
+       01  PROGRAM-TABLE.
+           05 PROGRAM-LINE OCCURS 1 TO 600 DEPENDING ON PROGRAM-COUNT.
+              10 INSTR-OP        PIC X(03).
+              10 INSTR-ARG       PIC S9(05).
+       77  PROGRAM-COUNT          PIC 9(4) VALUE 0.
+       01  EXEC-FLAGS.
+           05 EXECUTED PIC X OCCURS 1 TO 600
+              DEPENDING ON PROGRAM-COUNT VALUE 'N'.
+
+       77  ARG-TEXT               PIC X(10).
+       77  ARG-SIGN               PIC X(01).
+       77  ARG-DIGITS             PIC 9(05).
+
+      * the boot-code virtual machine: program counter, accumulator,
+      * and a run-state switch shared by 490-RESET-VM/500-RUN-PROGRAM/
+      * 510-EXECUTE-INSTRUCTION so AOCday8Part2 can reuse the exact
+      * same execution logic while it searches for the one swap that
+      * fixes the loop.
+       77  PC                     PIC 9(4) COMP.
+       77  ACC                    PIC S9(9) COMP.
+       77  ACC-DISPLAY            PIC -(9)9.
+       77  RESET-IDX              PIC 9(4) COMP.
+       77  SW-RUN-STATE           PIC X VALUE SPACE.
+           88 RUN-LOOPED          VALUE 'L'.
+           88 RUN-FINISHED        VALUE 'F'.
+           88 RUN-IN-PROGRESS     VALUE SPACE.
+
+           COPY EOFSW.
+           COPY AUDITLOG.
+           COPY ARCHIVE.
+           COPY DIGEST.
+       77  FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77  RUN-RC            PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day8.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 500-RUN-PROGRAM.
+           PERFORM 900-WRAP-UP
+           GOBACK.
+       000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           READ INPUT-FILE
+           AT END MOVE 'Y' TO SW-END-OF-FILE.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM UNTIL END-OF-FILE
+              IF FUNCTION TRIM(PROGRAM-LINE-I) NOT = SPACES
+                 PERFORM 200-PARSE-LINE
+              END-IF
+              ADD 1 TO EOFSW-REC-COUNT
+              READ INPUT-FILE
+                 AT END MOVE 'Y' TO SW-END-OF-FILE
+              END-READ
+              IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                 DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                    " read failed, file status " FS-INPUT-FILE
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-PERFORM.
+           DISPLAY " ".
+
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT "AOCDAY8FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * splits one line into its three-letter operation and a signed
+      * argument; the sign character is handled by hand since UNSTRING
+      * has no numeric-edited delimiter of its own.
+       200-PARSE-LINE.
+           IF PROGRAM-COUNT = 600
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " has more than 600 program lines"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           ADD 1 TO PROGRAM-COUNT.
+           MOVE SPACES TO ARG-TEXT.
+           UNSTRING PROGRAM-LINE-I DELIMITED BY ALL SPACE
+              INTO INSTR-OP (PROGRAM-COUNT) ARG-TEXT.
+           MOVE ARG-TEXT (1:1) TO ARG-SIGN.
+           MOVE FUNCTION TRIM(ARG-TEXT (2:9)) TO ARG-DIGITS.
+           IF ARG-SIGN = '-'
+              COMPUTE INSTR-ARG (PROGRAM-COUNT) = 0 - ARG-DIGITS
+           ELSE
+              MOVE ARG-DIGITS TO INSTR-ARG (PROGRAM-COUNT)
+           END-IF.
+
+      * runs the loaded boot code from the top until it either runs
+      * off the end of the program (finished) or is about to repeat an
+      * instruction it already executed (looped).
+       490-RESET-VM.
+           MOVE 1 TO PC.
+           MOVE 0 TO ACC.
+           MOVE SPACE TO SW-RUN-STATE.
+           PERFORM VARYING RESET-IDX FROM 1 BY 1
+              UNTIL RESET-IDX > PROGRAM-COUNT
+              MOVE 'N' TO EXECUTED (RESET-IDX)
+           END-PERFORM.
+
+       500-RUN-PROGRAM.
+           PERFORM 490-RESET-VM.
+           PERFORM UNTIL NOT RUN-IN-PROGRESS
+              IF PC > PROGRAM-COUNT
+                 MOVE 'F' TO SW-RUN-STATE
+              ELSE
+                 IF EXECUTED (PC) = 'Y'
+                    MOVE 'L' TO SW-RUN-STATE
+                 ELSE
+                    MOVE 'Y' TO EXECUTED (PC)
+                    PERFORM 510-EXECUTE-INSTRUCTION
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       510-EXECUTE-INSTRUCTION.
+           EVALUATE INSTR-OP (PC)
+              WHEN 'acc'
+                 ADD INSTR-ARG (PC) TO ACC
+                 ADD 1 TO PC
+              WHEN 'jmp'
+                 ADD INSTR-ARG (PC) TO PC
+              WHEN OTHER
+                 ADD 1 TO PC
+           END-EVALUATE.
+
+       900-WRAP-UP.
+           CLOSE INPUT-FILE.
+           DISPLAY "Accumulator at loop detection: " ACC.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           MOVE ACC TO ACC-DISPLAY.
+           STRING 'AOCday8         RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' AccAtLoop=' DELIMITED BY SIZE
+                  FUNCTION TRIM(ACC-DISPLAY) DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time from the start/end timestamps, for
+      * 968-WRITE-SHIFT-DIGEST to fold into the shift digest line.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+      * This program has no malformed-record exception check of its
+      * own, so the digest's exception count is always zero.
+       968-WRITE-SHIFT-DIGEST.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday8         date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=000000' DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * preserves this run's input file in a dated history folder
+      * (aocarchive/YYYYMMDD/) so operations retains a copy of what a
+      * night actually processed, separate from the live input file
+      * every next run overwrites; this program has no separate result
+      * report of its own to preserve alongside it. How long those
+      * dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
