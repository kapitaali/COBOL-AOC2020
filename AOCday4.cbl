@@ -4,40 +4,102 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day4.txt'
+      * the input file name defaults to day4.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day4summary.txt'
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
        DATA DIVISION.
        FILE SECTION.
+      * The real passport batch scans do not guarantee one passport
+      * per physical line, or the eight fields in any fixed order, so
+      * we read a raw line and tokenize it instead of mapping fixed
+      * columns straight onto fields. A blank line still separates
+      * one passport record from the next.
        FD  INPUT-FILE RECORDING MODE F.
-       01  PASSPORT-INPUT.
-           05 PP-BYR   PIC X(4) VALUE 'byr:'.
-           05 VAL-BYR  PIC 9(4).
-           05 FILLER   PIC X    VALUE SPACE.
-           05 PP-CID   PIC X(4) VALUE 'cid:'.
-           05 VAL-CID  PIC 9(3).
-           05 FILLER   PIC X    VALUE SPACE.
-           05 PP-ECL   PIC X(4) VALUE 'ecl:'.
-           05 VAL-ECL  PIC X(3).
-           05 FILLER   PIC X    VALUE SPACE.
-           05 PP-EYR   PIC X(4) VALUE 'eyr:'.
-           05 VAL-EYR  PIC 9(4).
-           05 FILLER   PIC X    VALUE SPACE.
-           05 PP-HCL   PIC X(4) VALUE 'hcl:'.
-           05 VAL-HCL  PIC X(7).
-           05 FILLER   PIC X    VALUE SPACE.
-           05 PP-HGT   PIC X(4) VALUE 'hgt:'.
-           05 VAL-HGT  PIC 9(5).
-           05 FILLER   PIC X    VALUE SPACE.
-           05 PP-IYR   PIC X(4) VALUE 'iyr:'.
-           05 VAL-IYR  PIC 9(4).
-           05 FILLER   PIC X    VALUE SPACE.
-           05 PP-PID   PIC X(4) VALUE 'pid:'.
-           05 VAL-PID  PIC X(10).
+       01  PASSPORT-LINE-I     PIC X(200).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
 
       * Level-66 items indicate a RENAMES clause is to be expected
-      * Level-77 items are atomic, cannot be subdivided, 
+      * Level-77 items are atomic, cannot be subdivided,
       * cannot have an OCCURS clause.
       * Level-88 indicates a condition-name entry
 
@@ -47,120 +109,465 @@
            05 MISSING        PIC 9(3) VALUE 0.
            05 OK-PASSPORTS   PIC 9(3) VALUE 0.
            05 SCORE          PIC 9    VALUE 0.
+
+       01 COPYVARS.
            05 BYR  PIC 9(4).
-           05 CID  PIC 9(3).
+           05 CID  PIC X(3).
            05 ECL  PIC X(3).
            05 EYR  PIC 9(4).
            05 HCL  PIC X(7).
            05 HGT  PIC X(5).
            05 IYR  PIC 9(4).
            05 PID  PIC X(10).
-       77 SW-END-OF-FILE          PIC X(1) VALUE SPACE.      
-           88 END-OF-FILE         VALUE 'Y'.
+
+       01 FIELD-SWITCHES.
+           05 HAVE-BYR  PIC X VALUE 'N'.
+               88 GOT-BYR  VALUE 'Y'.
+           05 HAVE-CID  PIC X VALUE 'N'.
+               88 GOT-CID  VALUE 'Y'.
+           05 HAVE-ECL  PIC X VALUE 'N'.
+               88 GOT-ECL  VALUE 'Y'.
+           05 HAVE-EYR  PIC X VALUE 'N'.
+               88 GOT-EYR  VALUE 'Y'.
+           05 HAVE-HCL  PIC X VALUE 'N'.
+               88 GOT-HCL  VALUE 'Y'.
+           05 HAVE-HGT  PIC X VALUE 'N'.
+               88 GOT-HGT  VALUE 'Y'.
+           05 HAVE-IYR  PIC X VALUE 'N'.
+               88 GOT-IYR  VALUE 'Y'.
+           05 HAVE-PID  PIC X VALUE 'N'.
+               88 GOT-PID  VALUE 'Y'.
+
+       01 TOKEN-WORK.
+           05 TOKEN-TABLE PIC X(20) OCCURS 8 TIMES.
+           05 TOKEN-COUNT PIC 9.
+           05 TOKEN-I     PIC 9.
+           05 TOK-KEY     PIC X(4).
+           05 TOK-VAL     PIC X(15).
+
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ARCHIVE.
+           COPY DIGEST.
+       77 FS-INPUT-FILE           PIC X(02) VALUE '00'.
+       77 FS-RUN-REPORT           PIC X(02) VALUE '00'.
+       77 RUN-RC                  PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day4.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 900-WRAP-UP
            GOBACK.
        000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
+           PERFORM 100-START-PASSPORT.
            READ INPUT-FILE
             AT END MOVE 'Y' TO SW-END-OF-FILE.
-           MOVE VAL-CID TO CID.
-           IF CID(1:1) <> ' ' 
-              PERFORM 300-CID-OK
-           ELSE
-              PERFORM 400-CID-NOT-OK
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
            END-IF.
-           
-       300-CID-OK.    
            PERFORM UNTIL END-OF-FILE
-              MOVE 0 TO SCORE
-              MOVE VAL-BYR TO BYR
-              IF BYR(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              MOVE VAL-ECL TO ECL
-              IF ECL(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              MOVE VAL-EYR TO EYR
-              IF EYR(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              MOVE VAL-HCL TO HCL
-              IF HCL(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              MOVE VAL-HGT TO HGT
-              IF HGT(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              MOVE VAL-IYR TO IYR
-              IF IYR(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF           
-              MOVE VAL-PID TO PID 
-              IF PID(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              IF SCORE IS GREATER THAN 6 
-                 ADD 1 TO OK-PASSPORTS
+              IF FUNCTION TRIM(PASSPORT-LINE-I) = SPACES
+                 PERFORM 700-SCORE-PASSPORT
+                 PERFORM 100-START-PASSPORT
               ELSE
-                 ADD 1 TO MISSING
+                 PERFORM 200-TOKENIZE-LINE
               END-IF
-              ADD 1 TO TOTAL
+              ADD 1 TO EOFSW-REC-COUNT
               READ INPUT-FILE
                 AT END MOVE 'Y' TO  SW-END-OF-FILE
               END-READ
+              PERFORM 044-CONVERT-RECORD
+              IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                 DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                    " read failed, file status " FS-INPUT-FILE
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
            END-PERFORM.
+      * score whatever passport was still being built when the file
+      * ended, even if it was never followed by a trailing blank line
+           IF GOT-BYR OR GOT-CID OR GOT-ECL OR GOT-EYR OR GOT-HCL
+              OR GOT-HGT OR GOT-IYR OR GOT-PID
+              PERFORM 700-SCORE-PASSPORT
+           END-IF.
 
-        400-CID-NOT-OK.   
-           PERFORM UNTIL END-OF-FILE
-              MOVE 0 TO SCORE
-              MOVE VAL-BYR TO BYR
-              IF BYR(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              MOVE VAL-ECL TO ECL
-              IF ECL(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              MOVE VAL-EYR TO EYR
-              IF EYR(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              MOVE VAL-HCL TO HCL
-              IF HCL(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              MOVE VAL-HGT TO HGT
-              IF HGT(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              MOVE VAL-IYR TO IYR
-              IF IYR(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF           
-              MOVE VAL-PID TO PID 
-              IF PID(1:1) <> ' ' 
-                 ADD 1 TO SCORE 
-              END-IF
-              IF SCORE IS EQUAL TO 7 
-                 ADD 1 TO OK-PASSPORTS
-              ELSE
-                  ADD 1 TO MISSING
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY4FILE in the environment instead of recompiling.
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT "AOCDAY4FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT "AOCDAY4CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT PASSPORT-LINE-I CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+       100-START-PASSPORT.
+           MOVE 'N' TO HAVE-BYR HAVE-CID HAVE-ECL HAVE-EYR
+                       HAVE-HCL HAVE-HGT HAVE-IYR HAVE-PID.
+           MOVE 0 TO BYR EYR IYR.
+           MOVE SPACES TO CID ECL HCL HGT PID.
+
+      * 200-TOKENIZE-LINE splits the line into space-separated
+      * key:value tokens and files each one into its field regardless
+      * of what order the scanner produced them in.
+       200-TOKENIZE-LINE.
+           MOVE SPACES TO TOKEN-TABLE (1) TOKEN-TABLE (2)
+                          TOKEN-TABLE (3) TOKEN-TABLE (4)
+                          TOKEN-TABLE (5) TOKEN-TABLE (6)
+                          TOKEN-TABLE (7) TOKEN-TABLE (8).
+           MOVE 0 TO TOKEN-COUNT.
+           UNSTRING PASSPORT-LINE-I DELIMITED BY ALL SPACE
+              INTO TOKEN-TABLE (1) TOKEN-TABLE (2) TOKEN-TABLE (3)
+                   TOKEN-TABLE (4) TOKEN-TABLE (5) TOKEN-TABLE (6)
+                   TOKEN-TABLE (7) TOKEN-TABLE (8)
+              TALLYING IN TOKEN-COUNT.
+           PERFORM VARYING TOKEN-I FROM 1 BY 1
+              UNTIL TOKEN-I > TOKEN-COUNT
+              IF TOKEN-TABLE (TOKEN-I) NOT = SPACES
+                 PERFORM 300-ASSIGN-TOKEN
               END-IF
-              ADD 1 TO TOTAL
-              READ INPUT-FILE
-                AT END MOVE 'Y' TO  SW-END-OF-FILE
-              END-READ
            END-PERFORM.
 
+       300-ASSIGN-TOKEN.
+           MOVE SPACES TO TOK-KEY TOK-VAL.
+           UNSTRING TOKEN-TABLE (TOKEN-I) DELIMITED BY ':'
+              INTO TOK-KEY TOK-VAL.
+           IF TOK-VAL = SPACES
+              PERFORM 048-WRITE-MALFORMED-EXCEPTION
+           ELSE
+              EVALUATE TOK-KEY (1:3)
+                 WHEN 'byr'
+                    MOVE TOK-VAL (1:4) TO BYR
+                    MOVE 'Y' TO HAVE-BYR
+                 WHEN 'cid'
+                    MOVE TOK-VAL (1:3) TO CID
+                    MOVE 'Y' TO HAVE-CID
+                 WHEN 'ecl'
+                    MOVE TOK-VAL (1:3) TO ECL
+                    MOVE 'Y' TO HAVE-ECL
+                 WHEN 'eyr'
+                    MOVE TOK-VAL (1:4) TO EYR
+                    MOVE 'Y' TO HAVE-EYR
+                 WHEN 'hcl'
+                    MOVE TOK-VAL (1:7) TO HCL
+                    MOVE 'Y' TO HAVE-HCL
+                 WHEN 'hgt'
+                    MOVE TOK-VAL (1:5) TO HGT
+                    MOVE 'Y' TO HAVE-HGT
+                 WHEN 'iyr'
+                    MOVE TOK-VAL (1:4) TO IYR
+                    MOVE 'Y' TO HAVE-IYR
+                 WHEN 'pid'
+                    MOVE TOK-VAL (1:10) TO PID
+                    MOVE 'Y' TO HAVE-PID
+              END-EVALUATE
+           END-IF.
+
+      * the seven non-cid fields are mandatory; cid absent is still a
+      * pass (North Pole Credential exemption), matching the original
+      * puzzle's rule.
+      * a token with no colon doesn't fit the key:value shape every
+      * other token on the line has, so it is routed to the shared
+      * exception file instead of being filed under a truncated or
+      * nonsense key.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday4 record='
+                     DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  TOKEN-TABLE (TOKEN-I) DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
+       700-SCORE-PASSPORT.
+           MOVE 0 TO SCORE.
+           IF GOT-BYR ADD 1 TO SCORE END-IF.
+           IF GOT-ECL ADD 1 TO SCORE END-IF.
+           IF GOT-EYR ADD 1 TO SCORE END-IF.
+           IF GOT-HCL ADD 1 TO SCORE END-IF.
+           IF GOT-HGT ADD 1 TO SCORE END-IF.
+           IF GOT-IYR ADD 1 TO SCORE END-IF.
+           IF GOT-PID ADD 1 TO SCORE END-IF.
+           IF SCORE = 7
+              ADD 1 TO OK-PASSPORTS
+           ELSE
+              ADD 1 TO MISSING
+           END-IF.
+           ADD 1 TO TOTAL.
 
        900-WRAP-UP.
            CLOSE INPUT-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
            DISPLAY "Number of OK passports: " OK-PASSPORTS.
            DISPLAY "Number of missing: " MISSING.
            DISPLAY "Total number of data: " TOTAL.
-           DISPLAY "----------------------".
\ No newline at end of file
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
+           DISPLAY "----------------------".
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday4         RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' OK=' DELIMITED BY SIZE
+                  OK-PASSPORTS DELIMITED BY SIZE
+                  ' Missing=' DELIMITED BY SIZE
+                  MISSING DELIMITED BY SIZE
+                  ' Total=' DELIMITED BY SIZE
+                  TOTAL DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday4         date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 4 - PASSPORT VALIDATION SUMMARY   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  OK PASSPORTS ................ ' DELIMITED BY SIZE
+                  OK-PASSPORTS DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MISSING ..................... ' DELIMITED BY SIZE
+                  MISSING DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  TOTAL ....................... ' DELIMITED BY SIZE
+                  TOTAL DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ................ ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........... ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE 'day4summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day4summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
