@@ -0,0 +1,509 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCPREFLIGHT.
+       ENVIRONMENT DIVISION.
+      *
+      * Checks all six AOC day inputs before the nightly batch stream
+      * opens any of them for real, so a bad upstream drop shows up as
+      * one pre-flight exception report instead of a batch that fails
+      * partway through. Each file is checked against the same default
+      * name and environment override that its own day program uses
+      * (see 040-RESOLVE-INPUT-FILE in AOCday1.cbl etc.), so pre-flight
+      * is always looking at the same file the real run will open.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAY1-FILE
+              ASSIGN TO DYNAMIC DAY1-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DAY1-FILE.
+
+           SELECT DAY2-FILE
+              ASSIGN TO DYNAMIC DAY2-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DAY2-FILE.
+
+           SELECT DAY3-FILE
+              ASSIGN TO DYNAMIC DAY3-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DAY3-FILE.
+
+           SELECT DAY4-FILE
+              ASSIGN TO DYNAMIC DAY4-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DAY4-FILE.
+
+           SELECT DAY5-FILE
+              ASSIGN TO DYNAMIC DAY5-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DAY5-FILE.
+
+           SELECT DAY6-FILE
+              ASSIGN TO DYNAMIC DAY6-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DAY6-FILE.
+
+           SELECT EXCEPTION-FILE
+              ASSIGN TO 'aocpreflightexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAY1-FILE RECORDING MODE F.
+       01  DAY1-RECORD-I          PIC X(200).
+
+       FD  DAY2-FILE RECORDING MODE F.
+       01  DAY2-RECORD-I          PIC X(200).
+
+       FD  DAY3-FILE RECORDING MODE F.
+       01  DAY3-RECORD-I          PIC X(200).
+
+       FD  DAY4-FILE RECORDING MODE F.
+       01  DAY4-RECORD-I          PIC X(200).
+
+       FD  DAY5-FILE RECORDING MODE F.
+       01  DAY5-RECORD-I          PIC X(200).
+
+       FD  DAY6-FILE RECORDING MODE F.
+       01  DAY6-RECORD-I          PIC X(200).
+
+      * one line per problem found: which file, and what was wrong
+      * with it (missing, empty, or a record that doesn't match the
+      * shape the real program expects).
+       FD  EXCEPTION-FILE RECORDING MODE F.
+       01  EXCEPTION-RECORD-O     PIC X(80).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O    PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O     PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  DAY1-FILE-NAME         PIC X(30) VALUE 'day1input.txt'.
+       01  DAY2-FILE-NAME         PIC X(30) VALUE 'day2.txt'.
+       01  DAY3-FILE-NAME         PIC X(30) VALUE 'day3.txt'.
+       01  DAY4-FILE-NAME         PIC X(30) VALUE 'day4.txt'.
+       01  DAY5-FILE-NAME         PIC X(30) VALUE 'day5.txt'.
+       01  DAY6-FILE-NAME         PIC X(30) VALUE 'day6.txt'.
+       77  FILE-NAME-OVERRIDE     PIC X(30).
+
+       77  FS-DAY1-FILE           PIC X(02) VALUE '00'.
+       77  FS-DAY2-FILE           PIC X(02) VALUE '00'.
+       77  FS-DAY3-FILE           PIC X(02) VALUE '00'.
+       77  FS-DAY4-FILE           PIC X(02) VALUE '00'.
+       77  FS-DAY5-FILE           PIC X(02) VALUE '00'.
+       77  FS-DAY6-FILE           PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT          PIC X(02) VALUE '00'.
+       77  RUN-RC                 PIC 9     VALUE 0.
+
+       77  CUR-RECORD             PIC X(200).
+       77  CUR-LINE-WIDTH         PIC 9(3) VALUE 0.
+       77  CUR-RECORD-COUNT       PIC 9(6) VALUE 0.
+       77  FIRST-LINE-WIDTH       PIC 9(3) VALUE 0.
+       77  EXCEPTION-COUNT        PIC 9(4) VALUE 0.
+       77  FILES-OK-COUNT         PIC 9(1) VALUE 0.
+       77  TOTAL-RECORDS-CHECKED  PIC 9(6) VALUE 0.
+           COPY AUDITLOG.
+
+      * set just before each 8nn-WRITE exception paragraph is
+      * performed, since PERFORM does not pass parameters.
+       77  EXCEPTION-PROGRAM-NAME PIC X(09) VALUE SPACES.
+       77  EXCEPTION-FILE-NAME    PIC X(30) VALUE SPACES.
+       77  EXCEPTION-FILE-STATUS  PIC X(02) VALUE SPACES.
+       77  EXCEPTION-RECORD-NUM   PIC 9(06) VALUE 0.
+
+       01  SW-END-OF-FILE         PIC X(01) VALUE SPACES.
+           88 END-OF-FILE         VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-CHECK-DAY1-FILE.
+           PERFORM 200-CHECK-DAY2-FILE.
+           PERFORM 300-CHECK-DAY3-FILE.
+           PERFORM 400-CHECK-DAY4-FILE.
+           PERFORM 500-CHECK-DAY5-FILE.
+           PERFORM 600-CHECK-DAY6-FILE.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           MOVE SPACES TO FILE-NAME-OVERRIDE.
+           ACCEPT FILE-NAME-OVERRIDE FROM ENVIRONMENT "AOCDAY1FILE".
+           IF FILE-NAME-OVERRIDE NOT = SPACES
+              MOVE FILE-NAME-OVERRIDE TO DAY1-FILE-NAME
+           END-IF.
+           MOVE SPACES TO FILE-NAME-OVERRIDE.
+           ACCEPT FILE-NAME-OVERRIDE FROM ENVIRONMENT "AOCDAY2FILE".
+           IF FILE-NAME-OVERRIDE NOT = SPACES
+              MOVE FILE-NAME-OVERRIDE TO DAY2-FILE-NAME
+           END-IF.
+           MOVE SPACES TO FILE-NAME-OVERRIDE.
+           ACCEPT FILE-NAME-OVERRIDE FROM ENVIRONMENT "AOCDAY3FILE".
+           IF FILE-NAME-OVERRIDE NOT = SPACES
+              MOVE FILE-NAME-OVERRIDE TO DAY3-FILE-NAME
+           END-IF.
+           MOVE SPACES TO FILE-NAME-OVERRIDE.
+           ACCEPT FILE-NAME-OVERRIDE FROM ENVIRONMENT "AOCDAY4FILE".
+           IF FILE-NAME-OVERRIDE NOT = SPACES
+              MOVE FILE-NAME-OVERRIDE TO DAY4-FILE-NAME
+           END-IF.
+           MOVE SPACES TO FILE-NAME-OVERRIDE.
+           ACCEPT FILE-NAME-OVERRIDE FROM ENVIRONMENT "AOCDAY5FILE".
+           IF FILE-NAME-OVERRIDE NOT = SPACES
+              MOVE FILE-NAME-OVERRIDE TO DAY5-FILE-NAME
+           END-IF.
+           MOVE SPACES TO FILE-NAME-OVERRIDE.
+           ACCEPT FILE-NAME-OVERRIDE FROM ENVIRONMENT "AOCDAY6FILE".
+           IF FILE-NAME-OVERRIDE NOT = SPACES
+              MOVE FILE-NAME-OVERRIDE TO DAY6-FILE-NAME
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+      * LUKU-I is a fixed PIC X(4) field in AOCday1, so any non-blank
+      * line wider than that will truncate silently once the real
+      * program reads it; flagged here instead.
+       100-CHECK-DAY1-FILE.
+           OPEN INPUT DAY1-FILE.
+           IF FS-DAY1-FILE NOT = '00'
+              MOVE 'AOCday1  ' TO EXCEPTION-PROGRAM-NAME
+              MOVE DAY1-FILE-NAME TO EXCEPTION-FILE-NAME
+              MOVE FS-DAY1-FILE TO EXCEPTION-FILE-STATUS
+              PERFORM 810-WRITE-MISSING-EXCEPTION
+           ELSE
+              MOVE 0 TO CUR-RECORD-COUNT
+              MOVE SPACES TO SW-END-OF-FILE
+              PERFORM UNTIL END-OF-FILE
+                 READ DAY1-FILE INTO CUR-RECORD
+                    AT END MOVE 'Y' TO SW-END-OF-FILE
+                 END-READ
+                 IF NOT END-OF-FILE
+                    ADD 1 TO CUR-RECORD-COUNT
+                    COMPUTE CUR-LINE-WIDTH =
+                       FUNCTION LENGTH(FUNCTION TRIM(CUR-RECORD))
+                    IF CUR-LINE-WIDTH > 4
+                       MOVE 'AOCday1  ' TO EXCEPTION-PROGRAM-NAME
+                       MOVE DAY1-FILE-NAME TO EXCEPTION-FILE-NAME
+                       MOVE CUR-RECORD-COUNT TO EXCEPTION-RECORD-NUM
+                       PERFORM 820-WRITE-SHAPE-EXCEPTION
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE DAY1-FILE
+              IF CUR-RECORD-COUNT = 0
+                 MOVE 'AOCday1  ' TO EXCEPTION-PROGRAM-NAME
+                 MOVE DAY1-FILE-NAME TO EXCEPTION-FILE-NAME
+                 PERFORM 830-WRITE-EMPTY-EXCEPTION
+              ELSE
+                 ADD 1 TO FILES-OK-COUNT
+                 ADD CUR-RECORD-COUNT TO TOTAL-RECORDS-CHECKED
+              END-IF
+           END-IF.
+
+      * PASSWD-I is the fixed 20-byte field that follows a 9-byte
+      * "NN-NN L: " header in PASSWD-TABLE-I; anything shorter than
+      * that header can't possibly be a real policy/password line.
+       200-CHECK-DAY2-FILE.
+           OPEN INPUT DAY2-FILE.
+           IF FS-DAY2-FILE NOT = '00'
+              MOVE 'AOCday2  ' TO EXCEPTION-PROGRAM-NAME
+              MOVE DAY2-FILE-NAME TO EXCEPTION-FILE-NAME
+              MOVE FS-DAY2-FILE TO EXCEPTION-FILE-STATUS
+              PERFORM 810-WRITE-MISSING-EXCEPTION
+           ELSE
+              MOVE 0 TO CUR-RECORD-COUNT
+              MOVE SPACES TO SW-END-OF-FILE
+              PERFORM UNTIL END-OF-FILE
+                 READ DAY2-FILE INTO CUR-RECORD
+                    AT END MOVE 'Y' TO SW-END-OF-FILE
+                 END-READ
+                 IF NOT END-OF-FILE
+                    ADD 1 TO CUR-RECORD-COUNT
+                    COMPUTE CUR-LINE-WIDTH =
+                       FUNCTION LENGTH(FUNCTION TRIM(CUR-RECORD))
+                    IF CUR-LINE-WIDTH < 9
+                       MOVE 'AOCday2  ' TO EXCEPTION-PROGRAM-NAME
+                       MOVE DAY2-FILE-NAME TO EXCEPTION-FILE-NAME
+                       MOVE CUR-RECORD-COUNT TO EXCEPTION-RECORD-NUM
+                       PERFORM 820-WRITE-SHAPE-EXCEPTION
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE DAY2-FILE
+              IF CUR-RECORD-COUNT = 0
+                 MOVE 'AOCday2  ' TO EXCEPTION-PROGRAM-NAME
+                 MOVE DAY2-FILE-NAME TO EXCEPTION-FILE-NAME
+                 PERFORM 830-WRITE-EMPTY-EXCEPTION
+              ELSE
+                 ADD 1 TO FILES-OK-COUNT
+                 ADD CUR-RECORD-COUNT TO TOTAL-RECORDS-CHECKED
+              END-IF
+           END-IF.
+
+      * AOCday3's map width is taken from the first line's own length
+      * (see ROW-WIDTH in AOCday3.cbl), so the shape check here is
+      * that every line is that same width, not some fixed literal.
+       300-CHECK-DAY3-FILE.
+           OPEN INPUT DAY3-FILE.
+           IF FS-DAY3-FILE NOT = '00'
+              MOVE 'AOCday3  ' TO EXCEPTION-PROGRAM-NAME
+              MOVE DAY3-FILE-NAME TO EXCEPTION-FILE-NAME
+              MOVE FS-DAY3-FILE TO EXCEPTION-FILE-STATUS
+              PERFORM 810-WRITE-MISSING-EXCEPTION
+           ELSE
+              MOVE 0 TO CUR-RECORD-COUNT
+              MOVE 0 TO FIRST-LINE-WIDTH
+              MOVE SPACES TO SW-END-OF-FILE
+              PERFORM UNTIL END-OF-FILE
+                 READ DAY3-FILE INTO CUR-RECORD
+                    AT END MOVE 'Y' TO SW-END-OF-FILE
+                 END-READ
+                 IF NOT END-OF-FILE
+                    ADD 1 TO CUR-RECORD-COUNT
+                    COMPUTE CUR-LINE-WIDTH =
+                       FUNCTION LENGTH(FUNCTION TRIM(CUR-RECORD))
+                    IF FIRST-LINE-WIDTH = 0
+                       MOVE CUR-LINE-WIDTH TO FIRST-LINE-WIDTH
+                    END-IF
+                    IF CUR-LINE-WIDTH NOT = FIRST-LINE-WIDTH
+                       MOVE 'AOCday3  ' TO EXCEPTION-PROGRAM-NAME
+                       MOVE DAY3-FILE-NAME TO EXCEPTION-FILE-NAME
+                       MOVE CUR-RECORD-COUNT TO EXCEPTION-RECORD-NUM
+                       PERFORM 820-WRITE-SHAPE-EXCEPTION
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE DAY3-FILE
+              IF CUR-RECORD-COUNT = 0
+                 MOVE 'AOCday3  ' TO EXCEPTION-PROGRAM-NAME
+                 MOVE DAY3-FILE-NAME TO EXCEPTION-FILE-NAME
+                 PERFORM 830-WRITE-EMPTY-EXCEPTION
+              ELSE
+                 ADD 1 TO FILES-OK-COUNT
+                 ADD CUR-RECORD-COUNT TO TOTAL-RECORDS-CHECKED
+              END-IF
+           END-IF.
+
+      * AOCday4's passport lines are free-form tokenized key:value
+      * pairs with no fixed shape, so existence and non-emptiness are
+      * all that can be checked ahead of time.
+       400-CHECK-DAY4-FILE.
+           OPEN INPUT DAY4-FILE.
+           IF FS-DAY4-FILE NOT = '00'
+              MOVE 'AOCday4  ' TO EXCEPTION-PROGRAM-NAME
+              MOVE DAY4-FILE-NAME TO EXCEPTION-FILE-NAME
+              MOVE FS-DAY4-FILE TO EXCEPTION-FILE-STATUS
+              PERFORM 810-WRITE-MISSING-EXCEPTION
+           ELSE
+              MOVE 0 TO CUR-RECORD-COUNT
+              MOVE SPACES TO SW-END-OF-FILE
+              PERFORM UNTIL END-OF-FILE
+                 READ DAY4-FILE INTO CUR-RECORD
+                    AT END MOVE 'Y' TO SW-END-OF-FILE
+                 END-READ
+                 IF NOT END-OF-FILE
+                    ADD 1 TO CUR-RECORD-COUNT
+                 END-IF
+              END-PERFORM
+              CLOSE DAY4-FILE
+              IF CUR-RECORD-COUNT = 0
+                 MOVE 'AOCday4  ' TO EXCEPTION-PROGRAM-NAME
+                 MOVE DAY4-FILE-NAME TO EXCEPTION-FILE-NAME
+                 PERFORM 830-WRITE-EMPTY-EXCEPTION
+              ELSE
+                 ADD 1 TO FILES-OK-COUNT
+                 ADD CUR-RECORD-COUNT TO TOTAL-RECORDS-CHECKED
+              END-IF
+           END-IF.
+
+      * ROW-I plus SEAT-I is a fixed 7+3 = 10-byte boarding-pass code;
+      * anything else isn't a real boarding pass line.
+       500-CHECK-DAY5-FILE.
+           OPEN INPUT DAY5-FILE.
+           IF FS-DAY5-FILE NOT = '00'
+              MOVE 'AOCday5  ' TO EXCEPTION-PROGRAM-NAME
+              MOVE DAY5-FILE-NAME TO EXCEPTION-FILE-NAME
+              MOVE FS-DAY5-FILE TO EXCEPTION-FILE-STATUS
+              PERFORM 810-WRITE-MISSING-EXCEPTION
+           ELSE
+              MOVE 0 TO CUR-RECORD-COUNT
+              MOVE SPACES TO SW-END-OF-FILE
+              PERFORM UNTIL END-OF-FILE
+                 READ DAY5-FILE INTO CUR-RECORD
+                    AT END MOVE 'Y' TO SW-END-OF-FILE
+                 END-READ
+                 IF NOT END-OF-FILE
+                    ADD 1 TO CUR-RECORD-COUNT
+                    COMPUTE CUR-LINE-WIDTH =
+                       FUNCTION LENGTH(FUNCTION TRIM(CUR-RECORD))
+                    IF CUR-LINE-WIDTH NOT = 10
+                       MOVE 'AOCday5  ' TO EXCEPTION-PROGRAM-NAME
+                       MOVE DAY5-FILE-NAME TO EXCEPTION-FILE-NAME
+                       MOVE CUR-RECORD-COUNT TO EXCEPTION-RECORD-NUM
+                       PERFORM 820-WRITE-SHAPE-EXCEPTION
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE DAY5-FILE
+              IF CUR-RECORD-COUNT = 0
+                 MOVE 'AOCday5  ' TO EXCEPTION-PROGRAM-NAME
+                 MOVE DAY5-FILE-NAME TO EXCEPTION-FILE-NAME
+                 PERFORM 830-WRITE-EMPTY-EXCEPTION
+              ELSE
+                 ADD 1 TO FILES-OK-COUNT
+                 ADD CUR-RECORD-COUNT TO TOTAL-RECORDS-CHECKED
+              END-IF
+           END-IF.
+
+      * ANSWERS-I is a fixed PIC X(26) field, one letter per question;
+      * a blank line is a legitimate group separator, not an error.
+       600-CHECK-DAY6-FILE.
+           OPEN INPUT DAY6-FILE.
+           IF FS-DAY6-FILE NOT = '00'
+              MOVE 'AOCday6  ' TO EXCEPTION-PROGRAM-NAME
+              MOVE DAY6-FILE-NAME TO EXCEPTION-FILE-NAME
+              MOVE FS-DAY6-FILE TO EXCEPTION-FILE-STATUS
+              PERFORM 810-WRITE-MISSING-EXCEPTION
+           ELSE
+              MOVE 0 TO CUR-RECORD-COUNT
+              MOVE SPACES TO SW-END-OF-FILE
+              PERFORM UNTIL END-OF-FILE
+                 READ DAY6-FILE INTO CUR-RECORD
+                    AT END MOVE 'Y' TO SW-END-OF-FILE
+                 END-READ
+                 IF NOT END-OF-FILE
+                    ADD 1 TO CUR-RECORD-COUNT
+                    COMPUTE CUR-LINE-WIDTH =
+                       FUNCTION LENGTH(FUNCTION TRIM(CUR-RECORD))
+                    IF CUR-LINE-WIDTH > 26
+                       MOVE 'AOCday6  ' TO EXCEPTION-PROGRAM-NAME
+                       MOVE DAY6-FILE-NAME TO EXCEPTION-FILE-NAME
+                       MOVE CUR-RECORD-COUNT TO EXCEPTION-RECORD-NUM
+                       PERFORM 820-WRITE-SHAPE-EXCEPTION
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE DAY6-FILE
+              IF CUR-RECORD-COUNT = 0
+                 MOVE 'AOCday6  ' TO EXCEPTION-PROGRAM-NAME
+                 MOVE DAY6-FILE-NAME TO EXCEPTION-FILE-NAME
+                 PERFORM 830-WRITE-EMPTY-EXCEPTION
+              ELSE
+                 ADD 1 TO FILES-OK-COUNT
+                 ADD CUR-RECORD-COUNT TO TOTAL-RECORDS-CHECKED
+              END-IF
+           END-IF.
+
+       810-WRITE-MISSING-EXCEPTION.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE SPACES TO EXCEPTION-RECORD-O.
+           STRING 'MISSING day=' DELIMITED BY SIZE
+                  EXCEPTION-PROGRAM-NAME DELIMITED BY SIZE
+                  ' file=' DELIMITED BY SIZE
+                  FUNCTION TRIM(EXCEPTION-FILE-NAME) DELIMITED BY SIZE
+                  ' status=' DELIMITED BY SIZE
+                  EXCEPTION-FILE-STATUS DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD-O.
+           WRITE EXCEPTION-RECORD-O.
+
+       820-WRITE-SHAPE-EXCEPTION.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE SPACES TO EXCEPTION-RECORD-O.
+           STRING 'MALFORMED day=' DELIMITED BY SIZE
+                  EXCEPTION-PROGRAM-NAME DELIMITED BY SIZE
+                  ' file=' DELIMITED BY SIZE
+                  FUNCTION TRIM(EXCEPTION-FILE-NAME) DELIMITED BY SIZE
+                  ' record=' DELIMITED BY SIZE
+                  EXCEPTION-RECORD-NUM DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD-O.
+           WRITE EXCEPTION-RECORD-O.
+
+       830-WRITE-EMPTY-EXCEPTION.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE SPACES TO EXCEPTION-RECORD-O.
+           STRING 'EMPTY day=' DELIMITED BY SIZE
+                  EXCEPTION-PROGRAM-NAME DELIMITED BY SIZE
+                  ' file=' DELIMITED BY SIZE
+                  FUNCTION TRIM(EXCEPTION-FILE-NAME) DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD-O.
+           WRITE EXCEPTION-RECORD-O.
+
+       900-WRAP-UP.
+           CLOSE EXCEPTION-FILE.
+           DISPLAY "Files checked: 6".
+           DISPLAY "Files OK: " FILES-OK-COUNT.
+           DISPLAY "Exceptions found: " EXCEPTION-COUNT.
+           DISPLAY "-----------------".
+           MOVE 0 TO RETURN-CODE.
+           IF EXCEPTION-COUNT > 0
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCPREFLIGHT    RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' FilesOK=' DELIMITED BY SIZE
+                  FILES-OK-COUNT DELIMITED BY SIZE
+                  ' Exceptions=' DELIMITED BY SIZE
+                  EXCEPTION-COUNT DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records checked, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  TOTAL-RECORDS-CHECKED DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
