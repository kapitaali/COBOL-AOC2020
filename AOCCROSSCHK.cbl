@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCCROSSCHK.
+       ENVIRONMENT DIVISION.
+      *
+      * Reads the accumulated, never-truncated aocopslog.txt history and
+      * cross-references AOCday1's and AOCday2's own week-over-week
+      * anomaly checks (the same swing-against-previous-run test
+      * AOCTREND already applies per program) by run date, since a night
+      * where both days' key results swing outside their normal range
+      * at once is a much stronger signal of an upstream feed problem
+      * than either day's number looking odd on its own.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * page-formatted, headed cross-check report, filed the same way
+      * as every other nightly report.
+           SELECT CROSS-REPORT-FILE
+              ASSIGN TO 'aoccrosscheck.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-I    PIC X(170).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+       FD  CROSS-REPORT-FILE RECORDING MODE F.
+       01  CROSS-REPORT-RECORD-O PIC X(72).
+
+       WORKING-STORAGE SECTION.
+      * one entry per night AOCday1 ran, in log order; DAY1-TOK-IDX is
+      * the fixed position (after splitting the audit-log line on runs
+      * of spaces) of AOCday1's key-result token, the same position
+      * AOCTREND already uses for this program.
+       01 DAY1-HISTORY.
+           05 DAY1-ENTRY OCCURS 31 TIMES INDEXED BY D1X.
+              10 DAY1-RUN-DATE     PIC 9(08) VALUE 0.
+              10 DAY1-VALUE        PIC S9(16) VALUE 0.
+              10 DAY1-PCT-CHANGE   PIC S9(5)V9(2) VALUE 0.
+              10 DAY1-ANOMALY      PIC X VALUE 'N'.
+                 88 DAY1-IS-ANOMALY VALUE 'Y'.
+       77  DAY1-ENTRY-COUNT      PIC 9(2) VALUE 0.
+
+      * same layout for AOCday2's key-result history.
+       01 DAY2-HISTORY.
+           05 DAY2-ENTRY OCCURS 31 TIMES INDEXED BY D2X.
+              10 DAY2-RUN-DATE     PIC 9(08) VALUE 0.
+              10 DAY2-VALUE        PIC S9(16) VALUE 0.
+              10 DAY2-PCT-CHANGE   PIC S9(5)V9(2) VALUE 0.
+              10 DAY2-ANOMALY      PIC X VALUE 'N'.
+                 88 DAY2-IS-ANOMALY VALUE 'Y'.
+       77  DAY2-ENTRY-COUNT      PIC 9(2) VALUE 0.
+
+      * nights where both AOCday1's and AOCday2's key results were
+      * flagged out of range against their own previous run.
+       01 CROSS-MATCH-TABLE.
+           05 CROSS-MATCH-ENTRY OCCURS 31 TIMES INDEXED BY CMX.
+              10 CROSS-MATCH-DATE    PIC 9(08) VALUE 0.
+              10 CROSS-MATCH-DAY1-VAL PIC S9(16) VALUE 0.
+              10 CROSS-MATCH-DAY2-VAL PIC S9(16) VALUE 0.
+       77  CROSS-MATCH-COUNT      PIC 9(2) VALUE 0.
+
+      * same swing-against-previous-run threshold AOCTREND already uses
+      * per program, applied here to each day individually before the
+      * two days' flags are cross-referenced by date.
+       77  CROSS-THRESHOLD-PCT   PIC 9(3) VALUE 20.
+
+       01 LINE-TOKENS.
+           05 TOKEN-TAB OCCURS 12 TIMES PIC X(20).
+       77  TOKEN-IDX             PIC 9(2).
+       77  START-KEY-PART        PIC X(20).
+       77  START-VALUE-PART      PIC X(20).
+       77  START-DATE-PART       PIC X(10).
+       77  START-TIME-PART       PIC X(10).
+       77  METRIC-KEY-PART       PIC X(20).
+       77  METRIC-VALUE-PART     PIC X(20).
+
+       77  DISP-DAY1-VAL         PIC -(15)9.
+       77  DISP-DAY2-VAL         PIC -(15)9.
+
+       77  FS-AUDIT-LOG          PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT         PIC X(02) VALUE '00'.
+       77  RUN-RC                PIC 9     VALUE 0.
+       77  LINES-READ            PIC 9(6)  VALUE 0.
+       77  SW-END-OF-FILE        PIC X     VALUE 'N'.
+           88 END-OF-FILE             VALUE 'Y'.
+           COPY RPTHDR.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 900-WRAP-UP
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG NOT = '00'
+              DISPLAY "ERROR: aocopslog.txt not found or unreadable, "
+                 "file status " FS-AUDIT-LOG
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           READ AUDIT-LOG-FILE
+            AT END MOVE 'Y' TO SW-END-OF-FILE.
+           PERFORM UNTIL END-OF-FILE
+                ADD 1 TO LINES-READ
+                PERFORM 100-APPLY-LOG-LINE
+                READ AUDIT-LOG-FILE
+                    AT END MOVE 'Y' TO SW-END-OF-FILE
+                END-READ
+           END-PERFORM.
+           PERFORM 200-SCORE-DAY1-ANOMALIES.
+           PERFORM 220-SCORE-DAY2-ANOMALIES.
+           PERFORM 300-CROSS-REFERENCE.
+
+      * splits the line on runs of spaces (so the fixed-width program
+      * name field collapses to a single token), pulls the run date out
+      * of the leading start= token, and rolls the matching day's
+      * key-result value into its history table.
+       100-APPLY-LOG-LINE.
+           MOVE SPACES TO LINE-TOKENS.
+           UNSTRING AUDIT-LOG-RECORD-I DELIMITED BY ALL SPACE
+              INTO TOKEN-TAB (1) TOKEN-TAB (2) TOKEN-TAB (3)
+                   TOKEN-TAB (4) TOKEN-TAB (5) TOKEN-TAB (6)
+                   TOKEN-TAB (7) TOKEN-TAB (8) TOKEN-TAB (9)
+                   TOKEN-TAB (10) TOKEN-TAB (11) TOKEN-TAB (12).
+           IF TOKEN-TAB (6) = 'AOCday1'
+              IF DAY1-ENTRY-COUNT < 31
+                 PERFORM 110-APPEND-DAY1-ENTRY
+              END-IF
+           END-IF.
+           IF TOKEN-TAB (6) = 'AOCday2'
+              IF DAY2-ENTRY-COUNT < 31
+                 PERFORM 120-APPEND-DAY2-ENTRY
+              END-IF
+           END-IF.
+
+      * pulls the run date out of the leading start=DATE-TIME token,
+      * common to every program's audit-log line.
+       105-EXTRACT-RUN-DATE.
+           UNSTRING TOKEN-TAB (1) DELIMITED BY '='
+              INTO START-KEY-PART START-VALUE-PART.
+           UNSTRING START-VALUE-PART DELIMITED BY '-'
+              INTO START-DATE-PART START-TIME-PART.
+
+       110-APPEND-DAY1-ENTRY.
+           PERFORM 105-EXTRACT-RUN-DATE.
+           ADD 1 TO DAY1-ENTRY-COUNT.
+           MOVE START-DATE-PART TO DAY1-RUN-DATE (DAY1-ENTRY-COUNT).
+           UNSTRING TOKEN-TAB (9) DELIMITED BY '='
+              INTO METRIC-KEY-PART METRIC-VALUE-PART.
+           MOVE METRIC-VALUE-PART TO DAY1-VALUE (DAY1-ENTRY-COUNT).
+
+       120-APPEND-DAY2-ENTRY.
+           PERFORM 105-EXTRACT-RUN-DATE.
+           ADD 1 TO DAY2-ENTRY-COUNT.
+           MOVE START-DATE-PART TO DAY2-RUN-DATE (DAY2-ENTRY-COUNT).
+           UNSTRING TOKEN-TAB (8) DELIMITED BY '='
+              INTO METRIC-KEY-PART METRIC-VALUE-PART.
+           MOVE METRIC-VALUE-PART TO DAY2-VALUE (DAY2-ENTRY-COUNT).
+
+      * flags any AOCday1 night whose key result swung more than
+      * CROSS-THRESHOLD-PCT away from the previous run, the same test
+      * AOCTREND already applies to this program.
+       200-SCORE-DAY1-ANOMALIES.
+           PERFORM VARYING D1X FROM 2 BY 1 UNTIL D1X > DAY1-ENTRY-COUNT
+                IF DAY1-VALUE (D1X - 1) = 0
+                   IF DAY1-VALUE (D1X) NOT = 0
+                      MOVE 'Y' TO DAY1-ANOMALY (D1X)
+                   END-IF
+                ELSE
+                   COMPUTE DAY1-PCT-CHANGE (D1X) ROUNDED =
+                      (DAY1-VALUE (D1X) - DAY1-VALUE (D1X - 1))
+                      * 100 / DAY1-VALUE (D1X - 1)
+                   IF FUNCTION ABS(DAY1-PCT-CHANGE (D1X))
+                         > CROSS-THRESHOLD-PCT
+                      MOVE 'Y' TO DAY1-ANOMALY (D1X)
+                   END-IF
+                END-IF
+           END-PERFORM.
+
+      * same swing test for AOCday2.
+       220-SCORE-DAY2-ANOMALIES.
+           PERFORM VARYING D2X FROM 2 BY 1 UNTIL D2X > DAY2-ENTRY-COUNT
+                IF DAY2-VALUE (D2X - 1) = 0
+                   IF DAY2-VALUE (D2X) NOT = 0
+                      MOVE 'Y' TO DAY2-ANOMALY (D2X)
+                   END-IF
+                ELSE
+                   COMPUTE DAY2-PCT-CHANGE (D2X) ROUNDED =
+                      (DAY2-VALUE (D2X) - DAY2-VALUE (D2X - 1))
+                      * 100 / DAY2-VALUE (D2X - 1)
+                   IF FUNCTION ABS(DAY2-PCT-CHANGE (D2X))
+                         > CROSS-THRESHOLD-PCT
+                      MOVE 'Y' TO DAY2-ANOMALY (D2X)
+                   END-IF
+                END-IF
+           END-PERFORM.
+
+      * for every AOCday1 night flagged anomalous, looks for an
+      * AOCday2 run on the same date that was also flagged; a match on
+      * both sides is the stronger signal worth calling out.
+       300-CROSS-REFERENCE.
+           PERFORM VARYING D1X FROM 1 BY 1 UNTIL D1X > DAY1-ENTRY-COUNT
+                IF DAY1-IS-ANOMALY (D1X)
+                   PERFORM 310-FIND-DAY2-MATCH
+                END-IF
+           END-PERFORM.
+
+       310-FIND-DAY2-MATCH.
+           PERFORM VARYING D2X FROM 1 BY 1 UNTIL D2X > DAY2-ENTRY-COUNT
+                IF DAY2-IS-ANOMALY (D2X)
+                   IF DAY2-RUN-DATE (D2X) = DAY1-RUN-DATE (D1X)
+                      IF CROSS-MATCH-COUNT < 31
+                         ADD 1 TO CROSS-MATCH-COUNT
+                         MOVE DAY1-RUN-DATE (D1X)
+                            TO CROSS-MATCH-DATE (CROSS-MATCH-COUNT)
+                         MOVE DAY1-VALUE (D1X)
+                            TO CROSS-MATCH-DAY1-VAL (CROSS-MATCH-COUNT)
+                         MOVE DAY2-VALUE (D2X)
+                            TO CROSS-MATCH-DAY2-VAL (CROSS-MATCH-COUNT)
+                      END-IF
+                   END-IF
+                END-IF
+           END-PERFORM.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the batch
+      * stream's consolidated end-of-run report. Harmless when this
+      * program is launched on its own. Not one of the driver's own
+      * steps -- this is an ops-review tool run after the batch stream
+      * has logged at least one night's worth of both days' runs.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCCROSSCHK     RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' LogLines=' DELIMITED BY SIZE
+                  LINES-READ DELIMITED BY SIZE
+                  ' BothAnomalous=' DELIMITED BY SIZE
+                  CROSS-MATCH-COUNT DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * page-formatted cross-check report: one line per night where
+      * both AOCday1 and AOCday2 swung outside their normal range at
+      * once, with each day's key result for that night.
+       970-WRITE-CROSS-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT CROSS-REPORT-FILE.
+           MOVE SPACES TO CROSS-REPORT-RECORD-O.
+           STRING 'AOC DAY1/DAY2 CROSS-CHECK REPORT     PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO CROSS-REPORT-RECORD-O.
+           WRITE CROSS-REPORT-RECORD-O.
+           MOVE SPACES TO CROSS-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO CROSS-REPORT-RECORD-O.
+           WRITE CROSS-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO CROSS-REPORT-RECORD-O.
+           WRITE CROSS-REPORT-RECORD-O.
+           IF CROSS-MATCH-COUNT = 0
+              MOVE SPACES TO CROSS-REPORT-RECORD-O
+              STRING 'No nights found where both days were '
+                        DELIMITED BY SIZE
+                     'anomalous at once.' DELIMITED BY SIZE
+                     INTO CROSS-REPORT-RECORD-O
+              WRITE CROSS-REPORT-RECORD-O
+           ELSE
+              MOVE SPACES TO CROSS-REPORT-RECORD-O
+              STRING 'NIGHT         DAY1 RESULT      DAY2 RESULT'
+                     DELIMITED BY SIZE
+                     INTO CROSS-REPORT-RECORD-O
+              WRITE CROSS-REPORT-RECORD-O
+              PERFORM VARYING CMX FROM 1 BY 1
+                    UNTIL CMX > CROSS-MATCH-COUNT
+                 PERFORM 975-WRITE-CROSS-LINE
+              END-PERFORM
+           END-IF.
+           MOVE RPT-RULE-LINE TO CROSS-REPORT-RECORD-O.
+           WRITE CROSS-REPORT-RECORD-O.
+           CLOSE CROSS-REPORT-FILE.
+
+       975-WRITE-CROSS-LINE.
+           MOVE SPACES TO CROSS-REPORT-RECORD-O.
+           MOVE CROSS-MATCH-DAY1-VAL (CMX) TO DISP-DAY1-VAL.
+           MOVE CROSS-MATCH-DAY2-VAL (CMX) TO DISP-DAY2-VAL.
+           STRING CROSS-MATCH-DATE (CMX) DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  FUNCTION TRIM(DISP-DAY1-VAL) DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  FUNCTION TRIM(DISP-DAY2-VAL) DELIMITED BY SIZE
+                  INTO CROSS-REPORT-RECORD-O.
+           WRITE CROSS-REPORT-RECORD-O.
+
+       900-WRAP-UP.
+           CLOSE AUDIT-LOG-FILE.
+           DISPLAY "Audit log lines read: " LINES-READ.
+           DISPLAY "Nights both days anomalous: " CROSS-MATCH-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF CROSS-MATCH-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 970-WRITE-CROSS-RPT.
