@@ -4,20 +4,151 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day1input.txt'
+      * the input file name defaults to day1input.txt but can be
+      * repointed at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT PARM-FILE
+              ASSIGN TO 'day1parm.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * holds the expense-report entries read from INPUT-FILE, keyed
+      * by their position in the file, so the pair-matching search in
+      * 200-CALCULATE no longer has to fit the whole report in a
+      * WORKING-STORAGE OCCURS table; a bigger input just makes a
+      * bigger work file instead of requiring a recompile with a
+      * higher OCCURS ceiling.
+           SELECT TABLE-WORK-FILE
+              ASSIGN TO 'day1table.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS TW-INDEX
+              FILE STATUS IS FS-TABLE-WORK.
+
+           SELECT REPORT-FILE
+              ASSIGN TO REPORT-FILE-NAME
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * records how far the table-load loop in 000-HOUSEKEEPING got,
+      * written every CHECKPOINT-INTERVAL records; see
+      * 045-READ-CHECKPOINT. Lets a run restarted after an abend pick
+      * up the load where it left off instead of re-reading the whole
+      * expense report from record one.
+           SELECT CHECKPOINT-FILE
+              ASSIGN TO 'day1checkpoint.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-CHECKPOINT.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day1summary.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
        01  LUVUT-TABLE-I.
            05 LUKU-I         PIC X(4).
 
+       FD  PARM-FILE RECORDING MODE F.
+       01  PARM-RECORD-I.
+           05 PARM-TARGET-SUM-I   PIC 9(4).
+
+       FD  TABLE-WORK-FILE.
+       01  TABLE-WORK-RECORD.
+           05 TW-INDEX            PIC 9(4).
+           05 TW-VALUE            PIC 9(4).
+
+       FD  REPORT-FILE RECORDING MODE F.
+       01  REPORT-RECORD-O       PIC X(60).
+
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-RECORD-O.
+           05 CKPT-LAST-INDEX     PIC 9(4).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(170).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01 Teibel. 
-         02 Taulukko PIC 9(4) OCCURS 1 TO 2000 
-            DEPENDING ON Indeksi.        
+       01  RUN-DATE-FIELDS.
+           05  RUN-DATE-YYYY     PIC 9(4).
+           05  RUN-DATE-MM       PIC 9(2).
+           05  RUN-DATE-DD       PIC 9(2).
+       01  REPORT-FILE-NAME      PIC X(30).
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day1input.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
 
        01  TEMP-CALC-VALUE.
            05  SUMMA            PIC 9(4)V99 VALUE 0.
@@ -26,10 +157,34 @@
            05  TULO             PIC 9(16).
        77  TEMP-CTR             PIC 9(4).
        77  PROJECT-INDEX     PIC S9(4) COMP.
-       77  Indeksi           PIC  9(4) VALUE 1.
-       77  TABLE-MAX         PIC S9(4) COMP VALUE 2000.
-       77  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
-                88 END-OF-FILE   VALUE 'Y'.
+       77  Indeksi           PIC  9(4) VALUE 0.
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ARCHIVE.
+           COPY DIGEST.
+           COPY OUTMODE.
+       77  SW-PARM-EOF       PIC X(01) VALUE SPACES.
+                88 PARM-EOF      VALUE 'Y'.
+       77  TARGET-SUM        PIC 9(4)V99 VALUE 2020.
+       77  PAIR-COUNT        PIC 9(4) VALUE 0.
+       77  FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77  FS-TABLE-WORK     PIC X(02) VALUE '00'.
+       77  FS-CHECKPOINT     PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77  RUN-RC            PIC 9     VALUE 0.
+
+      * checkpoint/restart for the table-load loop: a checkpoint is
+      * written every CHECKPOINT-INTERVAL records, and RESTART-INDEX
+      * (read back from the checkpoint file, zero if there isn't one)
+      * tells the load loop how many input records to skip and where
+      * in the work file to resume writing.
+       77  CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+       77  RESTART-INDEX        PIC 9(4) VALUE 0.
+       77  SKIP-COUNT           PIC 9(4) VALUE 0.
+       77  LOAD-START-INDEX     PIC S9(4) COMP VALUE 1.
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
@@ -37,42 +192,470 @@
            PERFORM 900-WRAP-UP
            GOBACK.
        000-HOUSEKEEPING.
-           INITIALIZE Teibel.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           PERFORM 042-RESOLVE-OUTPUT-MODE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
+           PERFORM 050-READ-PARMS.
+           ACCEPT RUN-DATE-FIELDS FROM DATE YYYYMMDD.
+           STRING 'day1report-' DELIMITED BY SIZE
+                  RUN-DATE-YYYY DELIMITED BY SIZE
+                  RUN-DATE-MM DELIMITED BY SIZE
+                  RUN-DATE-DD DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+                  INTO REPORT-FILE-NAME.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
+           PERFORM 045-READ-CHECKPOINT.
+           IF RESTART-INDEX = 0
+              OPEN OUTPUT TABLE-WORK-FILE
+           ELSE
+              OPEN I-O TABLE-WORK-FILE
+           END-IF.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            READ INPUT-FILE
            AT END MOVE 'Y' TO SW-END-OF-FILE.
-           PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           MOVE 1 TO LOAD-START-INDEX.
+           IF RESTART-INDEX > 0
+              DISPLAY "Resuming table load after checkpoint at record "
+                 RESTART-INDEX
+              PERFORM VARYING SKIP-COUNT FROM 1 BY 1
+                 UNTIL SKIP-COUNT > RESTART-INDEX OR END-OF-FILE
+                 READ INPUT-FILE
+                    AT END MOVE 'Y' TO SW-END-OF-FILE
+                 END-READ
+                 PERFORM 044-CONVERT-RECORD
+                 IF FS-INPUT-FILE NOT = '00'
+                    AND FS-INPUT-FILE NOT = '10'
+                    DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                       " read failed, file status " FS-INPUT-FILE
+                    MOVE 8 TO RETURN-CODE
+                    GOBACK
+                 END-IF
+              END-PERFORM
+              COMPUTE LOAD-START-INDEX = RESTART-INDEX + 1
+              MOVE RESTART-INDEX TO EOFSW-REC-COUNT
+              COMPUTE Indeksi = RESTART-INDEX
+           END-IF.
+           PERFORM VARYING PROJECT-INDEX FROM LOAD-START-INDEX BY 1
               UNTIL END-OF-FILE
-                MOVE LUKU-I TO
-                        Taulukko (PROJECT-INDEX)
+                MOVE PROJECT-INDEX TO TW-INDEX
+                IF LUKU-I IS NOT NUMERIC
+                   MOVE 0 TO TW-VALUE
+                   PERFORM 048-WRITE-MALFORMED-EXCEPTION
+                ELSE
+                   MOVE LUKU-I TO TW-VALUE
+                END-IF
+                WRITE TABLE-WORK-RECORD
                 ADD 1 TO Indeksi
+                ADD 1 TO EOFSW-REC-COUNT
+                IF FUNCTION MOD(PROJECT-INDEX, CHECKPOINT-INTERVAL) = 0
+                   PERFORM 046-WRITE-CHECKPOINT
+                END-IF
                 READ INPUT-FILE
                     AT END MOVE 'Y' TO  SW-END-OF-FILE
                 END-READ
-      *          DISPLAY EMP-PROJECT-ITEM(PROJECT-INDEX)
+                PERFORM 044-CONVERT-RECORD
+                IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                   DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                      " read failed, file status " FS-INPUT-FILE
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+                END-IF
            END-PERFORM.
+           CLOSE TABLE-WORK-FILE.
+           OPEN I-O TABLE-WORK-FILE.
+           PERFORM 047-CLEAR-CHECKPOINT.
            DISPLAY " ".
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY1MODE to SUMMARY, suppressing the per-pair lines
+      * in the qualifying-pairs report while 970-WRITE-SUMMARY-RPT
+      * still gets the full totals; DETAIL, or the variable left
+      * unset, keeps every qualifying pair in the listing as before.
+       042-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT "AOCDAY1MODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY1FILE in the environment instead of recompiling.
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT "AOCDAY1FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT "AOCDAY1CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT LUVUT-TABLE-I CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * picks up the checkpoint left by a prior run's table-load loop,
+      * if any; RESTART-INDEX comes back zero when there is none, which
+      * 000-HOUSEKEEPING treats as "load from record one" same as
+      * before this checkpoint/restart support existed.
+       045-READ-CHECKPOINT.
+           MOVE 0 TO RESTART-INDEX.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT = '00'
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END MOVE CKPT-LAST-INDEX TO RESTART-INDEX
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * overwrites the checkpoint file with the table-load loop's
+      * current position; called every CHECKPOINT-INTERVAL records so a
+      * restarted run never has to go further back than that.
+       046-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE PROJECT-INDEX TO CKPT-LAST-INDEX.
+           WRITE CHECKPOINT-RECORD-O.
+           CLOSE CHECKPOINT-FILE.
+
+      * the load finished normally, so there is nothing left to resume;
+      * clearing the checkpoint keeps the next full run from thinking
+      * it should restart partway through a new expense report.
+       047-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-LAST-INDEX.
+           WRITE CHECKPOINT-RECORD-O.
+           CLOSE CHECKPOINT-FILE.
+
+      * LUKU-I is a fixed PIC X(4) field, so a line that isn't a plain
+      * number would otherwise move garbage into TW-VALUE; route it to
+      * the shared exception file and treat the entry as zero instead.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday1 record=' DELIMITED BY SIZE
+                  TW-INDEX DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  LUVUT-TABLE-I DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
+      * 050-READ-PARMS picks up the target sum from the control file
+      * so a new expense-report target doesn't need a recompile; if
+      * the control file is absent or empty we keep the 2020 default.
+       050-READ-PARMS.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END MOVE 'Y' TO SW-PARM-EOF
+           END-READ.
+           IF NOT PARM-EOF
+              MOVE PARM-TARGET-SUM-I TO TARGET-SUM
+           END-IF.
+           CLOSE PARM-FILE.
        100-PROCESS-TABLE-DATA.
            PERFORM 200-CALCULATE.
        200-CALCULATE.
            DISPLAY "COMPUTING: ".
            DISPLAY "-----".
+           MOVE 0 TO PAIR-COUNT.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
              UNTIL PROJECT-INDEX > Indeksi
-               MOVE Taulukko (PROJECT-INDEX) TO TEMP-ONE
-               PERFORM VARYING TEMP-CTR FROM 1 BY 1 
-                 UNTIL TEMP-CTR > Indeksi 
-                  OR SUMMA = 2020
-                  MOVE Taulukko (TEMP-CTR) TO TEMP-TWO
+               MOVE PROJECT-INDEX TO TW-INDEX
+               READ TABLE-WORK-FILE
+                  INVALID KEY CONTINUE
+               END-READ
+               MOVE TW-VALUE TO TEMP-ONE
+               PERFORM VARYING TEMP-CTR FROM 1 BY 1
+                 UNTIL TEMP-CTR > Indeksi
+                  IF TEMP-CTR > PROJECT-INDEX
+                  MOVE TEMP-CTR TO TW-INDEX
+                  READ TABLE-WORK-FILE
+                     INVALID KEY CONTINUE
+                  END-READ
+                  MOVE TW-VALUE TO TEMP-TWO
                   ADD TEMP-ONE TO TEMP-TWO GIVING SUMMA
-                     IF SUMMA = 2020
+                     IF SUMMA = TARGET-SUM
+                       ADD 1 TO PAIR-COUNT
                        MULTIPLY TEMP-ONE BY TEMP-TWO GIVING TULO
                          DISPLAY "First number: " TEMP-ONE
                          DISPLAY "2nd number: " TEMP-TWO
-                         DISPLAY "Resulting multiplication: " TULO 
+                         DISPLAY "Resulting multiplication: " TULO
+                         MOVE SPACES TO REPORT-RECORD-O
+                         STRING 'First: ' DELIMITED BY SIZE
+                                TEMP-ONE DELIMITED BY SIZE
+                                ' 2nd: ' DELIMITED BY SIZE
+                                TEMP-TWO DELIMITED BY SIZE
+                                ' Product: ' DELIMITED BY SIZE
+                                TULO DELIMITED BY SIZE
+                                INTO REPORT-RECORD-O
+                         IF NOT SUMMARY-MODE-ON
+                            WRITE REPORT-RECORD-O
+                         END-IF
                      END-IF
+                  END-IF
                 END-PERFORM
            END-PERFORM.
+           IF PAIR-COUNT > 1
+              DISPLAY "Note: " PAIR-COUNT " qualifying pairs found"
+           END-IF.
            DISPLAY " ".
        900-WRAP-UP.
            CLOSE INPUT-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE TABLE-WORK-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own. TableHWM carries how many
+      * entries Indeksi loaded into day1table.dat against that work
+      * file's 2000-entry capacity, so a capacity-planning report can
+      * watch this ceiling get closer without a recompile to find out.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday1         RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' Pairs=' DELIMITED BY SIZE
+                  PAIR-COUNT DELIMITED BY SIZE
+                  ' Product=' DELIMITED BY SIZE
+                  TULO DELIMITED BY SIZE
+                  ' TableHWM=' DELIMITED BY SIZE
+                  Indeksi DELIMITED BY SIZE
+                  '/2000' DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday1         date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 1 - EXPENSE REPORT SUMMARY   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ............. ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........ ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  QUALIFYING PAIRS FOUND ... ' DELIMITED BY SIZE
+                  PAIR-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  LAST PRODUCT COMPUTED .... ' DELIMITED BY SIZE
+                  TULO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE 'day1summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day1summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
