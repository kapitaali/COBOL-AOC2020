@@ -0,0 +1,550 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCday1Part3.
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * the input file name defaults to day1input.txt but can be
+      * repointed at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-FILE.
+
+      * control file carrying both the target sum and the number of
+      * entries (N) to combine; see 050-READ-PARMS. Either field is
+      * optional -- an absent or short record keeps the 2020/2 pair
+      * default AOCday1 has always used.
+           SELECT PARM-FILE
+              ASSIGN TO 'day1part3parm.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE
+              ASSIGN TO DYNAMIC REPORT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE RECORDING MODE F.
+       01  LUVUT-TABLE-I.
+           05 LUKU-I         PIC X(4).
+
+       FD  PARM-FILE RECORDING MODE F.
+       01  PARM-RECORD-I.
+           05 PARM-TARGET-SUM-I   PIC 9(4).
+           05 FILLER              PIC X VALUE ','.
+           05 PARM-ENTRY-COUNT-I  PIC 9(2).
+
+       FD  REPORT-FILE RECORDING MODE F.
+       01  REPORT-RECORD-O       PIC X(120).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY DAY1TAB REPLACING ==MAX-ENTRIES== BY ==2000==.
+
+       01  RUN-DATE-FIELDS.
+           05  RUN-DATE-YYYY     PIC 9(4).
+           05  RUN-DATE-MM       PIC 9(2).
+           05  RUN-DATE-DD       PIC 9(2).
+       01  REPORT-FILE-NAME      PIC X(30).
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day1input.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
+       77  PROJECT-INDEX         PIC S9(4) COMP.
+       77  Indeksi               PIC  9(4) VALUE 1.
+
+      * the general N-number combination currently under the scanner,
+      * and the machinery that walks it forward one combination at a
+      * time -- see 240-ADVANCE-COMBO.
+       01  COMBO-TABLE.
+           05 COMBO-IDX          PIC 9(4) OCCURS 8 TIMES.
+       77  MAX-COMBO-N           PIC 9(2) VALUE 8.
+       77  ENTRY-COUNT           PIC 9(2) VALUE 2.
+      * the true count of expense-report entries loaded into Taulukko.
+      * Indeksi itself ends the load loop one higher than the record
+      * count (it is primed to 1 before the first record is even
+      * read), so the combination search uses this instead wherever it
+      * needs the real size of the pool to draw from.
+       77  ENTRY-TOTAL           PIC 9(4) VALUE 0.
+       77  COMBO-POS             PIC 9(2) COMP.
+       77  ADV-POS               PIC 9(2) COMP.
+       77  ADV-FILL              PIC 9(2) COMP.
+       77  ADV-LIMIT             PIC 9(4) COMP.
+       77  SW-COMBO-DONE         PIC X(01) VALUE SPACES.
+           88 COMBO-DONE         VALUE 'Y'.
+       77  SW-ADV-FOUND          PIC X(01) VALUE SPACES.
+           88 ADV-FOUND          VALUE 'Y'.
+       77  COMBO-SUM             PIC 9(6)V99 VALUE 0.
+       77  COMBO-PRODUCT         PIC 9(20) VALUE 0.
+       77  COMBO-VALUE-TEXT      PIC ZZZ9.
+       77  REPORT-PTR            PIC 9(03) COMP.
+       77  MATCH-COUNT           PIC 9(4) VALUE 0.
+
+           COPY EOFSW.
+           COPY AUDITLOG.
+           COPY ARCHIVE.
+           COPY DIGEST.
+           COPY OUTMODE.
+       77  SW-PARM-EOF       PIC X(01) VALUE SPACES.
+                88 PARM-EOF      VALUE 'Y'.
+       77  TARGET-SUM        PIC 9(4)V99 VALUE 2020.
+       77  FS-INPUT-FILE     PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT     PIC X(02) VALUE '00'.
+       77  RUN-RC            PIC 9     VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-PROCESS-TABLE-DATA.
+           PERFORM 900-WRAP-UP
+           GOBACK.
+       000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           INITIALIZE Teibel.
+           PERFORM 042-RESOLVE-OUTPUT-MODE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 050-READ-PARMS.
+           ACCEPT RUN-DATE-FIELDS FROM DATE YYYYMMDD.
+           STRING 'day1part3report-' DELIMITED BY SIZE
+                  RUN-DATE-YYYY DELIMITED BY SIZE
+                  RUN-DATE-MM DELIMITED BY SIZE
+                  RUN-DATE-DD DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+                  INTO REPORT-FILE-NAME.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           READ INPUT-FILE
+           AT END MOVE 'Y' TO SW-END-OF-FILE.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
+              UNTIL END-OF-FILE
+                IF PROJECT-INDEX > TABLE-MAX
+                   DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                      " has more than " TABLE-MAX " entries"
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+                END-IF
+                MOVE LUKU-I TO
+                        Taulukko (PROJECT-INDEX)
+                ADD 1 TO Indeksi
+                ADD 1 TO EOFSW-REC-COUNT
+                READ INPUT-FILE
+                    AT END MOVE 'Y' TO  SW-END-OF-FILE
+                END-READ
+                IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+                   DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                      " read failed, file status " FS-INPUT-FILE
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+                END-IF
+           END-PERFORM.
+           MOVE EOFSW-REC-COUNT TO ENTRY-TOTAL.
+           DISPLAY " ".
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY1PART3FILE in the environment instead of
+      * recompiling.
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY1PART3MODE to SUMMARY, suppressing the per-match
+      * lines in the combination report while 970-WRITE-SUMMARY-RPT
+      * still gets the full totals; DETAIL, or the variable left
+      * unset, keeps every matching combination in the listing as
+      * before.
+       042-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY1PART3MODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT
+              "AOCDAY1PART3FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * 050-READ-PARMS picks up the target sum and the combination
+      * size N from the control file so a new puzzle variant (a
+      * different target, three entries instead of two, five instead
+      * of three) never needs a recompile or a hand-duplicated
+      * program; if the control file is absent or short we keep the
+      * historical default of a pair summing to 2020. N is capped at
+      * MAX-COMBO-N, the size of the COMBO-IDX working table.
+       050-READ-PARMS.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END MOVE 'Y' TO SW-PARM-EOF
+           END-READ.
+           IF NOT PARM-EOF
+              MOVE PARM-TARGET-SUM-I TO TARGET-SUM
+              IF PARM-ENTRY-COUNT-I > 0
+                 MOVE PARM-ENTRY-COUNT-I TO ENTRY-COUNT
+              END-IF
+           END-IF.
+           CLOSE PARM-FILE.
+           IF ENTRY-COUNT < 2 OR ENTRY-COUNT > MAX-COMBO-N
+              DISPLAY "ERROR: N=" ENTRY-COUNT
+                 " is outside the supported range 2 thru " MAX-COMBO-N
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       100-PROCESS-TABLE-DATA.
+           PERFORM 200-CALCULATE.
+
+      * walks every combination of ENTRY-COUNT table entries, in
+      * ascending-index order, looking for the ones that sum to
+      * TARGET-SUM; see 240-ADVANCE-COMBO for how the next combination
+      * is generated without hand-nesting a nested loop per N.
+       200-CALCULATE.
+           DISPLAY "COMPUTING: ".
+           DISPLAY "-----".
+           MOVE 0 TO MATCH-COUNT.
+           PERFORM 210-INIT-COMBO.
+           PERFORM 230-EVALUATE-AND-ADVANCE UNTIL COMBO-DONE.
+           IF MATCH-COUNT > 1
+              DISPLAY "Note: " MATCH-COUNT " qualifying combinations "
+                 "found"
+           END-IF.
+           DISPLAY " ".
+
+      * seeds the first combination (1, 2, 3, ... ENTRY-COUNT); if the
+      * table does not even hold ENTRY-COUNT entries there is no
+      * combination to try at all.
+       210-INIT-COMBO.
+           MOVE SPACES TO SW-COMBO-DONE.
+           IF ENTRY-COUNT > ENTRY-TOTAL
+              MOVE 'Y' TO SW-COMBO-DONE
+           ELSE
+              PERFORM VARYING COMBO-POS FROM 1 BY 1
+                 UNTIL COMBO-POS > ENTRY-COUNT
+                 MOVE COMBO-POS TO COMBO-IDX (COMBO-POS)
+              END-PERFORM
+           END-IF.
+
+       230-EVALUATE-AND-ADVANCE.
+           PERFORM 235-SUM-COMBO.
+           IF COMBO-SUM = TARGET-SUM
+              PERFORM 236-REPORT-MATCH
+           END-IF.
+           PERFORM 240-ADVANCE-COMBO.
+
+      * sums the values at the current combination's table positions.
+      * the product is only worth computing once a combination
+      * actually qualifies, so it is left to 236-REPORT-MATCH.
+       235-SUM-COMBO.
+           MOVE 0 TO COMBO-SUM.
+           PERFORM VARYING COMBO-POS FROM 1 BY 1
+              UNTIL COMBO-POS > ENTRY-COUNT
+              ADD Taulukko (COMBO-IDX (COMBO-POS)) TO COMBO-SUM
+           END-PERFORM.
+
+      * a qualifying combination: multiply it out, display it, count
+      * it, and append it to the permanent report file. COMBO-PRODUCT
+      * is left holding the most recently matched combination's
+      * product, the same way AOCday1's TULO only ever reflects a
+      * qualifying pair, for the benefit of 950-WRITE-RUN-REPORT.
+       236-REPORT-MATCH.
+           ADD 1 TO MATCH-COUNT.
+           MOVE 1 TO COMBO-PRODUCT.
+           DISPLAY "Match " MATCH-COUNT ":".
+           PERFORM VARYING COMBO-POS FROM 1 BY 1
+              UNTIL COMBO-POS > ENTRY-COUNT
+              DISPLAY "  Entry " COMBO-POS ": "
+                 Taulukko (COMBO-IDX (COMBO-POS))
+              MULTIPLY COMBO-PRODUCT
+                 BY Taulukko (COMBO-IDX (COMBO-POS))
+                 GIVING COMBO-PRODUCT
+           END-PERFORM.
+           DISPLAY "  Resulting multiplication: " COMBO-PRODUCT.
+           PERFORM 238-FORMAT-REPORT-LINE.
+           IF NOT SUMMARY-MODE-ON
+              WRITE REPORT-RECORD-O
+           END-IF.
+
+      * builds the report-file line for the current match. The entry
+      * list is variable-length (ENTRY-COUNT can change from run to
+      * run), so it is built a value at a time with STRING ... WITH
+      * POINTER rather than a fixed STRING statement.
+       238-FORMAT-REPORT-LINE.
+           MOVE SPACES TO REPORT-RECORD-O.
+           MOVE 1 TO REPORT-PTR.
+           STRING 'N=' DELIMITED BY SIZE
+                  ENTRY-COUNT DELIMITED BY SIZE
+                  ' Entries:' DELIMITED BY SIZE
+                  INTO REPORT-RECORD-O
+                  WITH POINTER REPORT-PTR
+           END-STRING.
+           PERFORM VARYING COMBO-POS FROM 1 BY 1
+              UNTIL COMBO-POS > ENTRY-COUNT
+              MOVE Taulukko (COMBO-IDX (COMBO-POS)) TO COMBO-VALUE-TEXT
+              STRING ' ' DELIMITED BY SIZE
+                     COMBO-VALUE-TEXT DELIMITED BY SIZE
+                     INTO REPORT-RECORD-O
+                     WITH POINTER REPORT-PTR
+              END-STRING
+           END-PERFORM.
+           STRING ' Product: ' DELIMITED BY SIZE
+                  COMBO-PRODUCT DELIMITED BY SIZE
+                  INTO REPORT-RECORD-O
+                  WITH POINTER REPORT-PTR
+           END-STRING.
+
+      * advances COMBO-IDX to the next combination in ascending order,
+      * the standard odometer technique for walking every K-subset of
+      * an N-element set without writing a nested loop per K: find the
+      * rightmost position that still has room to grow, bump it, then
+      * re-pack every position to its right immediately behind it. If
+      * no position has room left, every combination has been tried.
+       240-ADVANCE-COMBO.
+           MOVE ENTRY-COUNT TO ADV-POS.
+           MOVE SPACES TO SW-ADV-FOUND.
+           PERFORM UNTIL ADV-POS = 0 OR ADV-FOUND
+              COMPUTE ADV-LIMIT = ENTRY-TOTAL - ENTRY-COUNT + ADV-POS
+              IF COMBO-IDX (ADV-POS) < ADV-LIMIT
+                 MOVE 'Y' TO SW-ADV-FOUND
+              ELSE
+                 SUBTRACT 1 FROM ADV-POS
+              END-IF
+           END-PERFORM.
+           IF NOT ADV-FOUND
+              MOVE 'Y' TO SW-COMBO-DONE
+           ELSE
+              ADD 1 TO COMBO-IDX (ADV-POS)
+              PERFORM VARYING ADV-FILL FROM ADV-POS BY 1
+                 UNTIL ADV-FILL >= ENTRY-COUNT
+                 COMPUTE COMBO-IDX (ADV-FILL + 1) =
+                    COMBO-IDX (ADV-FILL) + 1
+              END-PERFORM
+           END-IF.
+
+       900-WRAP-UP.
+           CLOSE INPUT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 980-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday1Part3    RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' N=' DELIMITED BY SIZE
+                  ENTRY-COUNT DELIMITED BY SIZE
+                  ' Matches=' DELIMITED BY SIZE
+                  MATCH-COUNT DELIMITED BY SIZE
+                  ' Product=' DELIMITED BY SIZE
+                  COMBO-PRODUCT DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time from the start/end timestamps, for
+      * 968-WRITE-SHIFT-DIGEST to fold into the shift digest line.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+      * This program has no malformed-record exception check of its
+      * own, so the digest's exception count is always zero.
+       968-WRITE-SHIFT-DIGEST.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday1Part3    date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=000000' DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces. This program's report file is already named
+      * per run date (see 000-HOUSEKEEPING), so REPORT-FILE-NAME is
+      * archived as-is rather than under a fixed literal.
+       980-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+           MOVE FUNCTION TRIM(REPORT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(REPORT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 985-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       985-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 986-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       986-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
