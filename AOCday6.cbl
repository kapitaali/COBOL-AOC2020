@@ -4,16 +4,160 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE  
-              ASSIGN TO 'day6.txt'
+      * the input file name defaults to day6.txt but can be repointed
+      * at a different data pull without a recompile; see
+      * 040-RESOLVE-INPUT-FILE.
+           SELECT INPUT-FILE
+              ASSIGN TO DYNAMIC INPUT-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              LOCK MODE IS EXCLUSIVE
+              FILE STATUS IS FS-INPUT-FILE.
+
+           SELECT CSV-FILE
+              ASSIGN TO 'day6groups.csv'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * optional control file, one input file name per line, so a
+      * week's worth of daily pulls can be rolled into one combined
+      * run instead of invoking this program once per file and adding
+      * the totals up afterward; see 042-READ-FILE-LIST. Unlike the
+      * day3 slope list this one is allowed to be entirely absent - an
+      * unmodified nightly job that has never heard of this file keeps
+      * behaving exactly as it always has.
+           SELECT FILE-LIST-FILE
+              ASSIGN TO 'day6files.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-FILE-LIST.
+
+      * shared with every other day program: one line per run, so a
+      * driver job running the whole batch stream can echo back a
+      * single consolidated report at the end.
+           SELECT RUN-REPORT-FILE
+              ASSIGN TO 'aocrunreport.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RUN-REPORT.
+
+      * persistent operations log, never truncated, so it accumulates
+      * a real audit trail of start/end time and record counts across
+      * nightly runs instead of reflecting only the most recent one.
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO 'aocopslog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDIT-LOG.
+
+      * shared malformed-input-record exception file every day program
+      * appends to when an incoming line doesn't match its FD's
+      * expected shape; see 048-WRITE-MALFORMED-EXCEPTION.
+           SELECT INPUT-EXCEPTION-FILE
+              ASSIGN TO 'aocexceptions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-INPUT-EXCEPTION.
+
+      * page-formatted, headed run summary (run date, page number,
+      * labeled columns) so this run's results can be filed the same
+      * way as every other nightly report; see 970-WRITE-SUMMARY-RPT.
+           SELECT SUMMARY-REPORT-FILE
+              ASSIGN TO 'day6summary.txt'
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * generic file-copy pair used by 980-ARCHIVE-RUN-ARTIFACTS to
+      * preserve this run's input file and result report in a dated
+      * history folder; ASSIGN TO DYNAMIC since the same two files copy
+      * more than one source into more than one destination per run.
+           SELECT ARCHIVE-SRC-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-SRC-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-SRC.
+
+           SELECT ARCHIVE-DEST-FILE
+              ASSIGN TO DYNAMIC ARCHIVE-DEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCHIVE-DEST.
+
+      * short end-of-run digest line appended in 968-WRITE-SHIFT-DIGEST
+      * for the operations shift lead; see copybooks/DIGEST.cpy.
+           SELECT DIGEST-FILE
+              ASSIGN TO 'aocdigest.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-DIGEST-FILE.
+
+      * one line per letter a-z with how many groups answered yes to
+      * it across the whole run, so ops can spot an unusually rare or
+      * common letter that points at a scanner misread; see
+      * 980-WRITE-LETTER-FREQ-RPT.
+           SELECT LETTER-FREQ-FILE
+              ASSIGN TO 'day6letterfreq.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * lets an operator configure the GROUPS and SUMMA ranges a
+      * normal night falls within, without a recompile; see
+      * 049-READ-THRESHOLD. First record is the GROUPS range, second
+      * is the SUMMA range.
+           SELECT THRESHOLD-FILE
+              ASSIGN TO 'day6thresh.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-THRESH-FILE.
+
+      * shared with every other day program: one line per alert, so
+      * the shift lead has a single file to watch for an out-of-range
+      * result across the whole batch stream; see
+      * 955-CHECK-THRESHOLD-ALERT.
+           SELECT ALERT-FILE
+              ASSIGN TO 'aocalerts.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ALERT-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
        01  ANSWERS-I.
            05 ROW-I          PIC X(26).
 
+      * one row per group for the tracking spreadsheet: group number,
+      * people count, any-yes count, and the actual letters.
+       FD  CSV-FILE RECORDING MODE F.
+       01  CSV-RECORD-O PIC X(80).
+
+      * one file name per line in the control file; blank lines are
+      * ignored so a trailing newline doesn't count as an entry.
+       FD  FILE-LIST-FILE RECORDING MODE F.
+       01  FILE-LIST-RECORD-I PIC X(30).
+
+       FD  RUN-REPORT-FILE RECORDING MODE F.
+       01  RUN-REPORT-RECORD-O   PIC X(80).
+
+      * one line per run: start/end timestamp, records read, and the
+      * same key-result text already written to the run-report file.
+       FD  AUDIT-LOG-FILE RECORDING MODE F.
+       01  AUDIT-LOG-RECORD-O    PIC X(150).
+
+       FD  INPUT-EXCEPTION-FILE RECORDING MODE F.
+       01  INPUT-EXCEPTION-RECORD-O PIC X(130).
+
+       FD  SUMMARY-REPORT-FILE RECORDING MODE F.
+       01  SUMMARY-REPORT-RECORD-O PIC X(72).
+
+       FD  LETTER-FREQ-FILE RECORDING MODE F.
+       01  LETTER-FREQ-RECORD-O PIC X(60).
+
+       FD  THRESHOLD-FILE RECORDING MODE F.
+       01  THRESHOLD-RECORD-I.
+           05 THRESH-LOW-I  PIC 9(06).
+           05 FILLER        PIC X VALUE SPACE.
+           05 THRESH-HIGH-I PIC 9(06).
+
+       FD  ALERT-FILE RECORDING MODE F.
+       01  ALERT-RECORD-O PIC X(100).
+
+       FD  ARCHIVE-SRC-FILE RECORDING MODE F.
+       01  ARCHIVE-SRC-RECORD    PIC X(200).
+
+       FD  ARCHIVE-DEST-FILE RECORDING MODE F.
+       01  ARCHIVE-DEST-RECORD   PIC X(200).
+
+       FD  DIGEST-FILE RECORDING MODE F.
+       01  DIGEST-RECORD-O       PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WORK-VARS.
            05  ROW              PIC X(26).
@@ -23,58 +167,662 @@
            05  PEOPLE           PIC 9(2) VALUE 1.
            05  GROUPS           PIC 9(2) VALUE 0.
 
+       01  CSV-LETTERS          PIC X(26).
+
        77  ITER                 PIC 9(2) VALUE 0.
        77  TEMP-CTR             PIC 9(4) VALUE 0.
        77  ITER2                PIC 9(2) VALUE 0.
+       77  CSV-PTR              PIC 9(3) VALUE 1.
        77  Indeksi              PIC  9(4) VALUE 1.
-       77  SW-END-OF-FILE       PIC X(01) VALUE SPACES.
-                88 END-OF-FILE   VALUE 'Y'.
+           COPY EOFSW.
+           COPY CPCONV.
+           COPY AUDITLOG.
+           COPY RECEXC.
+           COPY RPTHDR.
+           COPY ALERTLOG.
+           COPY ARCHIVE.
+           COPY DIGEST.
+           COPY OUTMODE.
+
+      * second range from day6thresh.txt's SUMMA record; THRESH-LOW/
+      * THRESH-HIGH from ALERTLOG hold the GROUPS range.
+       77  THRESH-LOW-2         PIC 9(06) VALUE 0.
+       77  THRESH-HIGH-2        PIC 9(06) VALUE 999999.
+       77  FS-INPUT-FILE        PIC X(02) VALUE '00'.
+       77  FS-RUN-REPORT        PIC X(02) VALUE '00'.
+       77  FS-FILE-LIST         PIC X(02) VALUE '00'.
+       77  RUN-RC               PIC 9     VALUE 0.
+       01  INPUT-FILE-NAME       PIC X(30) VALUE 'day6.txt'.
+       77  INPUT-FILE-OVERRIDE   PIC X(30).
+
+      * the list of files this run will process, loaded by
+      * 042-READ-FILE-LIST; each entry carries its own GROUPS/SUMMA
+      * subtotal alongside the combined job totals above.
+       77  FILE-LIST-COUNT       PIC 9(4) VALUE 0.
+       01  FILE-LIST-TABLE.
+           05  FILE-LIST-ENTRY OCCURS 1 TO 20 TIMES
+                  DEPENDING ON FILE-LIST-COUNT
+                  INDEXED BY FL-INDEX.
+               10  FL-NAME       PIC X(30).
+               10  FL-GROUPS     PIC 9(4) VALUE 0.
+               10  FL-SUMMA      PIC 9(4) VALUE 0.
+       77  SW-FILE-LIST-EOF      PIC X(01) VALUE SPACES.
+           88  FILE-LIST-EOF            VALUE 'Y'.
+
+      * set while a group's answer lines are being accumulated, so a
+      * file that ends without a trailing blank separator line still
+      * gets its last group flushed instead of bleeding into the next
+      * file in the list; see 100-PROCESS-ONE-FILE.
+       77  GROUP-IN-PROGRESS-SW  PIC X VALUE 'N'.
+           88  GROUP-IN-PROGRESS        VALUE 'Y'.
+
+      * a group line should be either blank (group separator) or all
+      * lowercase letters; see 045-VALIDATE-ANSWER-LINE.
+       77  LINE-OK-SW            PIC X VALUE 'Y'.
+           88  LINE-OK                  VALUE 'Y'.
+           88  LINE-NOT-OK               VALUE 'N'.
+
+      * how many groups, across the whole run, answered yes to each of
+      * the 26 letters; position lines up with AAKKOSET (1='a' ...
+      * 26='z'). Built up one group at a time in 210-FINISH-GROUP and
+      * reported by 980-WRITE-LETTER-FREQ-RPT.
+       01  LETTER-FREQ-TABLE.
+           05  LETTER-FREQ-COUNT  PIC 9(4) OCCURS 26 TIMES VALUE 0.
+       77  LETTER-FREQ-MAX-I      PIC 9(2) VALUE 1.
+       77  LETTER-FREQ-MIN-I      PIC 9(2) VALUE 1.
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 900-WRAP-UP
            GOBACK.
        000-HOUSEKEEPING.
+           ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-START-TIME FROM TIME.
+           PERFORM 046-RESOLVE-OUTPUT-MODE.
+           PERFORM 040-RESOLVE-INPUT-FILE.
+           PERFORM 043-RESOLVE-CODE-PAGE.
+           PERFORM 042-READ-FILE-LIST.
+           PERFORM 049-READ-THRESHOLD.
+           OPEN OUTPUT CSV-FILE.
+           MOVE 'group,people,yes_count,letters' TO CSV-RECORD-O.
+           WRITE CSV-RECORD-O.
+           OPEN EXTEND INPUT-EXCEPTION-FILE.
+           IF FS-INPUT-EXCEPTION = '35'
+              OPEN OUTPUT INPUT-EXCEPTION-FILE
+           END-IF.
+           PERFORM 100-PROCESS-ONE-FILE
+              VARYING FL-INDEX FROM 1 BY 1
+              UNTIL FL-INDEX > FILE-LIST-COUNT.
+           DISPLAY " ".
+
+      * lets an operator repoint this run at a different data pull (a
+      * corrected resend, a test fixture, another site's feed) by
+      * setting AOCDAY6FILE in the environment instead of recompiling.
+      * this is also the file 042-READ-FILE-LIST falls back to when
+      * the control file below lists nothing to process.
+       040-RESOLVE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILE-OVERRIDE.
+           ACCEPT INPUT-FILE-OVERRIDE FROM ENVIRONMENT "AOCDAY6FILE".
+           IF INPUT-FILE-OVERRIDE NOT = SPACES
+              MOVE INPUT-FILE-OVERRIDE TO INPUT-FILE-NAME
+           END-IF.
+
+      * lets an operator repoint one run at a partner feed whose text
+      * arrives in EBCDIC instead of our local code page, without a
+      * recompile; see copybooks/CPCONV.cpy for the conversion table
+      * and 044-CONVERT-RECORD for where it gets applied.
+       043-RESOLVE-CODE-PAGE.
+           MOVE SPACES TO CODE-PAGE-OVERRIDE.
+           ACCEPT CODE-PAGE-OVERRIDE FROM ENVIRONMENT "AOCDAY6CODEPAGE".
+           IF CODE-PAGE-OVERRIDE NOT = SPACES
+              MOVE CODE-PAGE-OVERRIDE TO CODE-PAGE-MODE
+           END-IF.
+
+      * runs the record just read through the shared EBCDIC-to-ASCII
+      * table when this run's feed needs it; a no-op the rest of the
+      * time (CODE-PAGE-MODE stays 'NATIVE').
+       044-CONVERT-RECORD.
+           IF CODE-PAGE-IS-EBCDIC
+              INSPECT ANSWERS-I CONVERTING CPCONV-EBCDIC-FROM
+                 TO CPCONV-ASCII-TO
+           END-IF.
+
+      * loads the list of files to process from the optional control
+      * file; a missing control file, an empty one, or one with only
+      * blank lines all fall back to the single file resolved by
+      * 040-RESOLVE-INPUT-FILE above, so a nightly job that has never
+      * set this up keeps running exactly one file as before.
+       042-READ-FILE-LIST.
+           OPEN INPUT FILE-LIST-FILE.
+           IF FS-FILE-LIST = '00'
+              READ FILE-LIST-FILE
+                 AT END MOVE 'Y' TO SW-FILE-LIST-EOF
+              END-READ
+              PERFORM UNTIL FILE-LIST-EOF
+                 IF FILE-LIST-RECORD-I NOT = SPACES
+                    AND FILE-LIST-COUNT < 20
+                    ADD 1 TO FILE-LIST-COUNT
+                    MOVE FILE-LIST-RECORD-I TO
+                       FL-NAME (FILE-LIST-COUNT)
+                 END-IF
+                 READ FILE-LIST-FILE
+                    AT END MOVE 'Y' TO SW-FILE-LIST-EOF
+                 END-READ
+              END-PERFORM
+              CLOSE FILE-LIST-FILE
+           END-IF.
+           IF FILE-LIST-COUNT = 0
+              MOVE 1 TO FILE-LIST-COUNT
+              MOVE INPUT-FILE-NAME TO FL-NAME (1)
+           END-IF.
+
+      * opens, reads, and closes one file from the list, accumulating
+      * its groups and questions into both the combined job totals and
+      * that file's own FL-GROUPS/FL-SUMMA subtotal.
+       100-PROCESS-ONE-FILE.
+           MOVE FL-NAME (FL-INDEX) TO INPUT-FILE-NAME.
+           MOVE SPACES TO SW-END-OF-FILE.
+           MOVE 'N' TO GROUP-IN-PROGRESS-SW.
            OPEN INPUT INPUT-FILE.
+           IF FS-INPUT-FILE = '91'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " is in use by another job, try again later"
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF FS-INPUT-FILE NOT = '00'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " not found or unreadable, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            READ INPUT-FILE
-           AT END MOVE 'Y' TO SW-END-OF-FILE.
+              AT END MOVE 'Y' TO SW-END-OF-FILE
+           END-READ.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
            PERFORM VARYING INDEKSI FROM 1 BY 1
               UNTIL END-OF-FILE
               PERFORM 200-COUNT-ANSWERS
            END-PERFORM.
-           DISPLAY " ".
-       
+           IF GROUP-IN-PROGRESS
+              PERFORM 210-FINISH-GROUP
+           END-IF.
+           CLOSE INPUT-FILE.
+
        200-COUNT-ANSWERS.
-           READ INPUT-FILE 
-            AT END MOVE 'Y' TO  SW-END-OF-FILE
-           END-READ.
+           ADD 1 TO EOFSW-REC-COUNT.
            MOVE ROW-I TO ROW.
-           IF ROW <> '' OR ROW <> ' '
-             ADD 1 TO PEOPLE
-             PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
-              PERFORM VARYING ITER2 FROM 1 BY 1 UNTIL ITER2 > 26
-                 IF ROW(ITER2:1) = AAKKOSET(ITER:1)
-                    MOVE 1 TO ONES(ITER:1)
-                 END-IF
-              END-PERFORM
-             END-PERFORM
+           PERFORM 045-VALIDATE-ANSWER-LINE.
+           IF LINE-NOT-OK
+              PERFORM 048-WRITE-MALFORMED-EXCEPTION
            ELSE
-              ADD 1 TO GROUPS
-              PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
-                 IF ONES(ITER:1) = 1
-                    ADD 1 TO TEMP-CTR
-                    ADD 1 TO SUMMA
-                 END-IF
-              END-PERFORM
-              DISPLAY "A group of " PEOPLE " people, "
-              DISPLAY "       answering yes to " TEMP-CTR " questions"
-              MOVE ZEROES TO ONES
-              MOVE 0 TO TEMP-CTR
-              MOVE 0 TO PEOPLE
+              IF ROW <> '' OR ROW <> ' '
+                ADD 1 TO PEOPLE
+                MOVE 'Y' TO GROUP-IN-PROGRESS-SW
+                PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
+                 PERFORM VARYING ITER2 FROM 1 BY 1 UNTIL ITER2 > 26
+                    IF ROW(ITER2:1) = AAKKOSET(ITER:1)
+                       MOVE 1 TO ONES(ITER:1)
+                    END-IF
+                 END-PERFORM
+                END-PERFORM
+              ELSE
+                 PERFORM 210-FINISH-GROUP
+              END-IF
+           END-IF.
+           READ INPUT-FILE
+            AT END MOVE 'Y' TO  SW-END-OF-FILE
+           END-READ.
+           PERFORM 044-CONVERT-RECORD.
+           IF FS-INPUT-FILE NOT = '00' AND FS-INPUT-FILE NOT = '10'
+              DISPLAY "ERROR: " FUNCTION TRIM(INPUT-FILE-NAME)
+                 " read failed, file status " FS-INPUT-FILE
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      * closes out the group just finished: rolls its common-yes
+      * letters into the combined and per-file totals, writes its CSV
+      * row, and clears the accumulators for the next group. Called
+      * both on a blank separator line and, from 100-PROCESS-ONE-FILE,
+      * when a file ends mid-group with no trailing separator.
+       210-FINISH-GROUP.
+           ADD 1 TO GROUPS.
+           ADD 1 TO FL-GROUPS (FL-INDEX).
+           PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
+              IF ONES(ITER:1) = 1
+                 ADD 1 TO TEMP-CTR
+                 ADD 1 TO SUMMA
+                 ADD 1 TO FL-SUMMA (FL-INDEX)
+                 ADD 1 TO LETTER-FREQ-COUNT (ITER)
+              END-IF
+           END-PERFORM.
+           DISPLAY "A group of " PEOPLE " people, "
+           DISPLAY "       answering yes to " TEMP-CTR
+              " questions"
+           PERFORM 250-WRITE-CSV-LINE.
+           MOVE ZEROES TO ONES.
+           MOVE 0 TO TEMP-CTR.
+           MOVE 0 TO PEOPLE.
+           MOVE 'N' TO GROUP-IN-PROGRESS-SW.
+
+      * a group line should either be blank (the group separator) or
+      * hold only lowercase letters; anything else would otherwise
+      * either get folded in as a bogus answer or break on a false
+      * group boundary.
+       045-VALIDATE-ANSWER-LINE.
+           MOVE 'Y' TO LINE-OK-SW.
+           PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
+              IF ROW(ITER:1) NOT = SPACE
+                 AND (ROW(ITER:1) < 'a' OR ROW(ITER:1) > 'z')
+                 MOVE 'N' TO LINE-OK-SW
+              END-IF
+           END-PERFORM.
+
+      * a malformed answer line is routed to the shared exception file
+      * instead of being folded into a group's letter set.
+       048-WRITE-MALFORMED-EXCEPTION.
+           ADD 1 TO MALFORMED-COUNT.
+           MOVE SPACES TO INPUT-EXCEPTION-RECORD-O.
+           STRING 'MALFORMED program=AOCday6 record='
+                     DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' text=' DELIMITED BY SIZE
+                  ANSWERS-I DELIMITED BY SIZE
+                  INTO INPUT-EXCEPTION-RECORD-O.
+           WRITE INPUT-EXCEPTION-RECORD-O.
+
+      * 049-READ-THRESHOLD picks up the GROUPS and SUMMA ranges a
+      * normal night falls within from the control file (first record
+      * GROUPS, second record SUMMA) so a new expected range doesn't
+      * need a recompile; if the control file is absent or a record
+      * is missing, that pair of THRESH fields stays at its wide-open
+      * defaults and 955-CHECK-THRESHOLD-ALERT never fires for it.
+       049-READ-THRESHOLD.
+           OPEN INPUT THRESHOLD-FILE.
+           IF FS-THRESH-FILE = '00'
+              READ THRESHOLD-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE THRESH-LOW-I TO THRESH-LOW
+                    MOVE THRESH-HIGH-I TO THRESH-HIGH
+              END-READ
+              READ THRESHOLD-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE THRESH-LOW-I TO THRESH-LOW-2
+                    MOVE THRESH-HIGH-I TO THRESH-HIGH-2
+              END-READ
+              CLOSE THRESHOLD-FILE
+           END-IF.
+
+      * lets an operator switch this run to summary-only output by
+      * setting AOCDAY6MODE to SUMMARY, suppressing the per-group CSV
+      * rows and per-letter frequency lines while the run report still
+      * gets the full totals; DETAIL, or the variable left unset,
+      * keeps every CSV row and frequency line in the listing as
+      * before.
+       046-RESOLVE-OUTPUT-MODE.
+           MOVE SPACES TO OUTPUT-MODE-OVERRIDE.
+           ACCEPT OUTPUT-MODE-OVERRIDE FROM ENVIRONMENT "AOCDAY6MODE".
+           IF OUTPUT-MODE-OVERRIDE = 'SUMMARY'
+              SET SUMMARY-MODE-ON TO TRUE
+           END-IF.
+
+      * one CSV row for the group just finished: group number, people
+      * count, any-yes count, and the letters that got a yes.
+       250-WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LETTERS.
+           MOVE 1 TO CSV-PTR.
+           PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
+              IF ONES(ITER:1) = 1
+                 STRING AAKKOSET(ITER:1) DELIMITED BY SIZE
+                    INTO CSV-LETTERS WITH POINTER CSV-PTR
+              END-IF
+           END-PERFORM.
+           MOVE SPACES TO CSV-RECORD-O.
+           STRING GROUPS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  PEOPLE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  TEMP-CTR DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CSV-LETTERS DELIMITED BY SIZE
+                  INTO CSV-RECORD-O.
+           IF NOT SUMMARY-MODE-ON
+              WRITE CSV-RECORD-O
            END-IF.
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           CLOSE CSV-FILE.
+           CLOSE INPUT-EXCEPTION-FILE.
            DISPLAY "Total number of groups: " GROUPS.
-           DISPLAY "Total number of questions: " SUMMA. 
+           DISPLAY "Total number of questions: " SUMMA.
+           DISPLAY "Records read: " EOFSW-REC-COUNT.
+           DISPLAY "Malformed records: " MALFORMED-COUNT.
            DISPLAY "-----------------".
+           MOVE 0 TO RETURN-CODE.
+           IF EOFSW-REC-COUNT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 950-WRITE-RUN-REPORT.
+           PERFORM 955-CHECK-THRESHOLD-ALERT.
+           PERFORM 960-WRITE-AUDIT-LOG.
+           PERFORM 968-WRITE-SHIFT-DIGEST.
+           PERFORM 970-WRITE-SUMMARY-RPT.
+           PERFORM 980-WRITE-LETTER-FREQ-RPT.
+           PERFORM 990-ARCHIVE-RUN-ARTIFACTS.
+
+      * appends this run's headline numbers to the shared run-report
+      * file; AOCDRIVER reads the file back and echoes it as the
+      * batch stream's consolidated end-of-run report. Harmless when
+      * this program is launched on its own.
+       950-WRITE-RUN-REPORT.
+           MOVE RETURN-CODE TO RUN-RC.
+           OPEN EXTEND RUN-REPORT-FILE.
+           IF FS-RUN-REPORT = '35'
+              OPEN OUTPUT RUN-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO RUN-REPORT-RECORD-O.
+           STRING 'AOCday6         RC=' DELIMITED BY SIZE
+                  RUN-RC DELIMITED BY SIZE
+                  ' Groups=' DELIMITED BY SIZE
+                  GROUPS DELIMITED BY SIZE
+                  ' Summa=' DELIMITED BY SIZE
+                  SUMMA DELIMITED BY SIZE
+                  INTO RUN-REPORT-RECORD-O.
+           WRITE RUN-REPORT-RECORD-O.
+           CLOSE RUN-REPORT-FILE.
+
+      * raises an early warning to the shift lead when this run's
+      * GROUPS or SUMMA falls outside its configured range in
+      * day6thresh.txt (see 049-READ-THRESHOLD) -- a sign the upstream
+      * feed changed before anyone acts on a result that shouldn't be
+      * trusted.
+       955-CHECK-THRESHOLD-ALERT.
+           IF GROUPS < THRESH-LOW OR GROUPS > THRESH-HIGH
+              OPEN EXTEND ALERT-FILE
+              IF FS-ALERT-FILE = '35'
+                 OPEN OUTPUT ALERT-FILE
+              END-IF
+              MOVE SPACES TO ALERT-RECORD-O
+              STRING 'ALERT program=AOCday6 metric=GROUPS value='
+                        DELIMITED BY SIZE
+                     GROUPS DELIMITED BY SIZE
+                     ' expected=' DELIMITED BY SIZE
+                     THRESH-LOW DELIMITED BY SIZE
+                     '-' DELIMITED BY SIZE
+                     THRESH-HIGH DELIMITED BY SIZE
+                     INTO ALERT-RECORD-O
+              WRITE ALERT-RECORD-O
+              CLOSE ALERT-FILE
+           END-IF.
+           IF SUMMA < THRESH-LOW-2 OR SUMMA > THRESH-HIGH-2
+              OPEN EXTEND ALERT-FILE
+              IF FS-ALERT-FILE = '35'
+                 OPEN OUTPUT ALERT-FILE
+              END-IF
+              MOVE SPACES TO ALERT-RECORD-O
+              STRING 'ALERT program=AOCday6 metric=SUMMA value='
+                        DELIMITED BY SIZE
+                     SUMMA DELIMITED BY SIZE
+                     ' expected=' DELIMITED BY SIZE
+                     THRESH-LOW-2 DELIMITED BY SIZE
+                     '-' DELIMITED BY SIZE
+                     THRESH-HIGH-2 DELIMITED BY SIZE
+                     INTO ALERT-RECORD-O
+              WRITE ALERT-RECORD-O
+              CLOSE ALERT-FILE
+           END-IF.
+
+      * appends a persistent audit-trail line (start/end timestamp,
+      * records read, and this run's key result) to the shared
+      * operations log; unlike aocrunreport.txt, this file is never
+      * truncated, so it accumulates history across nightly runs.
+       960-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           PERFORM 965-COMPUTE-ELAPSED.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF FS-AUDIT-LOG = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD-O.
+           STRING 'start=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-START-TIME DELIMITED BY SIZE
+                  ' end=' DELIMITED BY SIZE
+                  AUDIT-END-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-END-TIME DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' elapsed=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  ' rps=' DELIMITED BY SIZE
+                  AUDIT-THRUPUT-RPS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RUN-REPORT-RECORD-O) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD-O.
+           WRITE AUDIT-LOG-RECORD-O.
+           CLOSE AUDIT-LOG-FILE.
+
+      * derives elapsed run time and records-per-second throughput from
+      * the start/end timestamps, for 960-WRITE-AUDIT-LOG to fold into
+      * the audit-log line; lets us watch the batch window creep before
+      * it actually blows through the processing deadline.
+       965-COMPUTE-ELAPSED.
+           MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-START-SECS = AUDIT-HH * 3600
+                                     + AUDIT-MM * 60 + AUDIT-SS.
+           MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH.
+           MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM.
+           MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS.
+           COMPUTE AUDIT-END-SECS = AUDIT-HH * 3600
+                                   + AUDIT-MM * 60 + AUDIT-SS.
+           IF AUDIT-END-SECS >= AUDIT-START-SECS
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS
+           ELSE
+              COMPUTE AUDIT-ELAPSED-SECS =
+                 AUDIT-END-SECS - AUDIT-START-SECS + 86400
+           END-IF.
+           IF AUDIT-ELAPSED-SECS = 0
+              MOVE EOFSW-REC-COUNT TO AUDIT-THRUPUT-RPS
+           ELSE
+              COMPUTE AUDIT-THRUPUT-RPS ROUNDED =
+                 EOFSW-REC-COUNT / AUDIT-ELAPSED-SECS
+           END-IF.
+
+      * short end-of-run digest line -- records read, exceptions found,
+      * elapsed time -- appended to aocdigest.txt for the operations
+      * shift lead to scan at the end of the batch window, without
+      * having to read through the full audit trail in aocopslog.txt.
+       968-WRITE-SHIFT-DIGEST.
+           OPEN EXTEND DIGEST-FILE.
+           IF FS-DIGEST-FILE = '35'
+              OPEN OUTPUT DIGEST-FILE
+           END-IF.
+           MOVE SPACES TO DIGEST-RECORD-O.
+           STRING 'AOCday6         date=' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  ' records=' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  ' exceptions=' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  ' elapsedsecs=' DELIMITED BY SIZE
+                  AUDIT-ELAPSED-SECS DELIMITED BY SIZE
+                  INTO DIGEST-RECORD-O.
+           WRITE DIGEST-RECORD-O.
+           CLOSE DIGEST-FILE.
+
+      * page-formatted, headed summary report for the standard report
+      * distribution and archival process, in place of the bare
+      * DISPLAY lines above.
+       970-WRITE-SUMMARY-RPT.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'AOC DAY 6 - CUSTOMS FORM SUMMARY   PAGE: '
+                     DELIMITED BY SIZE
+                  RPT-PAGE-NO DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RPT-RUN-DATE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  TOTAL GROUPS ................ ' DELIMITED BY SIZE
+                  GROUPS DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  TOTAL QUESTIONS ............. ' DELIMITED BY SIZE
+                  SUMMA DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  RECORDS READ ................ ' DELIMITED BY SIZE
+                  EOFSW-REC-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  MALFORMED RECORDS ........... ' DELIMITED BY SIZE
+                  MALFORMED-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           MOVE '  PER-FILE BREAKDOWN:' TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           PERFORM 975-WRITE-FILE-BREAKDOWN
+              VARYING FL-INDEX FROM 1 BY 1
+              UNTIL FL-INDEX > FILE-LIST-COUNT.
+           MOVE RPT-RULE-LINE TO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+           CLOSE SUMMARY-REPORT-FILE.
+
+      * one line per input file processed this run, so a combined
+      * multi-file run still shows how much each file contributed to
+      * the totals above.
+       975-WRITE-FILE-BREAKDOWN.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD-O.
+           STRING '  FILE ' DELIMITED BY SIZE
+                  FUNCTION TRIM(FL-NAME (FL-INDEX)) DELIMITED BY SIZE
+                  ': GROUPS=' DELIMITED BY SIZE
+                  FL-GROUPS (FL-INDEX) DELIMITED BY SIZE
+                  ' QUESTIONS=' DELIMITED BY SIZE
+                  FL-SUMMA (FL-INDEX) DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-RECORD-O.
+           WRITE SUMMARY-REPORT-RECORD-O.
+
+      * one line per letter a-z showing how many groups across the
+      * whole run (every file in the batch, not just the last one)
+      * answered yes to it, plus a trailing line calling out the
+      * most- and least-common letter so an unusual scanner misread
+      * stands out without ops having to scan all 26 lines by hand.
+       980-WRITE-LETTER-FREQ-RPT.
+           OPEN OUTPUT LETTER-FREQ-FILE.
+           MOVE 1 TO LETTER-FREQ-MAX-I.
+           MOVE 1 TO LETTER-FREQ-MIN-I.
+           PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 26
+              IF LETTER-FREQ-COUNT (ITER) >
+                 LETTER-FREQ-COUNT (LETTER-FREQ-MAX-I)
+                 MOVE ITER TO LETTER-FREQ-MAX-I
+              END-IF
+              IF LETTER-FREQ-COUNT (ITER) <
+                 LETTER-FREQ-COUNT (LETTER-FREQ-MIN-I)
+                 MOVE ITER TO LETTER-FREQ-MIN-I
+              END-IF
+              MOVE SPACES TO LETTER-FREQ-RECORD-O
+              STRING 'LETTER ' DELIMITED BY SIZE
+                     AAKKOSET (ITER:1) DELIMITED BY SIZE
+                     ': GROUPS=' DELIMITED BY SIZE
+                     LETTER-FREQ-COUNT (ITER) DELIMITED BY SIZE
+                     INTO LETTER-FREQ-RECORD-O
+              IF NOT SUMMARY-MODE-ON
+                 WRITE LETTER-FREQ-RECORD-O
+              END-IF
+           END-PERFORM.
+           MOVE SPACES TO LETTER-FREQ-RECORD-O.
+           STRING 'MOST COMMON=' DELIMITED BY SIZE
+                  AAKKOSET (LETTER-FREQ-MAX-I:1) DELIMITED BY SIZE
+                  '(' DELIMITED BY SIZE
+                  LETTER-FREQ-COUNT (LETTER-FREQ-MAX-I)
+                     DELIMITED BY SIZE
+                  ')' DELIMITED BY SIZE
+                  ' LEAST COMMON=' DELIMITED BY SIZE
+                  AAKKOSET (LETTER-FREQ-MIN-I:1) DELIMITED BY SIZE
+                  '(' DELIMITED BY SIZE
+                  LETTER-FREQ-COUNT (LETTER-FREQ-MIN-I)
+                     DELIMITED BY SIZE
+                  ')' DELIMITED BY SIZE
+                  INTO LETTER-FREQ-RECORD-O.
+           WRITE LETTER-FREQ-RECORD-O.
+           CLOSE LETTER-FREQ-FILE.
+
+      * preserves this run's input file and result report in a dated
+      * history folder (aocarchive/YYYYMMDD/) so operations retains a
+      * copy of what a night actually processed and produced, separate
+      * from the live working files every next run overwrites; how
+      * long those dated folders are kept before being purged is an
+      * operations/JCL housekeeping decision, not something this
+      * program enforces.
+       990-ARCHIVE-RUN-ARTIFACTS.
+           CALL 'CBL_CREATE_DIR' USING 'aocarchive'
+           END-CALL.
+           MOVE SPACES TO ARCHIVE-DIR-NAME.
+           STRING 'aocarchive/' DELIMITED BY SIZE
+                  AUDIT-START-DATE DELIMITED BY SIZE
+                  INTO ARCHIVE-DIR-NAME.
+           CALL 'CBL_CREATE_DIR' USING FUNCTION TRIM(ARCHIVE-DIR-NAME)
+           END-CALL.
+           MOVE FUNCTION TRIM(INPUT-FILE-NAME) TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(INPUT-FILE-NAME) DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 995-COPY-ARCHIVE-FILE.
+           MOVE 'day6summary.txt' TO ARCHIVE-SRC-NAME.
+           MOVE SPACES TO ARCHIVE-DEST-NAME.
+           STRING FUNCTION TRIM(ARCHIVE-DIR-NAME) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  'day6summary.txt' DELIMITED BY SIZE
+                  INTO ARCHIVE-DEST-NAME.
+           PERFORM 995-COPY-ARCHIVE-FILE.
+
+      * copies whichever file ARCHIVE-SRC-NAME/ARCHIVE-DEST-NAME are
+      * currently set to; a source file that doesn't exist is skipped
+      * rather than treated as an error, same as every other
+      * optional-file open in this program.
+       995-COPY-ARCHIVE-FILE.
+           MOVE 'N' TO SW-ARCHIVE-EOF.
+           OPEN INPUT ARCHIVE-SRC-FILE.
+           IF FS-ARCHIVE-SRC = '00'
+              OPEN OUTPUT ARCHIVE-DEST-FILE
+              PERFORM 996-COPY-ARCHIVE-ROW UNTIL ARCHIVE-FILE-EOF
+              CLOSE ARCHIVE-DEST-FILE
+              CLOSE ARCHIVE-SRC-FILE
+           END-IF.
+
+       996-COPY-ARCHIVE-ROW.
+           READ ARCHIVE-SRC-FILE
+              AT END MOVE 'Y' TO SW-ARCHIVE-EOF
+              NOT AT END
+                 WRITE ARCHIVE-DEST-RECORD FROM ARCHIVE-SRC-RECORD
+           END-READ.
